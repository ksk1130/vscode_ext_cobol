@@ -0,0 +1,16 @@
+      *================================================================
+      * STATUS-CODE-TABLE.
+      *
+      * Master list of valid STATUS-CODE values.  Any program that
+      * moves a value into STATUS-CODE should validate it against
+      * this table first (see VALIDATE-STATUS-CODE in MULTI-COPY-TEST)
+      * instead of trusting the literal or field it is moving in.
+      *
+      *   AC = Active     CL = Closed      HO = Hold
+      *   PN = Pending     CN = Cancelled
+      *================================================================
+       01  WS-STATUS-CODE-VALUES.
+           05  FILLER              PIC X(10) VALUE 'ACCLHOPNCN'.
+       01  WS-STATUS-CODE-TABLE REDEFINES WS-STATUS-CODE-VALUES.
+           05  SC-ENTRY            PIC XX OCCURS 5 TIMES
+                                       INDEXED BY SC-IDX.
