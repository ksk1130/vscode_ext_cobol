@@ -0,0 +1,30 @@
+      *================================================================
+      * 製品マスター.
+      *
+      * JAPANESE-COPYBOOK-TEST用の製品情報レコード。
+      *================================================================
+       01  製品マスター.
+           05  製品ーコード            PIC X(20).
+           05  製品ー名称ー日本語      PIC X(40).
+           05  製品ー名称ー英語        PIC X(40).
+           05  カテゴリーコード        PIC X(10).
+           05  メーカーコード          PIC X(10).
+           05  標準価格                PIC 9(7)V99.
+           05  販売価格                PIC 9(7)V99.
+           05  原価                    PIC 9(7)V99.
+           05  税率                    PIC 9V99.
+           05  在庫数量                PIC 9(5).
+           05  発注点                  PIC 9(5).
+           05  最大在庫数              PIC 9(5).
+           05  倉庫ーコード            PIC X(5).
+           05  倉庫ー件数        PIC 9(1).
+           05  倉庫ー内訳              OCCURS 5 TIMES
+                                           INDEXED BY 倉庫ー添字.
+               10  倉庫ー内訳ーコード      PIC X(5).
+               10  倉庫ー内訳ー数量        PIC 9(5).
+           05  長さーセンチ            PIC 9(3)V99.
+           05  幅ーセンチ              PIC 9(3)V99.
+           05  高さーセンチ            PIC 9(3)V99.
+           05  重量ーグラム            PIC 9(5).
+           05  販売ー状態              PIC X(1).
+               88  販売中                  VALUE '1'.
