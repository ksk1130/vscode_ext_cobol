@@ -0,0 +1,12 @@
+      *================================================================
+      * EXPECTED-COUNT-RECORD.
+      *
+      * One row per program in the manually-maintained EXPECTED.CNT
+      * file - operations updates this when a program's normal volume
+      * changes, so CONTROL-TOTAL-RECONCILIATION has something to
+      * check each day's actual counts against.
+      *================================================================
+       01  EXPECTED-COUNT-RECORD.
+           05  EC-PROGRAM-NAME          PIC X(20).
+           05  FILLER                  PIC X(1).
+           05  EC-EXPECTED-COUNT        PIC 9(8).
