@@ -0,0 +1,8 @@
+      *================================================================
+      * INACTIVITY-CUTOFF.
+      *
+      * Configurable lapsed-customer cutoff (in days since
+      * 最終利用ー日付) for CUSTOMER-INACTIVITY-EXTRACT.
+      *================================================================
+       01  WS-INACTIVITY-CUTOFF.
+           05  IC-CUTOFF-DAYS          PIC 9(5) VALUE 180.
