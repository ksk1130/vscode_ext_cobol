@@ -0,0 +1,9 @@
+      *================================================================
+      * COPYBOOK-FIELD-XREF.
+      *
+      * One row per (copybook, field) pair, maintained as our
+      * copybook library changes.  Input to COPYBOOK-DUP-FIELD-SCAN.
+      *================================================================
+       01  COPYBOOK-FIELD-XREF-RECORD.
+           05  CBX-COPYBOOK-NAME       PIC X(30).
+           05  CBX-FIELD-NAME          PIC X(30).
