@@ -0,0 +1,11 @@
+      *================================================================
+      * ORDER-DATA.
+      *
+      * One line per purchase, linking a customer to a product by
+      * their RECORD-ID keys in CUSTOMER-DATA and PRODUCT-DATA.
+      *================================================================
+       01  ORDER-RECORD.
+           05  ORDER-CUSTOMER-ID   PIC 9(8).
+           05  ORDER-PRODUCT-ID    PIC 9(8).
+           05  ORDER-QUANTITY      PIC 9(5).
+           05  ORDER-DATE          PIC 9(8).
