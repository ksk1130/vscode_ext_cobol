@@ -0,0 +1,15 @@
+      *================================================================
+      * PRICE-HISTORY-RECORD.
+      *
+      * One row per change to PRODUCT-DATA's PRICE field, written by
+      * PRICE-AUDIT-LOG.  PH-TIMESTAMP is CCYYMMDDHHMMSS.
+      * PH-APPROVER-TITLE is looked up from APPROVAL-ROUTING-TABLE
+      * by the submitter's job level.
+      *================================================================
+       01  PRICE-HISTORY-RECORD.
+           05  PH-PRODUCT-ID       PIC 9(8).
+           05  PH-OLD-PRICE        PIC 9(7)V99.
+           05  PH-NEW-PRICE        PIC 9(7)V99.
+           05  PH-TIMESTAMP        PIC 9(14).
+           05  PH-USER-ID          PIC X(8).
+           05  PH-APPROVER-TITLE   PIC X(14).
