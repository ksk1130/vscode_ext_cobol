@@ -0,0 +1,17 @@
+      *================================================================
+      * AUTHORIZED-PROGRAM-TABLE.
+      *
+      * Programs this job is permitted to reach through a dynamic
+      * CALL (CALL WS-PROGRAM-NAME style).  Add an entry here before
+      * a new dynamic target goes live; anything not listed is
+      * rejected instead of being called blind.
+      *================================================================
+       01  WS-AUTHORIZED-PROGRAM-VALUES.
+           05  FILLER PIC X(30) VALUE 'SAMPLE-PROG'.
+           05  FILLER PIC X(30) VALUE 'TWO-PARAM-PROG'.
+           05  FILLER PIC X(30) VALUE 'THREE-PARAM-PROG'.
+       01  WS-AUTHORIZED-PROGRAM-TABLE
+                           REDEFINES WS-AUTHORIZED-PROGRAM-VALUES.
+           05  AP-ENTRY            OCCURS 3 TIMES
+                                       INDEXED BY AP-IDX.
+               10  AP-PROGRAM-NAME     PIC X(30).
