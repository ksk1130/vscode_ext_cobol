@@ -0,0 +1,14 @@
+      *================================================================
+      * RUN-MODE-PARM-RECORD.
+      *
+      * Single-line parameter card, RUNMODE.PRM, read at the start of
+      * a run to choose FULL (reprocess everything, ignoring any
+      * earlier progress) or INCR (pick up only what is new since the
+      * last run). If the card is missing, a program defaults to INCR
+      * - the behavior every one of these programs already had before
+      * this card existed.
+      *================================================================
+       01  RUN-MODE-PARM-RECORD.
+           05  RMP-RUN-MODE             PIC X(4).
+               88  RMP-MODE-FULL            VALUE 'FULL'.
+               88  RMP-MODE-INCR            VALUE 'INCR'.
