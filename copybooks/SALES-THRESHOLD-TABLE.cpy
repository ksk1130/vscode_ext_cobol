@@ -0,0 +1,15 @@
+      *================================================================
+      * SALES-THRESHOLD-TABLE.
+      *
+      * Per-tier sales (売上高) thresholds used by the month-end
+      * credit-review exception report.  Raise a tier's limit here
+      * rather than hard-coding it in the report program.
+      *================================================================
+       01  WS-SALES-THRESHOLD-VALUES.
+           05  FILLER PIC X(36) VALUE
+               'A01000000000B00500000000C00100000000'.
+       01  WS-SALES-THRESHOLD-TABLE REDEFINES WS-SALES-THRESHOLD-VALUES.
+           05  ST-ENTRY            OCCURS 3 TIMES
+                                       INDEXED BY ST-IDX.
+               10  ST-TIER             PIC X(1).
+               10  ST-THRESHOLD        PIC 9(9)V99.
