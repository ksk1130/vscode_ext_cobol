@@ -0,0 +1,22 @@
+      *================================================================
+      * 社員マスター.
+      *
+      * JAPANESE-COPYBOOK-TEST用の社員情報レコード。
+      *================================================================
+       01  社員マスター.
+           05  社員ーコード            PIC 9(8).
+           05  社員ー氏名              PIC X(20).
+           05  部署ーコード            PIC X(10).
+           05  役職ーレベル            PIC 9(2).
+           05  入社ー年                PIC 9(4).
+           05  入社ー月                PIC 9(2).
+           05  入社ー日                PIC 9(2).
+           05  基本給ー金額            PIC 9(7)V99.
+           05  手当ー金額              PIC 9(7)V99.
+           05  控除ー金額              PIC 9(7)V99.
+           05  差引支給額ー金額        PIC 9(7)V99.
+           05  評価ーランク            PIC X(1).
+               88  優秀ーランク            VALUE 'A'.
+           05  在籍ー状態              PIC X(1).
+               88  在籍中                  VALUE '1'.
+               88  退職済み                VALUE '0'.
