@@ -0,0 +1,27 @@
+      *================================================================
+      * 顧客データー.
+      *
+      * JAPANESE-COPYBOOK-TEST用の顧客情報レコード。
+      *================================================================
+       01  顧客データー.
+           05  顧客ーID                PIC 9(10).
+           05  姓ーカナ                PIC X(20).
+           05  名ーカナ                PIC X(20).
+           05  姓ー漢字                PIC X(10).
+           05  名ー漢字                PIC X(10).
+           05  郵便番号                PIC 9(7).
+           05  住所ー都道府県          PIC X(20).
+           05  住所ー市区町村          PIC X(20).
+           05  住所ー番地              PIC X(30).
+           05  電話番号ー自宅          PIC X(13).
+           05  電話番号ーケータイ      PIC X(13).
+           05  メールアドレス          PIC X(50).
+           05  会員ー区分              PIC X(1).
+               88  プレミアム会員          VALUE '1'.
+           05  メール確認ー状態        PIC X(1).
+               88  メール確認済み          VALUE '1'.
+               88  メール未確認            VALUE '0'.
+           05  メール確認ートークン    PIC X(10).
+           05  登録ー日付              PIC 9(8).
+           05  最終利用ー日付          PIC 9(8).
+           05  購入ー累計金額          PIC 9(9)V99.
