@@ -0,0 +1,17 @@
+      *================================================================
+      * CONTROL-TOTAL-RECORD.
+      *
+      * One row per control total a batch program reports for its own
+      * run, appended to CTLTOTAL.LOG. CONTROL-TOTAL-RECONCILIATION
+      * reads this file at end of day and checks each row against the
+      * manually-maintained EXPECTED.CNT file, so a short count on any
+      * one program's run surfaces in a single report instead of
+      * being noticed only when someone happens to read that program's
+      * own console output or log.
+      *================================================================
+       01  CONTROL-TOTAL-RECORD.
+           05  CT-PROGRAM-NAME         PIC X(20).
+           05  FILLER                  PIC X(1).
+           05  CT-RUN-DATE              PIC 9(8).
+           05  FILLER                  PIC X(1).
+           05  CT-RECORD-COUNT          PIC 9(8).
