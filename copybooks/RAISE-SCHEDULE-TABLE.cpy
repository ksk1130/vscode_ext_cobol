@@ -0,0 +1,19 @@
+      *================================================================
+      * RAISE-SCHEDULE-TABLE.
+      *
+      * Graduated raise schedule used by INTELLISENSE-DEMO's
+      * CALCULATE-SALARY.  Each entry covers a salary band (up to
+      * RS-MAX-SALARY) and carries two raise percentages: one for
+      * employees under 5 years of service (RS-JUNIOR-RATE) and one
+      * for 5 years or more (RS-SENIOR-RATE).
+      *================================================================
+       01  WS-RAISE-SCHEDULE-VALUES.
+           05  FILLER PIC X(48) VALUE
+               '030000000000300706000000000050109999999999007015'.
+       01  WS-RAISE-SCHEDULE-TABLE
+                           REDEFINES WS-RAISE-SCHEDULE-VALUES.
+           05  RS-ENTRY            OCCURS 3 TIMES
+                                       INDEXED BY RS-IDX.
+               10  RS-MAX-SALARY       PIC 9(8)V99.
+               10  RS-JUNIOR-RATE       PIC 9V99.
+               10  RS-SENIOR-RATE       PIC 9V99.
