@@ -0,0 +1,10 @@
+      *================================================================
+      * LOYALTY-TIER-RULES.
+      *
+      * Configurable thresholds for the nightly プレミアム会員
+      * recalculation.  Raise/lower these here rather than in the
+      * batch program that applies them.
+      *================================================================
+       01  WS-LOYALTY-TIER-RULES.
+           05  LT-PURCHASE-THRESHOLD  PIC 9(9)V99 VALUE 500000.00.
+           05  LT-RECENCY-DAYS        PIC 9(5)    VALUE 365.
