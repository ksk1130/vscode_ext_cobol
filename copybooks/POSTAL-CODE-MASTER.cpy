@@ -0,0 +1,16 @@
+      *================================================================
+      * POSTAL-CODE-MASTER.
+      *
+      * Small reference table of 郵便番号 to the 都道府県/市区町村 it
+      * implies, used by CUSTOMER-POSTAL-VALIDATE to catch address
+      * labels whose postal code doesn't match the rest of the
+      * address.  INIT-POSTAL-CODE-TABLE loads it since each entry
+      * carries more than one field - a plain literal REDEFINES
+      * doesn't read cleanly for mixed-width rows.
+      *================================================================
+       01  WS-POSTAL-CODE-TABLE.
+           05  PC-ENTRY                OCCURS 3 TIMES
+                                           INDEXED BY PC-IDX.
+               10  PC-POSTAL-CODE          PIC 9(7).
+               10  PC-PREFECTURE           PIC X(20).
+               10  PC-CITY                 PIC X(20).
