@@ -0,0 +1,11 @@
+      *================================================================
+      * MAIL-CONFIRMATION-RECORD.
+      *
+      * One row per confirmation token sent, written by
+      * MAIL-CONFIRMATION-INTERFACE.  MC-TIMESTAMP is CCYYMMDDHHMMSS.
+      *================================================================
+       01  MAIL-CONFIRMATION-RECORD.
+           05  MC-CUSTOMER-ID      PIC 9(10).
+           05  MC-EMAIL-ADDRESS    PIC X(50).
+           05  MC-TOKEN            PIC X(10).
+           05  MC-TIMESTAMP        PIC 9(14).
