@@ -0,0 +1,12 @@
+      *================================================================
+      * PRODUCT-DATA.
+      *
+      * Shared product master record layout.  RECORD-ID is the
+      * product key.  Deliberately mirrors the field names used in
+      * CUSTOMER-DATA (RECORD-ID, RECORD-NAME) so programs that COPY
+      * both must OF-qualify references to either group.
+      *================================================================
+       01  PRODUCT-RECORD.
+           05  RECORD-ID           PIC 9(8).
+           05  RECORD-NAME         PIC X(30).
+           05  PRICE               PIC 9(7)V99.
