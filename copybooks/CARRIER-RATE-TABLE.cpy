@@ -0,0 +1,12 @@
+      *================================================================
+      * CARRIER-RATE-TABLE.
+      *
+      * Per-kg shipping rate by weight tier, keyed by the upper bound
+      * of each tier in kilograms.  Loaded by INIT-CARRIER-RATE-TABLE
+      * since each entry carries two fields.
+      *================================================================
+       01  WS-CARRIER-RATE-TABLE.
+           05  CR-ENTRY                OCCURS 4 TIMES
+                                           INDEXED BY CR-IDX.
+               10  CR-MAX-WEIGHT-KG         PIC 9(5)V99.
+               10  CR-RATE-PER-KG           PIC 9(3)V99.
