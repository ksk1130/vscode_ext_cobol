@@ -0,0 +1,22 @@
+      *================================================================
+      * MASTER-UPDATE-JOURNAL-RECORD.
+      *
+      * One row per update to any master record (customer, employee,
+      * or product), written by MASTER-UPDATE-JOURNAL.  This is the
+      * shop-wide generalization of the field-specific audit trails
+      * already kept by PRICE-AUDIT-LOG (PRICE-HISTORY-RECORD) and
+      * INTELLISENSE-DEMO's status-change log (EMP-STATUS-AUDIT-
+      * RECORD) - those stay as they are for the one field each
+      * already covers, and this journal is for everything else.
+      * MUJ-BEFORE-IMAGE/MUJ-AFTER-IMAGE carry the whole record as
+      * raw bytes so any master's layout can be journaled without a
+      * dedicated copybook per caller.  MUJ-TIMESTAMP is
+      * CCYYMMDDHHMMSS.
+      *================================================================
+       01  MASTER-UPDATE-JOURNAL-RECORD.
+           05  MUJ-PROGRAM-NAME        PIC X(30).
+           05  MUJ-KEY                 PIC X(20).
+           05  MUJ-BEFORE-IMAGE        PIC X(120).
+           05  MUJ-AFTER-IMAGE         PIC X(120).
+           05  MUJ-TIMESTAMP           PIC 9(14).
+           05  MUJ-USER-ID             PIC X(8).
