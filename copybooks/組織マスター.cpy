@@ -0,0 +1,15 @@
+      *================================================================
+      * 組織マスター.
+      *
+      * 部署コードの正本。EMPLOYEE-DEPARTMENT-SYNCが社員マスターの
+      * 部署ーコードをこれと照合する。部署ー状態が改称の場合は
+      * 後継部署ーコードが現在の部署コードを示す。
+      *================================================================
+       01  組織マスター.
+           05  部署ーコード            PIC X(10).
+           05  部署ー名称              PIC X(30).
+           05  部署ー状態              PIC X(1).
+               88  部署ー有効              VALUE '1'.
+               88  部署ー廃止              VALUE '0'.
+               88  部署ー改称              VALUE '2'.
+           05  後継部署ーコード        PIC X(10).
