@@ -0,0 +1,21 @@
+      *================================================================
+      * TAX-WITHHOLDING-TABLE.
+      *
+      * Maps an employee's gross pay (基本給ー金額 + 手当ー金額) to the
+      * withholding rate applied against it.  Same ascending-bracket,
+      * first-match-wins shape as APPROVAL-ROUTING-TABLE keyed on job
+      * level: TW-MAX-GROSS entries are in ascending order, and the
+      * first entry whose TW-MAX-GROSS is not less than the gross pay
+      * is the one that applies.
+      *================================================================
+       01  WS-TAX-WITHHOLDING-VALUES.
+           05  FILLER PIC X(12) VALUE '003000000050'.
+           05  FILLER PIC X(12) VALUE '006000000100'.
+           05  FILLER PIC X(12) VALUE '010000000150'.
+           05  FILLER PIC X(12) VALUE '999999990200'.
+       01  WS-TAX-WITHHOLDING-TABLE
+                           REDEFINES WS-TAX-WITHHOLDING-VALUES.
+           05  TW-ENTRY             OCCURS 4 TIMES
+                                        INDEXED BY TW-IDX.
+               10  TW-MAX-GROSS         PIC 9(8).
+               10  TW-RATE               PIC 9V999.
