@@ -0,0 +1,15 @@
+      *================================================================
+      * NIGHTLY-STEP-TABLE.
+      *
+      * Dependency-ordered step list for NIGHTLY-BATCH-DRIVER.  Loads
+      * before any report that reads them; NS-PROGRAM-NAME is the
+      * executable each step runs as its own job step.
+      *================================================================
+       01  WS-NIGHTLY-STEP-ENTRIES.
+           05  WS-NIGHTLY-STEP-ENTRY   OCCURS 5 TIMES
+                                           INDEXED BY NS-IDX.
+               10  NS-STEP-NUMBER          PIC 9(3).
+               10  NS-STEP-NAME            PIC X(20).
+               10  NS-PROGRAM-NAME         PIC X(30).
+
+       01  WS-NIGHTLY-STEP-COUNT      PIC 9(3) VALUE 5.
