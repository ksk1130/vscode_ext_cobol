@@ -0,0 +1,14 @@
+      *================================================================
+      * WAREHOUSE-TRANSFER-TXN-RECORD.
+      *
+      * One inventory transfer request against JPRODUCT.DAT, read by
+      * WAREHOUSE-TRANSFER-DRIVER.  WT-PRODUCT-CODE identifies the
+      * product; WT-FROM-WAREHOUSE-CODE and WT-TO-WAREHOUSE-CODE are
+      * the warehouse codes involved; WT-TRANSFER-QTY is the quantity
+      * moved.  Passed straight through to PRODUCT-WAREHOUSE-TRANSFER.
+      *================================================================
+       01  WAREHOUSE-TRANSFER-TXN-RECORD.
+           05  WT-PRODUCT-CODE          PIC X(20).
+           05  WT-FROM-WAREHOUSE-CODE   PIC X(5).
+           05  WT-TO-WAREHOUSE-CODE     PIC X(5).
+           05  WT-TRANSFER-QTY          PIC 9(5).
