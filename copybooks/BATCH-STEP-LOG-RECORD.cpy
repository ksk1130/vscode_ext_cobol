@@ -0,0 +1,18 @@
+      *================================================================
+      * BATCH-STEP-LOG-RECORD.
+      *
+      * One row per completed step of NIGHTLY-BATCH-DRIVER's run,
+      * appended to BATCHSTEP.LOG.  On the next run for the same
+      * BSL-RUN-DATE, the driver skips any step number at or below
+      * the highest one already logged complete, so a failure partway
+      * through does not force a rerun of steps that already finished.
+      *================================================================
+       01  BATCH-STEP-LOG-RECORD.
+           05  BSL-RUN-DATE            PIC 9(8).
+           05  FILLER                  PIC X(1).
+           05  BSL-STEP-NUMBER         PIC 9(3).
+           05  FILLER                  PIC X(1).
+           05  BSL-STEP-NAME           PIC X(20).
+           05  FILLER                  PIC X(1).
+           05  BSL-STATUS              PIC X(1).
+               88  BSL-STEP-COMPLETE       VALUE 'C'.
