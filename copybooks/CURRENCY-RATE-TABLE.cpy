@@ -0,0 +1,16 @@
+      *================================================================
+      * CURRENCY-RATE-TABLE.
+      *
+      * Yen-per-unit conversion rate for each 通貨コード carried on
+      * 商品マスタ, used to restate 単価 in yen before any extended-
+      * value calculation against it.
+      *================================================================
+       01  WS-CURRENCY-RATE-VALUES.
+           05  FILLER PIC X(24) VALUE
+               'JPY00100USD15000EUR16000'.
+       01  WS-CURRENCY-RATE-TABLE
+                           REDEFINES WS-CURRENCY-RATE-VALUES.
+           05  CR2-ENTRY           OCCURS 3 TIMES
+                                       INDEXED BY CR2-IDX.
+               10  CR2-CURRENCY-CODE   PIC X(3).
+               10  CR2-YEN-RATE        PIC 9(3)V99.
