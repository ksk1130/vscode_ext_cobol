@@ -0,0 +1,14 @@
+      *================================================================
+      * FILE-ERROR-LOG-RECORD.
+      *
+      * One line per abnormal FILE STATUS value logged by
+      * FILE-ERROR-LOGGER to FILEERR.LOG.
+      *================================================================
+       01  FILE-ERROR-LOG-RECORD.
+           05  FEL-PROGRAM-NAME        PIC X(30).
+           05  FILLER                  PIC X(1).
+           05  FEL-FILE-NAME           PIC X(20).
+           05  FILLER                  PIC X(1).
+           05  FEL-FILE-STATUS         PIC XX.
+           05  FILLER                  PIC X(1).
+           05  FEL-TIMESTAMP           PIC 9(14).
