@@ -0,0 +1,23 @@
+      *================================================================
+      * APPROVAL-ROUTING-TABLE.
+      *
+      * Maps a submitter's job level (社員マスターの役職ーレベル) to
+      * the title that must approve their request.  One shared table
+      * for every program that routes a transaction for approval -
+      * expense reports, purchase requisitions, product price changes
+      * (PRICE-AUDIT-LOG), and employee rank changes (EMPLOYEE-
+      * RANK-HISTORY).  AR-MAX-LEVEL entries are in ascending
+      * order; the first entry whose AR-MAX-LEVEL is not less than the
+      * submitter's level is the one that applies.
+      *================================================================
+       01  WS-APPROVAL-ROUTING-VALUES.
+           05  FILLER PIC X(16) VALUE '03SUPERVISOR    '.
+           05  FILLER PIC X(16) VALUE '06MANAGER       '.
+           05  FILLER PIC X(16) VALUE '08DIRECTOR      '.
+           05  FILLER PIC X(16) VALUE '99VICE PRESIDENT'.
+       01  WS-APPROVAL-ROUTING-TABLE
+                           REDEFINES WS-APPROVAL-ROUTING-VALUES.
+           05  AR-ENTRY            OCCURS 4 TIMES
+                                       INDEXED BY AR-IDX.
+               10  AR-MAX-LEVEL         PIC 9(2).
+               10  AR-APPROVER-TITLE    PIC X(14).
