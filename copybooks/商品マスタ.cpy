@@ -0,0 +1,12 @@
+      *================================================================
+      * 商品マスタ.
+      *
+      * JAPANESE-TEST用の商品情報レコード。
+      *================================================================
+       01  商品マスタ.
+           05  商品コード      PIC X(10).
+           05  商品名          PIC X(30).
+           05  単価            PIC 9(6)V99.
+           05  通貨コード      PIC X(3).
+           05  在庫数          PIC 9(5).
+           05  発注点          PIC 9(5).
