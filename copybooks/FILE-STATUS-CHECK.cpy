@@ -0,0 +1,32 @@
+      *================================================================
+      * FILE-STATUS-CHECK.
+      *
+      * Standard FILE STATUS layout for file-handling programs written
+      * from here on.  COPY once per file that needs its own status,
+      * renaming the 01-level with REPLACING so each file still gets
+      * its own field, e.g.:
+      *
+      *     SELECT CUST-FILE ASSIGN TO "CUSTOMER.DAT"
+      *         FILE STATUS IS WS-CUST-FILE-STATUS.
+      *     ...
+      *     COPY FILE-STATUS-CHECK
+      *         REPLACING ==WS-FILE-STATUS== BY ==WS-CUST-FILE-STATUS==.
+      *
+      * Pair it with a call to FILE-ERROR-LOGGER on any condition other
+      * than FILE-STATUS-OK/FILE-STATUS-EOF so every file-handling
+      * program logs I/O trouble the same way, to the same place.
+      *
+      * Earlier programs each grew their own ad hoc status field and
+      * condition names (WS-EOF-FLAG, WS-FILE-STATUS/FILE-OK/FILE-EOF/
+      * FILE-ERROR, STATUS-CODE/STATUS-OK/STATUS-ERROR) - those stay as
+      * they are; this copybook is for new file-handling programs only.
+      *================================================================
+       01  WS-FILE-STATUS                PIC XX.
+           88  FILE-STATUS-OK                 VALUE '00'.
+           88  FILE-STATUS-EOF                VALUE '10'.
+           88  FILE-STATUS-DUPLICATE-KEY       VALUE '22'.
+           88  FILE-STATUS-NOT-FOUND           VALUE '23'.
+           88  FILE-STATUS-ERROR               VALUE '30' '34' '35'
+                                                      '37' '41' '42'
+                                                      '43' '44' '46'
+                                                      '47' '48' '49'.
