@@ -0,0 +1,15 @@
+      *================================================================
+      * CUSTOMER-DATA.
+      *
+      * Shared customer master record layout.  COPYed into the FILE
+      * SECTION of programs that read/write CUSTOMER.DAT and into the
+      * WORKING-STORAGE SECTION of programs that only need the layout
+      * to move fields around (e.g. cross-reference and reporting
+      * programs).  RECORD-ID is the customer key.
+      *================================================================
+       01  CUSTOMER-RECORD.
+           05  RECORD-ID           PIC 9(8).
+           05  RECORD-NAME         PIC X(30).
+           05  CUSTOMER-ADDRESS    PIC X(50).
+           05  ACCOUNT-BALANCE     PIC S9(9)V99.
+           05  STATUS-CODE         PIC XX.
