@@ -0,0 +1,13 @@
+      *================================================================
+      * EMP-STATUS-AUDIT-RECORD.
+      *
+      * One row per WS-EMP-STATUS transition, written by
+      * INTELLISENSE-DEMO's RECORD-STATUS-CHANGE.  ESA-TIMESTAMP is
+      * CCYYMMDDHHMMSS.
+      *================================================================
+       01  EMP-STATUS-AUDIT-RECORD.
+           05  ESA-EMP-ID          PIC 9(6).
+           05  ESA-OLD-STATUS      PIC X(1).
+           05  ESA-NEW-STATUS      PIC X(1).
+           05  ESA-TIMESTAMP       PIC 9(14).
+           05  ESA-USER-ID         PIC X(8).
