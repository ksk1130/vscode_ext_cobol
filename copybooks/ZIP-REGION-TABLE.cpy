@@ -0,0 +1,16 @@
+      *================================================================
+      * ZIP-REGION-TABLE.
+      *
+      * Maps the leading digit of ZIP-CODE to a sales-territory
+      * REGION-CODE, used by OUTLINE-EXAMPLE's PROCESS-CUSTOMER to
+      * derive REGION-CODE without re-deriving it in every report.
+      *================================================================
+       01  WS-ZIP-REGION-VALUES.
+           05  FILLER PIC X(50) VALUE
+               '0NE  1NE  2SE  3SE  4MW  5MW  6MW  7SW  8WE  9WE  '.
+       01  WS-ZIP-REGION-TABLE
+                           REDEFINES WS-ZIP-REGION-VALUES.
+           05  ZR-ENTRY            OCCURS 10 TIMES
+                                       INDEXED BY ZR-IDX.
+               10  ZR-ZIP-PREFIX       PIC 9(1).
+               10  ZR-REGION-CODE      PIC X(4).
