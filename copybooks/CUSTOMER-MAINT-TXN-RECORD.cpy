@@ -0,0 +1,18 @@
+      *================================================================
+      * CUSTOMER-MAINT-TXN-RECORD.
+      *
+      * One maintenance request against CUSTOMER.DAT, read by
+      * CUSTOMER-MAINTENANCE.  CMT-ACTION-CODE drives add/change/
+      * retire; CMT-CUSTOMER-ID is always the key.  The remaining
+      * fields carry the new values for an add or a change and are
+      * ignored for a retire.
+      *================================================================
+       01  CUSTOMER-MAINT-TXN-RECORD.
+           05  CMT-ACTION-CODE        PIC X(1).
+               88  CMT-ACTION-ADD         VALUE 'A'.
+               88  CMT-ACTION-CHANGE      VALUE 'C'.
+               88  CMT-ACTION-RETIRE       VALUE 'D'.
+           05  CMT-CUSTOMER-ID         PIC 9(8).
+           05  CMT-CUSTOMER-NAME       PIC X(30).
+           05  CMT-CUSTOMER-ADDRESS    PIC X(50).
+           05  CMT-ACCOUNT-BALANCE     PIC S9(9)V99.
