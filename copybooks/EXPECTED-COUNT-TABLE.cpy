@@ -0,0 +1,15 @@
+      *================================================================
+      * EXPECTED-COUNT-TABLE.
+      *
+      * In-memory copy of EXPECTED.CNT, loaded once at the start of
+      * CONTROL-TOTAL-RECONCILIATION and searched once per actual
+      * control total read from CTLTOTAL.LOG.
+      *================================================================
+       01  WS-EXPECTED-COUNT-COUNT    PIC 9(3) VALUE ZERO.
+
+       01  WS-EXPECTED-COUNT-ENTRIES.
+           05  WS-EXPECTED-COUNT-ENTRY OCCURS 20 TIMES
+                           DEPENDING ON WS-EXPECTED-COUNT-COUNT
+                           INDEXED BY EC-IDX.
+               10  EC-TBL-PROGRAM-NAME     PIC X(20).
+               10  EC-TBL-EXPECTED-COUNT   PIC 9(8).
