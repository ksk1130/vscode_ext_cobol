@@ -1,29 +1,252 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FD-COPY-TEST.
-       
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CUST-FILE ASSIGN TO "CUSTOMER.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
-       
-       DATA DIVISION.
-       FILE SECTION.
-       FD  CUST-FILE.
-       COPY CUSTOMER-DATA.
-       
-       WORKING-STORAGE SECTION.
-       01  WS-EOF-FLAG        PIC X VALUE 'N'.
-       
-       PROCEDURE DIVISION.
-       MAIN-LOGIC.
-           OPEN INPUT CUST-FILE
-           PERFORM READ-CUSTOMER UNTIL WS-EOF-FLAG = 'Y'
-           CLOSE CUST-FILE
-           STOP RUN.
-       
-       READ-CUSTOMER.
-           READ CUST-FILE
-               AT END
-                   MOVE 'Y' TO WS-EOF-FLAG
-           END-READ.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FD-COPY-TEST.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUST-FILE ASSIGN TO "CUSTOMER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS RECORD-ID OF CUSTOMER-RECORD
+               FILE STATUS IS WS-CUST-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CUSTOMER.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKP-STATUS.
+           SELECT SUSPENSE-FILE ASSIGN TO "CUSTOMER.SUS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO "CTLTOTAL.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+           SELECT RUN-MODE-FILE ASSIGN TO "RUNMODE.PRM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUST-FILE.
+       COPY CUSTOMER-DATA.
+      *    Alternate, byte-for-byte view of the same record so a
+      *    malformed record can still be written to the suspense file
+      *    even though its CUSTOMER-RECORD fields don't line up.
+       01  CUSTOMER-RAW-RECORD         PIC X(101).
+
+       FD  SUSPENSE-FILE.
+       01  SUSPENSE-RECORD.
+           05  SUS-RAW-LINE            PIC X(101).
+           05  FILLER                  PIC X(1).
+           05  SUS-REASON-CODE         PIC X(4).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKP-RECORD-COUNT    PIC 9(8).
+           05  FILLER              PIC X(1).
+           05  CKP-LAST-KEY        PIC 9(8).
+
+       FD  CONTROL-TOTAL-FILE.
+       COPY CONTROL-TOTAL-RECORD.
+
+       FD  RUN-MODE-FILE.
+       COPY RUN-MODE-PARM-RECORD.
+
+       WORKING-STORAGE SECTION.
+       01  WS-PRM-STATUS          PIC XX.
+           88  PRM-FILE-OK            VALUE '00'.
+       01  WS-CTL-STATUS          PIC XX.
+           88  CTL-FILE-OK            VALUE '00'.
+           88  CTL-FILE-EOF            VALUE '10'.
+       01  WS-TODAY-DATE          PIC 9(8).
+       01  WS-LAST-RUN-DATE       PIC 9(8) VALUE ZERO.
+       01  WS-ALREADY-RUN-SW      PIC X VALUE 'N'.
+           88  ALREADY-RUN-TODAY      VALUE 'Y'.
+       01  WS-EOF-FLAG            PIC X VALUE 'N'.
+       01  WS-CUST-FILE-NAME      PIC X(19) VALUE 'CUSTOMER.DAT'.
+       01  WS-BKP-FILE-G1         PIC X(19) VALUE 'CUSTOMER.DAT.G1'.
+       01  WS-BKP-FILE-G2         PIC X(19) VALUE 'CUSTOMER.DAT.G2'.
+       01  WS-BKP-FILE-G3         PIC X(19) VALUE 'CUSTOMER.DAT.G3'.
+       01  WS-CUST-STATUS         PIC XX VALUE '00'.
+           88  CUST-FILE-OK           VALUE '00'.
+           88  CUST-FILE-EOF          VALUE '10'.
+       01  WS-CKP-STATUS          PIC XX VALUE '00'.
+           88  CKP-FILE-OK            VALUE '00'.
+       01  WS-RECORD-COUNT        PIC 9(8) VALUE ZERO.
+       01  WS-SUSPENSE-COUNT      PIC 9(8) VALUE ZERO.
+       01  WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 1000.
+       01  WS-RESTART-KEY         PIC 9(8) VALUE ZERO.
+       01  WS-RESTART-FOUND-SW    PIC X VALUE 'N'.
+           88  RESTART-NOT-NEEDED     VALUE 'N'.
+           88  RESTART-SKIPPING       VALUE 'S'.
+           88  RESTART-POSITIONED     VALUE 'Y'.
+       01  WS-CONTROL-TOTAL-LINE.
+           05  FILLER              PIC X(20)
+                   VALUE 'CUSTOMER.DAT RECORDS'.
+           05  FILLER              PIC X(3) VALUE SPACES.
+           05  WS-CT-COUNT         PIC ZZZ,ZZZ,ZZ9.
+       01  WS-SUSPENSE-TOTAL-LINE.
+           05  FILLER              PIC X(20)
+                   VALUE 'CUSTOMER.DAT SUSPENS'.
+           05  FILLER              PIC X(3) VALUE SPACES.
+           05  WS-ST-COUNT         PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM READ-RUN-MODE-PARM
+           PERFORM CHECK-LAST-SUCCESSFUL-RUN
+           IF NOT RMP-MODE-FULL AND ALREADY-RUN-TODAY
+               DISPLAY "INCR: CUSTOMER.DAT ALREADY FULLY PROCESSED "
+                   "SINCE " WS-LAST-RUN-DATE
+               DISPLAY "SKIPPING RELOAD"
+           ELSE
+               PERFORM PROCESS-CUSTOMER-FILE
+           END-IF
+           STOP RUN.
+
+       PROCESS-CUSTOMER-FILE.
+           PERFORM BACKUP-CUSTOMER-FILE
+           IF NOT RMP-MODE-FULL
+               PERFORM LOAD-CHECKPOINT
+           END-IF
+           OPEN INPUT CUST-FILE
+           OPEN OUTPUT SUSPENSE-FILE
+           IF RESTART-SKIPPING
+               PERFORM READ-CUSTOMER UNTIL WS-EOF-FLAG = 'Y'
+                       OR RESTART-POSITIONED
+           END-IF
+           PERFORM READ-CUSTOMER UNTIL WS-EOF-FLAG = 'Y'
+           CLOSE CUST-FILE
+           CLOSE SUSPENSE-FILE
+           PERFORM DISPLAY-CONTROL-TOTAL.
+
+       READ-RUN-MODE-PARM.
+      *    No RUNMODE.PRM card means run the way this program always
+      *    has - pick up from the last checkpoint, same as INCR.
+           MOVE 'INCR' TO RMP-RUN-MODE
+           OPEN INPUT RUN-MODE-FILE
+           IF PRM-FILE-OK
+               READ RUN-MODE-FILE
+                   AT END
+                       MOVE 'INCR' TO RMP-RUN-MODE
+               END-READ
+               CLOSE RUN-MODE-FILE
+           END-IF.
+
+      *----------------------------------------------------------------
+      * INCR means "only records changed or added since the last
+      * successful run," using CTLTOTAL.LOG (not a second, separate
+      * log) as the record of when that last successful run was.
+      * CUSTOMER-DATA carries no per-record change date, so the
+      * finest-grained cutoff available is whole runs: if FD-COPY-TEST
+      * already logged a completed run today, an INCR request has
+      * nothing new to pick up and is skipped; otherwise it resumes
+      * from CUSTOMER.CKP the same way an abend restart always has.
+      *----------------------------------------------------------------
+       CHECK-LAST-SUCCESSFUL-RUN.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY-DATE
+           OPEN INPUT CONTROL-TOTAL-FILE
+           IF CTL-FILE-OK
+               PERFORM READ-CONTROL-TOTAL-HISTORY
+               PERFORM SCAN-CONTROL-TOTAL-HISTORY UNTIL CTL-FILE-EOF
+               CLOSE CONTROL-TOTAL-FILE
+           END-IF
+           IF WS-LAST-RUN-DATE = WS-TODAY-DATE
+               SET ALREADY-RUN-TODAY TO TRUE
+           END-IF.
+
+       READ-CONTROL-TOTAL-HISTORY.
+           READ CONTROL-TOTAL-FILE
+               AT END
+                   SET CTL-FILE-EOF TO TRUE
+           END-READ.
+
+       SCAN-CONTROL-TOTAL-HISTORY.
+           IF CT-PROGRAM-NAME = 'FD-COPY-TEST'
+               MOVE CT-RUN-DATE TO WS-LAST-RUN-DATE
+           END-IF
+           PERFORM READ-CONTROL-TOTAL-HISTORY.
+
+       BACKUP-CUSTOMER-FILE.
+      *    Keep the last 3 generations of CUSTOMER.DAT so a bad load
+      *    can be backed out: G3 is the oldest, G1 is yesterday's.
+           CALL 'CBL_DELETE_FILE' USING WS-BKP-FILE-G3
+           CALL 'CBL_RENAME_FILE' USING WS-BKP-FILE-G2 WS-BKP-FILE-G3
+           CALL 'CBL_RENAME_FILE' USING WS-BKP-FILE-G1 WS-BKP-FILE-G2
+           CALL 'CBL_COPY_FILE' USING WS-CUST-FILE-NAME WS-BKP-FILE-G1.
+
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKP-FILE-OK
+               PERFORM READ-LAST-CHECKPOINT
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       READ-LAST-CHECKPOINT.
+      *    Last line written wins; CUSTOMER.CKP is an append-style
+      *    trailer log, so simply read to the end of it.
+           MOVE 'N' TO WS-EOF-FLAG
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       MOVE CKP-RECORD-COUNT TO WS-RECORD-COUNT
+                       MOVE CKP-LAST-KEY TO WS-RESTART-KEY
+                       SET RESTART-SKIPPING TO TRUE
+               END-READ
+           END-PERFORM
+           MOVE 'N' TO WS-EOF-FLAG.
+
+       READ-CUSTOMER.
+           READ CUST-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-FLAG
+               NOT AT END
+                   PERFORM CHECK-RESTART-POSITION
+           END-READ.
+
+       CHECK-RESTART-POSITION.
+      *    While skipping forward to the checkpointed key, do not
+      *    recount records already processed on the prior run.
+           IF RESTART-SKIPPING
+               IF RECORD-ID OF CUSTOMER-RECORD = WS-RESTART-KEY
+                   SET RESTART-POSITIONED TO TRUE
+               END-IF
+           ELSE
+               IF RECORD-ID OF CUSTOMER-RECORD NOT NUMERIC
+                   PERFORM ROUTE-TO-SUSPENSE
+               ELSE
+                   ADD 1 TO WS-RECORD-COUNT
+                   PERFORM WRITE-CHECKPOINT-IF-DUE
+               END-IF
+           END-IF.
+
+       ROUTE-TO-SUSPENSE.
+      *    RECORD-ID did not come back numeric, so the line did not
+      *    line up with CUSTOMER-DATA - save the raw image instead of
+      *    letting misaligned fields flow downstream as good data.
+           ADD 1 TO WS-SUSPENSE-COUNT
+           MOVE CUSTOMER-RAW-RECORD TO SUS-RAW-LINE
+           MOVE 'BADK' TO SUS-REASON-CODE
+           WRITE SUSPENSE-RECORD.
+
+       WRITE-CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD (WS-RECORD-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+               OPEN EXTEND CHECKPOINT-FILE
+               MOVE WS-RECORD-COUNT TO CKP-RECORD-COUNT
+               MOVE RECORD-ID OF CUSTOMER-RECORD TO CKP-LAST-KEY
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       DISPLAY-CONTROL-TOTAL.
+           MOVE WS-RECORD-COUNT TO WS-CT-COUNT
+           DISPLAY WS-CONTROL-TOTAL-LINE
+           MOVE WS-SUSPENSE-COUNT TO WS-ST-COUNT
+           DISPLAY WS-SUSPENSE-TOTAL-LINE
+           PERFORM LOG-CONTROL-TOTAL.
+
+       LOG-CONTROL-TOTAL.
+           OPEN EXTEND CONTROL-TOTAL-FILE
+           MOVE 'FD-COPY-TEST' TO CT-PROGRAM-NAME
+           MOVE FUNCTION CURRENT-DATE (1:8) TO CT-RUN-DATE
+           MOVE WS-RECORD-COUNT TO CT-RECORD-COUNT
+           WRITE CONTROL-TOTAL-RECORD
+           CLOSE CONTROL-TOTAL-FILE.
