@@ -0,0 +1,113 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONTROL-TOTAL-RECONCILIATION.
+       AUTHOR. SYSTEMS MAINTENANCE TEAM.
+      *================================================================
+      * End-of-day check of every control total appended to
+      * CTLTOTAL.LOG against the expected count operations maintains
+      * by hand in EXPECTED.CNT, so a short count on any one program's
+      * run shows up here instead of only being noticed much later.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXPECTED-COUNT-FILE ASSIGN TO "EXPECTED.CNT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXP-STATUS.
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO "CTLTOTAL.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+           SELECT RECONCILE-REPORT-FILE ASSIGN TO "RECONCILE.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXPECTED-COUNT-FILE.
+       COPY EXPECTED-COUNT-RECORD.
+
+       FD  CONTROL-TOTAL-FILE.
+       COPY CONTROL-TOTAL-RECORD.
+
+       FD  RECONCILE-REPORT-FILE.
+       01  RECONCILE-REPORT-LINE         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EXP-STATUS                 PIC XX.
+           88  EXP-FILE-OK                   VALUE '00'.
+           88  EXP-FILE-EOF                   VALUE '10'.
+       01  WS-CTL-STATUS                 PIC XX.
+           88  CTL-FILE-OK                   VALUE '00'.
+           88  CTL-FILE-EOF                   VALUE '10'.
+
+       COPY EXPECTED-COUNT-TABLE.
+
+       01  WS-RECONCILE-DETAIL-LINE.
+           05  FILLER                  PIC X(13) VALUE 'RECONCILE: '.
+           05  RC-PROGRAM-NAME          PIC X(20).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(8) VALUE 'ACTUAL: '.
+           05  RC-ACTUAL-COUNT          PIC ZZZZZZZ9.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE 'EXPECTED: '.
+           05  RC-EXPECTED-COUNT        PIC ZZZZZZZ9.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  RC-RESULT                PIC X(12).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN OUTPUT RECONCILE-REPORT-FILE
+           PERFORM LOAD-EXPECTED-COUNTS
+           OPEN INPUT CONTROL-TOTAL-FILE
+           PERFORM READ-CONTROL-TOTAL
+           PERFORM CHECK-CONTROL-TOTAL UNTIL CTL-FILE-EOF
+           CLOSE CONTROL-TOTAL-FILE
+           CLOSE RECONCILE-REPORT-FILE
+           STOP RUN.
+
+       LOAD-EXPECTED-COUNTS.
+           OPEN INPUT EXPECTED-COUNT-FILE
+           IF EXP-FILE-OK
+               PERFORM READ-EXPECTED-COUNT
+               PERFORM STORE-EXPECTED-COUNT UNTIL EXP-FILE-EOF
+               CLOSE EXPECTED-COUNT-FILE
+           END-IF.
+
+       READ-EXPECTED-COUNT.
+           READ EXPECTED-COUNT-FILE
+               AT END
+                   SET EXP-FILE-EOF TO TRUE
+           END-READ.
+
+       STORE-EXPECTED-COUNT.
+           ADD 1 TO WS-EXPECTED-COUNT-COUNT
+           MOVE EC-PROGRAM-NAME
+               TO EC-TBL-PROGRAM-NAME (WS-EXPECTED-COUNT-COUNT)
+           MOVE EC-EXPECTED-COUNT
+               TO EC-TBL-EXPECTED-COUNT (WS-EXPECTED-COUNT-COUNT)
+           PERFORM READ-EXPECTED-COUNT.
+
+       READ-CONTROL-TOTAL.
+           READ CONTROL-TOTAL-FILE
+               AT END
+                   SET CTL-FILE-EOF TO TRUE
+           END-READ.
+
+       CHECK-CONTROL-TOTAL.
+           MOVE CT-PROGRAM-NAME TO RC-PROGRAM-NAME
+           MOVE CT-RECORD-COUNT TO RC-ACTUAL-COUNT
+           SET EC-IDX TO 1
+           SEARCH WS-EXPECTED-COUNT-ENTRY
+               AT END
+                   MOVE ZERO TO RC-EXPECTED-COUNT
+                   MOVE 'NO EXPECTED' TO RC-RESULT
+               WHEN EC-TBL-PROGRAM-NAME (EC-IDX) = CT-PROGRAM-NAME
+                   MOVE EC-TBL-EXPECTED-COUNT (EC-IDX)
+                       TO RC-EXPECTED-COUNT
+                   IF CT-RECORD-COUNT = EC-TBL-EXPECTED-COUNT (EC-IDX)
+                       MOVE 'OK' TO RC-RESULT
+                   ELSE
+                       MOVE 'MISMATCH' TO RC-RESULT
+                   END-IF
+           END-SEARCH
+           WRITE RECONCILE-REPORT-LINE FROM WS-RECONCILE-DETAIL-LINE
+           PERFORM READ-CONTROL-TOTAL.
