@@ -0,0 +1,83 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-INACTIVITY-EXTRACT.
+       AUTHOR. SYSTEMS MAINTENANCE TEAM.
+      *================================================================
+      * 顧客データーをスキャンし、最終利用ー日付がIC-CUTOFF-DAYS日を
+      * 超えて経過した顧客を退会防止チームへのメーリングリスト用
+      * ファイルへ抽出する。CUSTOMER-TIER-RECALCの再評価とは別に、
+      * 休眠顧客の抽出だけを行う用途。
+      * 顧客データーはJCUSTOMR.DATという専用ファイルに持つ。レイアウト
+      * がCUSTOMER-DATA(CUSTOMER.DAT)と別物のため、ファイル名も分けて
+      * ある。
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "JCUSTOMR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUST-STATUS.
+           SELECT MAILING-LIST-FILE ASSIGN TO "MAILING.LST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       COPY 顧客データー.
+
+       FD  MAILING-LIST-FILE.
+       01  MAILING-LIST-LINE            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUST-STATUS                PIC XX.
+           88  CUST-FILE-OK                  VALUE '00'.
+           88  CUST-FILE-EOF                  VALUE '10'.
+
+       COPY INACTIVITY-CUTOFF.
+
+       01  WS-TODAY-CCYYMMDD             PIC 9(8).
+       01  WS-DAYS-SINCE-USE             PIC S9(7).
+
+       01  WS-MAILING-DETAIL-LINE.
+           05  MD-CUSTOMER-ID            PIC 9(10).
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  MD-KANJI-NAME             PIC X(20).
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  MD-EMAIL-ADDRESS          PIC X(50).
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  MD-DAYS-INACTIVE          PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY-CCYYMMDD
+
+           OPEN INPUT CUSTOMER-FILE
+           OPEN OUTPUT MAILING-LIST-FILE
+           PERFORM READ-CUSTOMER
+           PERFORM SCAN-CUSTOMERS UNTIL CUST-FILE-EOF
+           CLOSE CUSTOMER-FILE
+           CLOSE MAILING-LIST-FILE
+           STOP RUN.
+
+       SCAN-CUSTOMERS.
+           PERFORM CHECK-INACTIVITY
+           PERFORM READ-CUSTOMER.
+
+       READ-CUSTOMER.
+           READ CUSTOMER-FILE
+               AT END
+                   SET CUST-FILE-EOF TO TRUE
+           END-READ.
+
+       CHECK-INACTIVITY.
+           COMPUTE WS-DAYS-SINCE-USE =
+               FUNCTION INTEGER-OF-DATE (WS-TODAY-CCYYMMDD)
+               - FUNCTION INTEGER-OF-DATE (最終利用ー日付)
+
+           IF WS-DAYS-SINCE-USE > IC-CUTOFF-DAYS
+               MOVE 顧客ーID TO MD-CUSTOMER-ID
+               MOVE 姓ー漢字 TO MD-KANJI-NAME
+               MOVE メールアドレス TO MD-EMAIL-ADDRESS
+               MOVE WS-DAYS-SINCE-USE TO MD-DAYS-INACTIVE
+               WRITE MAILING-LIST-LINE FROM WS-MAILING-DETAIL-LINE
+           END-IF.
