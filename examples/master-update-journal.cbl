@@ -0,0 +1,49 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MASTER-UPDATE-JOURNAL.
+       AUTHOR. SYSTEMS MAINTENANCE TEAM.
+      *================================================================
+      * Shared subprogram called by every update-capable master
+      * maintenance program (customer, employee, or product) just
+      * before and after it changes a master record. Appends a
+      * before-image/after-image/key/timestamp/program-name row to
+      * MASTERUPD.LOG, so "what changed and when" can be answered from
+      * one place instead of chasing it master-by-master. This does
+      * not replace PRICE-AUDIT-LOG or the 処理状態 status-change
+      * audit trail, which already cover their one field each in more
+      * detail - this journal is for everything else.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-UPDATE-LOG-FILE ASSIGN TO "MASTERUPD.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MASTER-UPDATE-LOG-FILE.
+       COPY MASTER-UPDATE-JOURNAL-RECORD.
+
+       LINKAGE SECTION.
+       01  LK-PROGRAM-NAME         PIC X(30).
+       01  LK-KEY                  PIC X(20).
+       01  LK-BEFORE-IMAGE         PIC X(120).
+       01  LK-AFTER-IMAGE          PIC X(120).
+       01  LK-USER-ID              PIC X(8).
+
+       PROCEDURE DIVISION USING LK-PROGRAM-NAME
+                                 LK-KEY
+                                 LK-BEFORE-IMAGE
+                                 LK-AFTER-IMAGE
+                                 LK-USER-ID.
+       MAIN-LOGIC.
+           OPEN EXTEND MASTER-UPDATE-LOG-FILE
+           MOVE LK-PROGRAM-NAME TO MUJ-PROGRAM-NAME
+           MOVE LK-KEY TO MUJ-KEY
+           MOVE LK-BEFORE-IMAGE TO MUJ-BEFORE-IMAGE
+           MOVE LK-AFTER-IMAGE TO MUJ-AFTER-IMAGE
+           MOVE FUNCTION CURRENT-DATE (1:14) TO MUJ-TIMESTAMP
+           MOVE LK-USER-ID TO MUJ-USER-ID
+           WRITE MASTER-UPDATE-JOURNAL-RECORD
+           CLOSE MASTER-UPDATE-LOG-FILE
+           GOBACK.
