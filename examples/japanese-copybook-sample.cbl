@@ -8,11 +8,64 @@
       * - 日本語変数名を含むCOPYBOOKの読み込み
       * - 長音記号「ー」を含む変数名の解決
       * - 複数のCOPYBOOKで同じパターンの変数名の追跡
+      *
+      * RUNMODE.PRMがFULLならマスターデータを無条件に再処理する。
+      * INCR(カードが無い場合も含む)の場合は、CTLTOTAL.LOGに本プロ
+      * グラム自身の完了行が本日付で既にあれば再処理をスキップする。
       *================================================================
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUN-MODE-FILE ASSIGN TO "RUNMODE.PRM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRM-STATUS.
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO "CTLTOTAL.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+           SELECT PAYROLL-REGISTER-FILE ASSIGN TO "PAYROLL.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  RUN-MODE-FILE.
+       COPY RUN-MODE-PARM-RECORD.
+
+       FD  CONTROL-TOTAL-FILE.
+       COPY CONTROL-TOTAL-RECORD.
+
+       FD  PAYROLL-REGISTER-FILE.
+       01  PAYROLL-REGISTER-LINE        PIC X(120).
+
        WORKING-STORAGE SECTION.
-       
+       01  WS-PRM-STATUS                 PIC XX.
+           88  PRM-FILE-OK                   VALUE '00'.
+       01  WS-CTL-STATUS                 PIC XX.
+           88  CTL-FILE-OK                    VALUE '00'.
+           88  CTL-FILE-EOF                    VALUE '10'.
+       01  WS-TODAY-DATE                 PIC 9(8).
+       01  WS-LAST-RUN-DATE              PIC 9(8) VALUE ZERO.
+       01  WS-ALREADY-LOADED-SW          PIC X VALUE 'N'.
+           88  ALREADY-LOADED-TODAY          VALUE 'Y'.
+
+       01  WS-GROSS-PAY                  PIC 9(8)V99.
+       01  WS-WITHHOLDING-TAX            PIC 9(7)V99.
+
+       COPY TAX-WITHHOLDING-TABLE.
+
+       01  WS-PAYROLL-DETAIL-LINE.
+           05  PR-社員ーコード            PIC 9(8).
+           05  FILLER                    PIC X(2) VALUE SPACES.
+           05  PR-氏名                    PIC X(20).
+           05  FILLER                    PIC X(10) VALUE '基本給:'.
+           05  PR-基本給ー金額            PIC ZZZZZZ9.99.
+           05  FILLER                    PIC X(7) VALUE '手当:'.
+           05  PR-手当ー金額              PIC ZZZZZZ9.99.
+           05  FILLER            PIC X(16) VALUE '源泉徴収税:'.
+           05  PR-源泉徴収税額            PIC ZZZZZZ9.99.
+           05  FILLER            PIC X(16) VALUE '差引支給額:'.
+           05  PR-差引支給額ー金額        PIC ZZZZZZ9.99.
+
       * 社員マスターCOPYBOOKを参照
        COPY 社員マスター.
        
@@ -30,6 +83,71 @@
        
        PROCEDURE DIVISION.
        メインー処理.
+           PERFORM RUNMODEーパラメータ読込
+           PERFORM 本日分ロード済確認
+           IF RMP-MODE-FULL OR NOT ALREADY-LOADED-TODAY
+               OPEN OUTPUT PAYROLL-REGISTER-FILE
+               PERFORM マスターデータ処理
+               CLOSE PAYROLL-REGISTER-FILE
+               PERFORM 本日分ロード記録
+           ELSE
+               DISPLAY "INCR: MASTER DATA ALREADY LOADED SINCE "
+                   WS-LAST-RUN-DATE
+               DISPLAY "SKIPPING RELOAD"
+           END-IF
+           STOP RUN.
+
+       RUNMODEーパラメータ読込.
+      *    カードが無ければINCRのまま、これまでと同じ動きになる。
+           MOVE 'INCR' TO RMP-RUN-MODE
+           OPEN INPUT RUN-MODE-FILE
+           IF PRM-FILE-OK
+               READ RUN-MODE-FILE
+                   AT END
+                       MOVE 'INCR' TO RMP-RUN-MODE
+               END-READ
+               CLOSE RUN-MODE-FILE
+           END-IF.
+
+      *----------------------------------------------------------------
+      * 「本日分ロード済」はCTLTOTAL.LOG(CONTROL-TOTAL-RECONCILIATION
+      * が参照するのと同じ管理総合計ログ)に本プログラム自身の行が
+      * 本日付で既にあるかどうかで判定する。MASTERLOAD.LOGという
+      * 別建てのログは持たない。
+      *----------------------------------------------------------------
+       本日分ロード済確認.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY-DATE
+           OPEN INPUT CONTROL-TOTAL-FILE
+           IF CTL-FILE-OK
+               PERFORM 管理総合計ログ読込
+               PERFORM 管理総合計ログ検索 UNTIL CTL-FILE-EOF
+               CLOSE CONTROL-TOTAL-FILE
+           END-IF
+           IF WS-LAST-RUN-DATE = WS-TODAY-DATE
+               SET ALREADY-LOADED-TODAY TO TRUE
+           END-IF.
+
+       管理総合計ログ読込.
+           READ CONTROL-TOTAL-FILE
+               AT END
+                   SET CTL-FILE-EOF TO TRUE
+           END-READ.
+
+       管理総合計ログ検索.
+           IF CT-PROGRAM-NAME = 'JAPANESE-COPYBOOK-TEST'
+               MOVE CT-RUN-DATE TO WS-LAST-RUN-DATE
+           END-IF
+           PERFORM 管理総合計ログ読込.
+
+       本日分ロード記録.
+           OPEN EXTEND CONTROL-TOTAL-FILE
+           MOVE 'JAPANESE-COPYBOOK-TEST' TO CT-PROGRAM-NAME
+           MOVE WS-TODAY-DATE TO CT-RUN-DATE
+           MOVE 3 TO CT-RECORD-COUNT
+           WRITE CONTROL-TOTAL-RECORD
+           CLOSE CONTROL-TOTAL-FILE.
+
+       マスターデータ処理.
       *    社員情報の設定
            MOVE 12345678 TO 社員ーコード
            MOVE "山田　太郎" TO 社員ー氏名
@@ -43,7 +161,8 @@
            MOVE 10000.00 TO 控除ー金額
            SET 優秀ーランク TO TRUE
            SET 在籍中 TO TRUE
-           
+           PERFORM 給与計算処理
+
       *    顧客情報の設定
            MOVE 9876543210 TO 顧客ーID
            MOVE "タナカ" TO 姓ーカナ
@@ -64,7 +183,8 @@
            
       *    製品情報の設定
            MOVE "PROD-12345-ABC" TO 製品ーコード
-           MOVE "高性能ノートパソコン" TO 製品ー名称ー日本語
+           MOVE "高性能ノートパソコン"
+               TO 製品ー名称ー日本語
            MOVE "High Performance Laptop" TO 製品ー名称ー英語
            MOVE "COMP-001" TO カテゴリーコード
            MOVE "MAKER-999" TO メーカーコード
@@ -76,6 +196,11 @@
            MOVE 20 TO 発注点
            MOVE 500 TO 最大在庫数
            MOVE "WH001" TO 倉庫ーコード
+           MOVE 2 TO 倉庫ー件数
+           MOVE "WH001" TO 倉庫ー内訳ーコード (1)
+           MOVE 100 TO 倉庫ー内訳ー数量 (1)
+           MOVE "WH002" TO 倉庫ー内訳ーコード (2)
+           MOVE 50 TO 倉庫ー内訳ー数量 (2)
            MOVE 35.50 TO 長さーセンチ
            MOVE 25.00 TO 幅ーセンチ
            MOVE 2.50 TO 高さーセンチ
@@ -92,11 +217,13 @@
            DISPLAY "氏名: " 社員ー氏名
            DISPLAY "部署: " 部署ーコード
            DISPLAY "基本給: " 基本給ー金額
+           DISPLAY "差引支給額: " 差引支給額ー金額
            DISPLAY " "
            DISPLAY "【顧客情報】"
            DISPLAY "顧客ID: " 顧客ーID
            DISPLAY "氏名: " 姓ー漢字 名ー漢字
-           DISPLAY "住所: " 住所ー都道府県 住所ー市区町村
+           DISPLAY "住所: " 住所ー都道府県
+               住所ー市区町村
            DISPLAY "累計購入金額: " 購入ー累計金額
            DISPLAY " "
            DISPLAY "【製品情報】"
@@ -107,6 +234,41 @@
            DISPLAY " "
            DISPLAY "==================================="
            DISPLAY "処理が正常に完了しました"
-           DISPLAY "==================================="
-           
-           STOP RUN.
+           DISPLAY "===================================".
+
+      *================================================================
+      * 基本給ー金額・手当ー金額からTAX-WITHHOLDING-TABLEで源泉徴収税
+      * 額を求め、基本給ー金額・手当ー金額・控除ー金額・源泉徴収税額
+      * から差引支給額ー金額(net pay)を算出し、給与台帳(PAYROLL.RPT)
+      * に明細を出力する。
+      *================================================================
+       給与計算処理.
+           COMPUTE WS-GROSS-PAY = 基本給ー金額 + 手当ー金額
+           PERFORM 源泉徴収税額計算
+           COMPUTE 差引支給額ー金額
+                   ROUNDED MODE IS NEAREST-EVEN =
+               基本給ー金額 + 手当ー金額 - 控除ー金額
+                   - WS-WITHHOLDING-TAX
+           PERFORM 給与台帳ー出力.
+
+       源泉徴収税額計算.
+           SET TW-IDX TO 1
+           SEARCH TW-ENTRY
+               AT END
+                   COMPUTE WS-WITHHOLDING-TAX
+                           ROUNDED MODE IS NEAREST-EVEN =
+                       WS-GROSS-PAY * TW-RATE (4)
+               WHEN WS-GROSS-PAY <= TW-MAX-GROSS (TW-IDX)
+                   COMPUTE WS-WITHHOLDING-TAX
+                           ROUNDED MODE IS NEAREST-EVEN =
+                       WS-GROSS-PAY * TW-RATE (TW-IDX)
+           END-SEARCH.
+
+       給与台帳ー出力.
+           MOVE 社員ーコード TO PR-社員ーコード
+           MOVE 社員ー氏名 TO PR-氏名
+           MOVE 基本給ー金額 TO PR-基本給ー金額
+           MOVE 手当ー金額 TO PR-手当ー金額
+           MOVE WS-WITHHOLDING-TAX TO PR-源泉徴収税額
+           MOVE 差引支給額ー金額 TO PR-差引支給額ー金額
+           WRITE PAYROLL-REGISTER-LINE FROM WS-PAYROLL-DETAIL-LINE.
