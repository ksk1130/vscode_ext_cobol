@@ -0,0 +1,127 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPENSE-REPORT-APPROVAL.
+       AUTHOR. SYSTEMS MAINTENANCE TEAM.
+      *================================================================
+      * Reads EXPENSE.DAT, one expense report per line, looks up each
+      * submitter's level in EMPLOYEE-FILE, and uses APPROVAL-ROUTING-
+      * TABLE to decide who must approve it.  Writes one line
+      * per expense report to EXPAPRVL.RPT.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "EMPLOYEE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS 社員ーコード
+               FILE STATUS IS WS-EMP-STATUS.
+           SELECT EXPENSE-REQUEST-FILE ASSIGN TO "EXPENSE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXP-STATUS.
+           SELECT EXPENSE-APPROVAL-FILE ASSIGN TO "EXPAPRVL.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+       COPY 社員マスター.
+
+       FD  EXPENSE-REQUEST-FILE.
+       01  EXPENSE-REQUEST-RECORD.
+           05  EXP-社員ーコード         PIC 9(8).
+           05  EXP-金額                 PIC 9(7)V99.
+           05  EXP-摘要                 PIC X(30).
+
+       FD  EXPENSE-APPROVAL-FILE.
+       01  EXPENSE-APPROVAL-LINE        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY FILE-STATUS-CHECK
+           REPLACING ==WS-FILE-STATUS== BY ==WS-EMP-STATUS==
+                     ==FILE-STATUS-OK== BY ==EMP-FILE-OK==
+                     ==FILE-STATUS-EOF== BY ==EMP-FILE-EOF==
+                     ==FILE-STATUS-DUPLICATE-KEY==
+                         BY ==EMP-FILE-DUP-KEY==
+                     ==FILE-STATUS-NOT-FOUND==
+                         BY ==EMP-FILE-NOT-FOUND==
+                     ==FILE-STATUS-ERROR== BY ==EMP-FILE-ERROR==.
+
+       COPY FILE-STATUS-CHECK
+           REPLACING ==WS-FILE-STATUS== BY ==WS-EXP-STATUS==
+                     ==FILE-STATUS-OK== BY ==EXP-FILE-OK==
+                     ==FILE-STATUS-EOF== BY ==EXP-FILE-EOF==
+                     ==FILE-STATUS-DUPLICATE-KEY==
+                         BY ==EXP-FILE-DUP-KEY==
+                     ==FILE-STATUS-NOT-FOUND==
+                         BY ==EXP-FILE-NOT-FOUND==
+                     ==FILE-STATUS-ERROR== BY ==EXP-FILE-ERROR==.
+
+       01  WS-SUBMITTER-LEVEL             PIC 9(2).
+       01  WS-APPROVER-TITLE              PIC X(14).
+
+       01  WS-LOGGER-PROGRAM-NAME         PIC X(30)
+                                     VALUE 'EXPENSE-REPORT-APPROVAL'.
+       01  WS-EMPLOYEE-FILE-NAME          PIC X(20) VALUE 'EMPLOYEE.DAT'.
+       01  WS-EXPENSE-FILE-NAME           PIC X(20) VALUE 'EXPENSE.DAT'.
+
+       01  WS-APPROVAL-DETAIL-LINE.
+           05  FILLER                  PIC X(13) VALUE 'EXPENSE BY: '.
+           05  EA-社員ーコード          PIC 9(8).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(8) VALUE '金額: '.
+           05  EA-金額                  PIC ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(11) VALUE '承認者: '.
+           05  EA-承認者ー役職          PIC X(14).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT EMPLOYEE-FILE
+           OPEN INPUT EXPENSE-REQUEST-FILE
+           OPEN OUTPUT EXPENSE-APPROVAL-FILE
+           PERFORM READ-EXPENSE-REQUEST
+           PERFORM ROUTE-EXPENSE-REQUEST UNTIL EXP-FILE-EOF
+           CLOSE EMPLOYEE-FILE
+           CLOSE EXPENSE-REQUEST-FILE
+           CLOSE EXPENSE-APPROVAL-FILE
+           STOP RUN.
+
+       READ-EXPENSE-REQUEST.
+           READ EXPENSE-REQUEST-FILE
+               AT END
+                   SET EXP-FILE-EOF TO TRUE
+           END-READ
+           IF NOT EXP-FILE-OK AND NOT EXP-FILE-EOF
+               CALL 'FILE-ERROR-LOGGER' USING WS-LOGGER-PROGRAM-NAME
+                                               WS-EXPENSE-FILE-NAME
+                                               WS-EXP-STATUS
+               END-CALL
+           END-IF.
+
+       ROUTE-EXPENSE-REQUEST.
+           PERFORM LOOKUP-SUBMITTER-LEVEL
+           CALL 'APPROVAL-ROUTING-LOOKUP' USING WS-SUBMITTER-LEVEL
+                                                 WS-APPROVER-TITLE
+           END-CALL
+           MOVE EXP-社員ーコード TO EA-社員ーコード
+           MOVE EXP-金額 TO EA-金額
+           MOVE WS-APPROVER-TITLE TO EA-承認者ー役職
+           WRITE EXPENSE-APPROVAL-LINE FROM WS-APPROVAL-DETAIL-LINE
+           PERFORM READ-EXPENSE-REQUEST.
+
+       LOOKUP-SUBMITTER-LEVEL.
+           MOVE ZERO TO WS-SUBMITTER-LEVEL
+           MOVE EXP-社員ーコード TO 社員ーコード
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 役職ーレベル TO WS-SUBMITTER-LEVEL
+           END-READ
+           IF NOT EMP-FILE-OK AND NOT EMP-FILE-NOT-FOUND
+               CALL 'FILE-ERROR-LOGGER' USING WS-LOGGER-PROGRAM-NAME
+                                               WS-EMPLOYEE-FILE-NAME
+                                               WS-EMP-STATUS
+               END-CALL
+           END-IF.
