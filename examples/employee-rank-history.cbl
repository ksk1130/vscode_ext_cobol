@@ -0,0 +1,168 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPLOYEE-RANK-HISTORY.
+       AUTHOR. SYSTEMS MAINTENANCE TEAM.
+      *================================================================
+      * 社員マスターの評価ーランク(優秀ーランクの元となるフラグ)は
+      * 現在値しか持たず、いつ誰が変更したかの履歴がない。
+      * RANK-CHANGE-FILEの評定トランザクションを1件ずつ社員マスターに
+      * 当てはめ、旧ランクと新ランクが異なる場合のみ
+      * RANK-HISTORY-FILEに発効日・評価者を記録した上で社員マスターの
+      * 評価ーランクを更新する。評価者の役職ーレベルから
+      * APPROVAL-ROUTING-TABLEで必要な承認者の役職を求め、
+      * RANK-HISTORY-FILEにも記録する。
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "EMPLOYEE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS 社員ーコード
+               FILE STATUS IS WS-EMP-STATUS.
+           SELECT RANK-CHANGE-FILE ASSIGN TO "RANKCHG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHG-STATUS.
+           SELECT RANK-HISTORY-FILE ASSIGN TO "RANKHIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+       COPY 社員マスター.
+
+       FD  RANK-CHANGE-FILE.
+       01  RANK-CHANGE-RECORD.
+           05  RC-社員ーコード          PIC 9(8).
+           05  RC-新評価ーランク        PIC X(1).
+           05  RC-評価者ーコード        PIC X(10).
+
+       FD  RANK-HISTORY-FILE.
+       01  RANK-HISTORY-LINE            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMP-STATUS                 PIC XX.
+           88  EMP-FILE-OK                   VALUE '00'.
+       01  WS-CHG-STATUS                 PIC XX.
+           88  CHG-FILE-OK                   VALUE '00'.
+           88  CHG-FILE-EOF                   VALUE '10'.
+       01  WS-EVALUATOR-LEVEL      PIC 9(2).
+       01  WS-APPROVER-TITLE       PIC X(14).
+       01  WS-EMP-FILE-NAME        PIC X(19) VALUE 'EMPLOYEE.DAT'.
+       01  WS-EMP-BKP-FILE-G1      PIC X(19) VALUE 'EMPLOYEE.DAT.G1'.
+       01  WS-EMP-BKP-FILE-G2      PIC X(19) VALUE 'EMPLOYEE.DAT.G2'.
+       01  WS-EMP-BKP-FILE-G3      PIC X(19) VALUE 'EMPLOYEE.DAT.G3'.
+
+       01  WS-JOURNAL-PROGRAM-NAME      PIC X(30)
+                                       VALUE 'EMPLOYEE-RANK-HISTORY'.
+       01  WS-JOURNAL-KEY                PIC X(20).
+       01  WS-JOURNAL-BEFORE-IMAGE       PIC X(120).
+       01  WS-JOURNAL-AFTER-IMAGE        PIC X(120).
+       01  WS-JOURNAL-USER-ID            PIC X(8) VALUE 'BATCH'.
+
+       01  WS-RANK-HISTORY-DETAIL.
+           05  RH-社員ーコード          PIC 9(8).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(13) VALUE '旧ランク:'.
+           05  RH-旧評価ーランク        PIC X(1).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(13) VALUE '新ランク:'.
+           05  RH-新評価ーランク        PIC X(1).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE '発効日:'.
+           05  RH-発効日                PIC 9(8).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(11) VALUE '評価者: '.
+           05  RH-評価者ーコード        PIC X(10).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE '承認者:'.
+           05  RH-承認者ー役職          PIC X(14).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM BACKUP-EMPLOYEE-FILE
+           OPEN I-O EMPLOYEE-FILE
+           OPEN INPUT RANK-CHANGE-FILE
+           OPEN OUTPUT RANK-HISTORY-FILE
+           PERFORM READ-RANK-CHANGE
+           PERFORM APPLY-RANK-CHANGES UNTIL CHG-FILE-EOF
+           CLOSE EMPLOYEE-FILE
+           CLOSE RANK-CHANGE-FILE
+           CLOSE RANK-HISTORY-FILE
+           STOP RUN.
+
+       BACKUP-EMPLOYEE-FILE.
+      *    Same 3-generation retention FD-COPY-TEST keeps for
+      *    CUSTOMER.DAT: G3 is the oldest, G1 is yesterday's.
+           CALL 'CBL_DELETE_FILE' USING WS-EMP-BKP-FILE-G3
+           CALL 'CBL_RENAME_FILE' USING WS-EMP-BKP-FILE-G2
+                                         WS-EMP-BKP-FILE-G3
+           CALL 'CBL_RENAME_FILE' USING WS-EMP-BKP-FILE-G1
+                                         WS-EMP-BKP-FILE-G2
+           CALL 'CBL_COPY_FILE' USING WS-EMP-FILE-NAME
+                                       WS-EMP-BKP-FILE-G1.
+
+       READ-RANK-CHANGE.
+           READ RANK-CHANGE-FILE
+               AT END
+                   SET CHG-FILE-EOF TO TRUE
+           END-READ.
+
+       APPLY-RANK-CHANGES.
+           PERFORM LOOKUP-EVALUATOR-LEVEL
+           PERFORM LOOKUP-EMPLOYEE
+           PERFORM READ-RANK-CHANGE.
+
+       LOOKUP-EVALUATOR-LEVEL.
+      *    RC-評価者ーコード is itself a 社員ーコード, so the
+      *    evaluator's own level drives who must approve this rank
+      *    change before the subject employee's record is read.
+           MOVE ZERO TO WS-EVALUATOR-LEVEL
+           MOVE RC-評価者ーコード TO 社員ーコード
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 役職ーレベル TO WS-EVALUATOR-LEVEL
+           END-READ.
+
+       LOOKUP-EMPLOYEE.
+           MOVE RC-社員ーコード TO 社員ーコード
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   DISPLAY 'RANK CHANGE FOR UNKNOWN EMPLOYEE: '
+                       RC-社員ーコード
+               NOT INVALID KEY
+                   PERFORM UPDATE-EMPLOYEE-RANK
+           END-READ.
+
+       UPDATE-EMPLOYEE-RANK.
+           IF 評価ーランク NOT = RC-新評価ーランク
+               PERFORM WRITE-RANK-HISTORY
+               MOVE 社員マスター TO WS-JOURNAL-BEFORE-IMAGE
+               MOVE RC-新評価ーランク TO 評価ーランク
+               REWRITE 社員マスター
+               MOVE 社員マスター TO WS-JOURNAL-AFTER-IMAGE
+               PERFORM WRITE-UPDATE-JOURNAL
+           END-IF.
+
+       WRITE-UPDATE-JOURNAL.
+           MOVE 社員ーコード TO WS-JOURNAL-KEY
+           CALL 'MASTER-UPDATE-JOURNAL' USING WS-JOURNAL-PROGRAM-NAME
+                                              WS-JOURNAL-KEY
+                                              WS-JOURNAL-BEFORE-IMAGE
+                                              WS-JOURNAL-AFTER-IMAGE
+                                              WS-JOURNAL-USER-ID
+           END-CALL.
+
+       WRITE-RANK-HISTORY.
+           CALL 'APPROVAL-ROUTING-LOOKUP' USING WS-EVALUATOR-LEVEL
+                                                 WS-APPROVER-TITLE
+           END-CALL
+           MOVE 社員ーコード TO RH-社員ーコード
+           MOVE 評価ーランク TO RH-旧評価ーランク
+           MOVE RC-新評価ーランク TO RH-新評価ーランク
+           MOVE FUNCTION CURRENT-DATE (1:8) TO RH-発効日
+           MOVE RC-評価者ーコード TO RH-評価者ーコード
+           MOVE WS-APPROVER-TITLE TO RH-承認者ー役職
+           WRITE RANK-HISTORY-LINE FROM WS-RANK-HISTORY-DETAIL.
