@@ -0,0 +1,96 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-POSTAL-VALIDATE.
+       AUTHOR. SYSTEMS MAINTENANCE TEAM.
+      *================================================================
+      * 顧客データーの郵便番号と住所ー都道府県/住所ー市区町村が
+      * POSTAL-CODE-MASTERの内容と一致するか検証する。食い違いが
+      * あれば発送ラベルを作る前に人間が確認できるよう例外に出す。
+      * 顧客データーはJCUSTOMR.DATという専用ファイルに持つ。レイアウト
+      * がCUSTOMER-DATA(CUSTOMER.DAT)と別物のため、ファイル名も分けて
+      * ある。
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "JCUSTOMR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUST-STATUS.
+           SELECT POSTAL-EXCEPTION-FILE ASSIGN TO "POSTAL.EXC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       COPY 顧客データー.
+
+       FD  POSTAL-EXCEPTION-FILE.
+       01  POSTAL-EXCEPTION-LINE        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUST-STATUS                PIC XX.
+           88  CUST-FILE-OK                  VALUE '00'.
+           88  CUST-FILE-EOF                  VALUE '10'.
+
+       COPY POSTAL-CODE-MASTER.
+
+       01  WS-EXCEPTION-DETAIL-LINE.
+           05  FILLER                  PIC X(12) VALUE 'POSTAL EXC: '.
+           05  PE-CUSTOMER-ID           PIC 9(10).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  PE-POSTAL-CODE           PIC 9(7).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  PE-REASON                PIC X(30).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM INIT-POSTAL-CODE-TABLE
+           OPEN INPUT CUSTOMER-FILE
+           OPEN OUTPUT POSTAL-EXCEPTION-FILE
+           PERFORM READ-CUSTOMER
+           PERFORM VALIDATE-CUSTOMERS UNTIL CUST-FILE-EOF
+           CLOSE CUSTOMER-FILE
+           CLOSE POSTAL-EXCEPTION-FILE
+           STOP RUN.
+
+       INIT-POSTAL-CODE-TABLE.
+           MOVE 1234567     TO PC-POSTAL-CODE (1)
+           MOVE '東京都'     TO PC-PREFECTURE (1)
+           MOVE '渋谷区'     TO PC-CITY (1)
+           MOVE 5300001     TO PC-POSTAL-CODE (2)
+           MOVE '大阪府'     TO PC-PREFECTURE (2)
+           MOVE '北区'       TO PC-CITY (2)
+           MOVE 4600002     TO PC-POSTAL-CODE (3)
+           MOVE '愛知県'     TO PC-PREFECTURE (3)
+           MOVE '名古屋市'   TO PC-CITY (3).
+
+       READ-CUSTOMER.
+           READ CUSTOMER-FILE
+               AT END
+                   SET CUST-FILE-EOF TO TRUE
+           END-READ.
+
+       VALIDATE-CUSTOMERS.
+           PERFORM CHECK-POSTAL-CODE
+           PERFORM READ-CUSTOMER.
+
+       CHECK-POSTAL-CODE.
+           SET PC-IDX TO 1
+           SEARCH PC-ENTRY
+               AT END
+                   MOVE 顧客ーID TO PE-CUSTOMER-ID
+                   MOVE 郵便番号 TO PE-POSTAL-CODE
+                   MOVE 'POSTAL CODE NOT ON FILE' TO PE-REASON
+                   WRITE POSTAL-EXCEPTION-LINE
+                       FROM WS-EXCEPTION-DETAIL-LINE
+               WHEN PC-POSTAL-CODE (PC-IDX) = 郵便番号
+                   IF PC-PREFECTURE (PC-IDX) NOT = 住所ー都道府県
+                       OR PC-CITY (PC-IDX) NOT = 住所ー市区町村
+                       MOVE 顧客ーID TO PE-CUSTOMER-ID
+                       MOVE 郵便番号 TO PE-POSTAL-CODE
+                       MOVE 'ADDRESS DOES NOT MATCH CODE'
+                           TO PE-REASON
+                       WRITE POSTAL-EXCEPTION-LINE
+                           FROM WS-EXCEPTION-DETAIL-LINE
+                   END-IF
+           END-SEARCH.
