@@ -0,0 +1,161 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-EMAIL-VERIFY.
+       AUTHOR. SYSTEMS MAINTENANCE TEAM.
+      *================================================================
+      * 顧客データーのメールアドレスは自由記入でフォーマット検証も
+      * 確認状態もない。基本的な書式(@が1つ、@の後にドット、
+      * 空白を含まない)を検証し、有効な場合は確認トークンを生成して
+      * MAIL-CONFIRMATION-INTERFACE経由でメール配信系へ渡し、
+      * メール確認ー状態を未確認にセットしてトークンを保存する。
+      * 形式不正の場合はメール確認ー状態を未確認のまま例外ファイルへ
+      * 出力する。トークンの照合(確認済みへの更新)は
+      * CUSTOMER-EMAIL-CONFIRMが行う。
+      * 顧客データーはJCUSTOMR.DATという専用ファイルに持つ。レイアウト
+      * がCUSTOMER-DATA(CUSTOMER.DAT)と別物のため、ファイル名も分けて
+      * ある。
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "JCUSTOMR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUST-STATUS.
+           SELECT CUSTOMER-OUT-FILE ASSIGN TO "JCUSTOMR.NEW"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EMAIL-EXCEPTION-FILE ASSIGN TO "EMAIL.EXC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       COPY 顧客データー.
+
+       FD  CUSTOMER-OUT-FILE.
+       01  CUSTOMER-OUT-RECORD          PIC X(200).
+
+       FD  EMAIL-EXCEPTION-FILE.
+       01  EMAIL-EXCEPTION-LINE          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUST-STATUS                PIC XX.
+           88  CUST-FILE-OK                  VALUE '00'.
+           88  CUST-FILE-EOF                 VALUE '10'.
+
+       01  WS-AT-POSITION                PIC 9(2) COMP.
+       01  WS-DOT-AFTER-AT-SW            PIC X(1).
+           88  DOT-AFTER-AT-FOUND             VALUE 'Y'.
+           88  DOT-AFTER-AT-NOT-FOUND         VALUE 'N'.
+       01  WS-CHAR-IDX                   PIC 9(2) COMP.
+       01  WS-EMAIL-VALID-SW             PIC X(1).
+           88  EMAIL-VALID                    VALUE 'Y'.
+           88  EMAIL-INVALID                  VALUE 'N'.
+       01  WS-TOKEN-SEED                 PIC 9(4).
+       01  WS-GENERATED-TOKEN            PIC X(10).
+
+       01  WS-EXCEPTION-DETAIL-LINE.
+           05  FILLER                   PIC X(12) VALUE 'EMAIL EXC: '.
+           05  EE-CUSTOMER-ID            PIC 9(10).
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  EE-EMAIL-ADDRESS          PIC X(50).
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  EE-REASON                 PIC X(30).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT CUSTOMER-FILE
+           OPEN OUTPUT CUSTOMER-OUT-FILE
+           OPEN OUTPUT EMAIL-EXCEPTION-FILE
+           PERFORM READ-CUSTOMER
+           PERFORM VERIFY-CUSTOMERS UNTIL CUST-FILE-EOF
+           CLOSE CUSTOMER-FILE
+           CLOSE CUSTOMER-OUT-FILE
+           CLOSE EMAIL-EXCEPTION-FILE
+           STOP RUN.
+
+       READ-CUSTOMER.
+           READ CUSTOMER-FILE
+               AT END
+                   SET CUST-FILE-EOF TO TRUE
+           END-READ.
+
+       VERIFY-CUSTOMERS.
+           PERFORM CHECK-EMAIL-FORMAT
+           IF EMAIL-VALID
+               PERFORM SEND-CONFIRMATION-TOKEN
+           ELSE
+               SET メール未確認 TO TRUE
+               PERFORM WRITE-EMAIL-EXCEPTION
+           END-IF
+           WRITE CUSTOMER-OUT-RECORD FROM 顧客データー
+           PERFORM READ-CUSTOMER.
+
+      *----------------------------------------------------------------
+      * @が1個だけ存在し、@の後にドットがあり、空白を含まないことを
+      * 検証する。
+      *----------------------------------------------------------------
+       CHECK-EMAIL-FORMAT.
+           SET EMAIL-VALID TO TRUE
+           MOVE 0 TO WS-AT-POSITION
+           SET DOT-AFTER-AT-NOT-FOUND TO TRUE
+
+           PERFORM FIND-AT-POSITION
+               VARYING WS-CHAR-IDX FROM 1 BY 1
+               UNTIL WS-CHAR-IDX >
+                   FUNCTION LENGTH(メールアドレス)
+
+           IF WS-AT-POSITION = 0
+               OR WS-AT-POSITION = 1
+               OR WS-AT-POSITION =
+                   FUNCTION LENGTH(FUNCTION TRIM(メールアドレス))
+               SET EMAIL-INVALID TO TRUE
+           ELSE
+               PERFORM FIND-DOT-AFTER-AT
+                   VARYING WS-CHAR-IDX FROM WS-AT-POSITION BY 1
+                   UNTIL WS-CHAR-IDX > FUNCTION LENGTH
+                       (FUNCTION TRIM(メールアドレス))
+               IF NOT DOT-AFTER-AT-FOUND
+                   SET EMAIL-INVALID TO TRUE
+               END-IF
+           END-IF
+
+           IF メールアドレス (1:1) = SPACE
+               SET EMAIL-INVALID TO TRUE
+           END-IF.
+
+       FIND-AT-POSITION.
+           IF メールアドレス (WS-CHAR-IDX:1) = '@'
+               IF WS-AT-POSITION NOT = 0
+                   SET EMAIL-INVALID TO TRUE
+               ELSE
+                   MOVE WS-CHAR-IDX TO WS-AT-POSITION
+               END-IF
+           END-IF.
+
+       FIND-DOT-AFTER-AT.
+           IF メールアドレス (WS-CHAR-IDX:1) = '.'
+               SET DOT-AFTER-AT-FOUND TO TRUE
+           END-IF.
+
+      *----------------------------------------------------------------
+      * トークンを生成し、MAIL-CONFIRMATION-INTERFACE経由で配信系へ
+      * 渡す。配信が済むまでは未確認のままとする。
+      *----------------------------------------------------------------
+       SEND-CONFIRMATION-TOKEN.
+           COMPUTE WS-TOKEN-SEED =
+               FUNCTION RANDOM(顧客ーID) * 9999
+           MOVE SPACES TO WS-GENERATED-TOKEN
+           MOVE 顧客ーID TO WS-GENERATED-TOKEN (1:6)
+           MOVE WS-TOKEN-SEED TO WS-GENERATED-TOKEN (7:4)
+           MOVE WS-GENERATED-TOKEN TO メール確認ートークン
+           SET メール未確認 TO TRUE
+           CALL 'MAIL-CONFIRMATION-INTERFACE' USING
+               顧客ーID
+               メールアドレス
+               メール確認ートークン.
+
+       WRITE-EMAIL-EXCEPTION.
+           MOVE 顧客ーID TO EE-CUSTOMER-ID
+           MOVE メールアドレス TO EE-EMAIL-ADDRESS
+           MOVE 'MALFORMED EMAIL ADDRESS' TO EE-REASON
+           WRITE EMAIL-EXCEPTION-LINE FROM WS-EXCEPTION-DETAIL-LINE.
