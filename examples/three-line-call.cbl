@@ -0,0 +1,27 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. THREE-LINE-CALL.
+      *================================================================
+      * Callee for MULTILINE-CALL-TEST's period-terminated (no
+      * END-CALL) CALL.  Sets LK-RETURN-CODE to LOW-VALUES so the
+      * caller can confirm it ran, following SPECIAL-CONSTANTS-TEST's
+      * HIGH-VALUE-means-"not run" convention.
+      *================================================================
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01  LK-INPUT-DATA           PIC X(100).
+       01  LK-OUTPUT-DATA-1        PIC X(100).
+       01  LK-OUTPUT-DATA-2        PIC X(100).
+       01  LK-RETURN-CODE          PIC X(1).
+
+       PROCEDURE DIVISION USING LK-INPUT-DATA
+                                 LK-OUTPUT-DATA-1
+                                 LK-OUTPUT-DATA-2
+                                 LK-RETURN-CODE.
+       MAIN-LOGIC.
+           MOVE LK-INPUT-DATA TO LK-OUTPUT-DATA-1
+           MOVE LK-INPUT-DATA TO LK-OUTPUT-DATA-2
+           MOVE LOW-VALUES TO LK-RETURN-CODE
+           GOBACK.
