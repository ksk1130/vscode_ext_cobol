@@ -0,0 +1,94 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-PRODUCT-XREF.
+       AUTHOR. SYSTEMS MAINTENANCE TEAM.
+      *================================================================
+      * Joins ORDER-DATA to CUSTOMER-DATA and PRODUCT-DATA on their
+      * respective RECORD-ID keys and prints a per-customer listing
+      * of the products they have purchased.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUST-FILE ASSIGN TO "CUSTOMER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS RECORD-ID OF CUSTOMER-RECORD
+               FILE STATUS IS WS-CUST-STATUS.
+           SELECT PROD-FILE ASSIGN TO "PRODUCT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS RECORD-ID OF PRODUCT-RECORD
+               FILE STATUS IS WS-PROD-STATUS.
+           SELECT ORDER-FILE ASSIGN TO "ORDERS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ORDER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUST-FILE.
+       COPY CUSTOMER-DATA.
+
+       FD  PROD-FILE.
+       COPY PRODUCT-DATA.
+
+       FD  ORDER-FILE.
+       COPY ORDER-DATA.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUST-STATUS          PIC XX.
+           88  CUST-FOUND              VALUE '00'.
+       01  WS-PROD-STATUS          PIC XX.
+           88  PROD-FOUND              VALUE '00'.
+       01  WS-ORDER-STATUS         PIC XX.
+           88  ORDER-FILE-EOF          VALUE '10'.
+       01  WS-EOF-FLAG             PIC X VALUE 'N'.
+       01  WS-XREF-LINE.
+           05  WS-XREF-CUST-ID         PIC 9(8).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-XREF-CUST-NAME       PIC X(30).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-XREF-PROD-NAME       PIC X(30).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-XREF-QTY             PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT CUST-FILE
+           OPEN INPUT PROD-FILE
+           OPEN INPUT ORDER-FILE
+           DISPLAY "CUSTOMER PURCHASED-PRODUCTS LISTING"
+           PERFORM PROCESS-ORDER UNTIL WS-EOF-FLAG = 'Y'
+           CLOSE CUST-FILE
+           CLOSE PROD-FILE
+           CLOSE ORDER-FILE
+           STOP RUN.
+
+       PROCESS-ORDER.
+           READ ORDER-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-FLAG
+               NOT AT END
+                   PERFORM PRINT-XREF-LINE
+           END-READ.
+
+       PRINT-XREF-LINE.
+           MOVE ORDER-CUSTOMER-ID TO RECORD-ID OF CUSTOMER-RECORD
+           READ CUST-FILE KEY IS RECORD-ID OF CUSTOMER-RECORD
+               INVALID KEY
+                   MOVE 'UNKNOWN CUSTOMER'
+                       TO RECORD-NAME OF CUSTOMER-RECORD
+           END-READ
+
+           MOVE ORDER-PRODUCT-ID TO RECORD-ID OF PRODUCT-RECORD
+           READ PROD-FILE KEY IS RECORD-ID OF PRODUCT-RECORD
+               INVALID KEY
+                   MOVE 'UNKNOWN PRODUCT'
+                       TO RECORD-NAME OF PRODUCT-RECORD
+           END-READ
+
+           MOVE ORDER-CUSTOMER-ID TO WS-XREF-CUST-ID
+           MOVE RECORD-NAME OF CUSTOMER-RECORD TO WS-XREF-CUST-NAME
+           MOVE RECORD-NAME OF PRODUCT-RECORD TO WS-XREF-PROD-NAME
+           MOVE ORDER-QUANTITY TO WS-XREF-QTY
+           DISPLAY WS-XREF-LINE.
