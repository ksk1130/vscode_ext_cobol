@@ -0,0 +1,134 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-EMAIL-CONFIRM.
+       AUTHOR. SYSTEMS MAINTENANCE TEAM.
+      *================================================================
+      * CUSTOMER-EMAIL-VERIFYが配信した確認トークンへの応答を取り込む
+      * 側。CONFIRM-REPLY-FILEの各応答(顧客ーID + 返信されたトークン)
+      * を顧客データーのメール確認ートークンと照合し、一致した場合に
+      * メール確認ー状態を確認済みへ更新する。不一致の応答は例外として
+      * 残し、いたずらや入力ミスを後から調査できるようにする。
+      * 顧客データーはJCUSTOMR.DATという専用ファイルに持つ。レイアウト
+      * がCUSTOMER-DATA(CUSTOMER.DAT)と別物のため、ファイル名も分けて
+      * ある。
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "JCUSTOMR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUST-STATUS.
+           SELECT CUSTOMER-OUT-FILE ASSIGN TO "JCUSTOMR.NEW"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CONFIRM-REPLY-FILE ASSIGN TO "CONFIRM.RPY"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPLY-STATUS.
+           SELECT CONFIRM-EXCEPTION-FILE ASSIGN TO "CONFIRM.EXC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       COPY 顧客データー.
+
+       FD  CUSTOMER-OUT-FILE.
+       01  CUSTOMER-OUT-RECORD          PIC X(200).
+
+       FD  CONFIRM-REPLY-FILE.
+       01  CONFIRM-REPLY-RECORD.
+           05  CR-顧客ーID              PIC 9(10).
+           05  CR-返信トークン          PIC X(10).
+
+       FD  CONFIRM-EXCEPTION-FILE.
+       01  CONFIRM-EXCEPTION-LINE       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUST-STATUS                PIC XX.
+           88  CUST-FILE-OK                  VALUE '00'.
+           88  CUST-FILE-EOF                 VALUE '10'.
+       01  WS-REPLY-STATUS               PIC XX.
+           88  REPLY-FILE-OK                 VALUE '00'.
+           88  REPLY-FILE-EOF                VALUE '10'.
+
+       01  WS-REPLY-TABLE-MAX            PIC 9(4) VALUE 200.
+       01  WS-REPLY-COUNT                PIC 9(4) VALUE ZERO.
+       01  WS-REPLY-ENTRIES.
+           05  WS-REPLY-ENTRY            OCCURS 200 TIMES
+                                             INDEXED BY RE-IDX.
+               10  RE-顧客ーID               PIC 9(10).
+               10  RE-返信トークン           PIC X(10).
+
+       01  WS-EXCEPTION-DETAIL-LINE.
+           05  FILLER                   PIC X(14) VALUE 'CONFIRM EXC: '.
+           05  CE-CUSTOMER-ID            PIC 9(10).
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  CE-REASON                 PIC X(30).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM LOAD-CONFIRM-REPLIES
+
+           OPEN INPUT CUSTOMER-FILE
+           OPEN OUTPUT CUSTOMER-OUT-FILE
+           OPEN OUTPUT CONFIRM-EXCEPTION-FILE
+           PERFORM READ-CUSTOMER
+           PERFORM APPLY-CONFIRMATIONS UNTIL CUST-FILE-EOF
+           CLOSE CUSTOMER-FILE
+           CLOSE CUSTOMER-OUT-FILE
+           CLOSE CONFIRM-EXCEPTION-FILE
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * CONFIRM-REPLY-FILEを全件ワーク表に読み込む。
+      *----------------------------------------------------------------
+       LOAD-CONFIRM-REPLIES.
+           OPEN INPUT CONFIRM-REPLY-FILE
+           PERFORM READ-CONFIRM-REPLY
+           PERFORM STORE-CONFIRM-REPLY UNTIL REPLY-FILE-EOF
+           CLOSE CONFIRM-REPLY-FILE.
+
+       READ-CONFIRM-REPLY.
+           READ CONFIRM-REPLY-FILE
+               AT END
+                   SET REPLY-FILE-EOF TO TRUE
+           END-READ.
+
+       STORE-CONFIRM-REPLY.
+           IF WS-REPLY-COUNT < WS-REPLY-TABLE-MAX
+               ADD 1 TO WS-REPLY-COUNT
+               MOVE CR-顧客ーID TO RE-顧客ーID (WS-REPLY-COUNT)
+               MOVE CR-返信トークン
+                   TO RE-返信トークン (WS-REPLY-COUNT)
+           END-IF
+           PERFORM READ-CONFIRM-REPLY.
+
+       READ-CUSTOMER.
+           READ CUSTOMER-FILE
+               AT END
+                   SET CUST-FILE-EOF TO TRUE
+           END-READ.
+
+       APPLY-CONFIRMATIONS.
+           PERFORM MATCH-CONFIRM-REPLY
+           WRITE CUSTOMER-OUT-RECORD FROM 顧客データー
+           PERFORM READ-CUSTOMER.
+
+       MATCH-CONFIRM-REPLY.
+           SET RE-IDX TO 1
+           SEARCH WS-REPLY-ENTRY
+               AT END
+                   CONTINUE
+               WHEN RE-顧客ーID (RE-IDX) = 顧客ーID
+                   PERFORM CHECK-TOKEN-MATCH
+           END-SEARCH.
+
+       CHECK-TOKEN-MATCH.
+           IF RE-返信トークン (RE-IDX) =
+               メール確認ートークン
+               SET メール確認済み TO TRUE
+           ELSE
+               MOVE 顧客ーID TO CE-CUSTOMER-ID
+               MOVE 'TOKEN DOES NOT MATCH' TO CE-REASON
+               WRITE CONFIRM-EXCEPTION-LINE
+                   FROM WS-EXCEPTION-DETAIL-LINE
+           END-IF.
