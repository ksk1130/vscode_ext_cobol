@@ -0,0 +1,125 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NIGHTLY-BATCH-DRIVER.
+       AUTHOR. SYSTEMS MAINTENANCE TEAM.
+      *================================================================
+      * Sequences the separate pieces we already have - the customer
+      * load (FD-COPY-TEST), the employee/product/customer master
+      * load (JAPANESE-COPYBOOK-TEST), and the reports that depend on
+      * them - into one job stream, in dependency order. Each step
+      * runs as its own job step (CALL "SYSTEM") rather than an
+      * in-process CALL, since every one of those programs ends with
+      * its own STOP RUN. A completed step is logged to BATCHSTEP.LOG;
+      * on a same-day restart, any step at or below the highest one
+      * already logged complete is skipped, so a failure partway
+      * through the run does not force steps that already succeeded
+      * to be redone.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STEP-LOG-FILE ASSIGN TO "BATCHSTEP.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STEP-LOG-FILE.
+       COPY BATCH-STEP-LOG-RECORD.
+
+       WORKING-STORAGE SECTION.
+       01  WS-LOG-STATUS              PIC XX.
+           88  LOG-FILE-OK                VALUE '00'.
+           88  LOG-FILE-EOF                VALUE '10'.
+
+       01  WS-TODAY-DATE               PIC 9(8).
+       01  WS-LAST-COMPLETED-STEP      PIC 9(3) VALUE ZERO.
+
+       COPY NIGHTLY-STEP-TABLE.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY-DATE
+           PERFORM INIT-NIGHTLY-STEPS
+           PERFORM LOAD-STEP-LOG
+           PERFORM RUN-ONE-STEP
+               VARYING NS-IDX FROM 1 BY 1
+               UNTIL NS-IDX > WS-NIGHTLY-STEP-COUNT
+           STOP RUN.
+
+       INIT-NIGHTLY-STEPS.
+           MOVE 10 TO NS-STEP-NUMBER (1)
+           MOVE 'CUSTOMER LOAD' TO NS-STEP-NAME (1)
+           MOVE 'FD-COPY-TEST' TO NS-PROGRAM-NAME (1)
+           MOVE 20 TO NS-STEP-NUMBER (2)
+           MOVE 'MASTER LOAD' TO NS-STEP-NAME (2)
+           MOVE 'JAPANESE-COPYBOOK-TEST' TO NS-PROGRAM-NAME (2)
+           MOVE 30 TO NS-STEP-NUMBER (3)
+           MOVE 'PRODUCT REORDER RPT' TO NS-STEP-NAME (3)
+           MOVE 'PRODUCT-REORDER-REPORT' TO NS-PROGRAM-NAME (3)
+           MOVE 40 TO NS-STEP-NUMBER (4)
+           MOVE 'CUSTOMER TIER RECALC' TO NS-STEP-NAME (4)
+           MOVE 'CUSTOMER-TIER-RECALC' TO NS-PROGRAM-NAME (4)
+           MOVE 50 TO NS-STEP-NUMBER (5)
+           MOVE 'EMPLOYEE TENURE RPT' TO NS-STEP-NAME (5)
+           MOVE 'EMPLOYEE-TENURE-REPORT' TO NS-PROGRAM-NAME (5).
+
+       LOAD-STEP-LOG.
+           OPEN INPUT STEP-LOG-FILE
+           IF LOG-FILE-OK
+               PERFORM READ-STEP-LOG
+               PERFORM SCAN-STEP-LOG UNTIL LOG-FILE-EOF
+               CLOSE STEP-LOG-FILE
+           END-IF.
+
+       READ-STEP-LOG.
+           READ STEP-LOG-FILE
+               AT END
+                   SET LOG-FILE-EOF TO TRUE
+           END-READ.
+
+       SCAN-STEP-LOG.
+           IF BSL-RUN-DATE = WS-TODAY-DATE AND BSL-STEP-COMPLETE
+               IF BSL-STEP-NUMBER > WS-LAST-COMPLETED-STEP
+                   MOVE BSL-STEP-NUMBER TO WS-LAST-COMPLETED-STEP
+               END-IF
+           END-IF
+           PERFORM READ-STEP-LOG.
+
+       RUN-ONE-STEP.
+           IF NS-STEP-NUMBER (NS-IDX) > WS-LAST-COMPLETED-STEP
+               PERFORM EXECUTE-STEP
+               IF RETURN-CODE = ZERO
+                   PERFORM LOG-STEP-COMPLETE
+               ELSE
+                   PERFORM ABORT-NIGHTLY-RUN
+               END-IF
+           END-IF.
+
+       EXECUTE-STEP.
+           DISPLAY 'RUNNING STEP ' NS-STEP-NUMBER (NS-IDX)
+               ': ' NS-STEP-NAME (NS-IDX)
+           CALL 'SYSTEM' USING NS-PROGRAM-NAME (NS-IDX).
+
+      *----------------------------------------------------------------
+      * A failed step is deliberately left off BATCHSTEP.LOG (it does
+      * not get marked complete), so a later same-day restart reruns
+      * it - but the steps after it depend on it, so this run stops
+      * here rather than pressing on to them.
+      *----------------------------------------------------------------
+       ABORT-NIGHTLY-RUN.
+           DISPLAY 'STEP FAILED: ' NS-STEP-NUMBER (NS-IDX)
+               ': ' NS-STEP-NAME (NS-IDX)
+               ' RETURN CODE: ' RETURN-CODE
+           DISPLAY 'NIGHTLY BATCH RUN ABORTED'
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+
+       LOG-STEP-COMPLETE.
+           OPEN EXTEND STEP-LOG-FILE
+           MOVE WS-TODAY-DATE TO BSL-RUN-DATE
+           MOVE NS-STEP-NUMBER (NS-IDX) TO BSL-STEP-NUMBER
+           MOVE NS-STEP-NAME (NS-IDX) TO BSL-STEP-NAME
+           SET BSL-STEP-COMPLETE TO TRUE
+           WRITE BATCH-STEP-LOG-RECORD
+           CLOSE STEP-LOG-FILE.
