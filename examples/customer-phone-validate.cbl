@@ -0,0 +1,133 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-PHONE-VALIDATE.
+       AUTHOR. SYSTEMS MAINTENANCE TEAM.
+      *================================================================
+      * 顧客データーの電話番号ー自宅・電話番号ーケータイは単なる
+      * PIC X項目で、フォーマットチェックが一切行われていない。
+      * 桁数・ハイフンの位置・数字以外の文字・携帯番号の先頭3桁を
+      * 検証し、不正な番号を例外ファイルへ出力する。これまでは
+      * コールセンターが電話をかけられず発覚するまで気づけなかった
+      * 不良データを取込時に検出できるようにする。
+      * 顧客データーはJCUSTOMR.DATという専用ファイルに持つ。レイアウト
+      * がCUSTOMER-DATA(CUSTOMER.DAT)と別物のため、ファイル名も分けて
+      * ある。
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "JCUSTOMR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUST-STATUS.
+           SELECT PHONE-EXCEPTION-FILE ASSIGN TO "PHONE.EXC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       COPY 顧客データー.
+
+       FD  PHONE-EXCEPTION-FILE.
+       01  PHONE-EXCEPTION-LINE          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUST-STATUS                PIC XX.
+           88  CUST-FILE-OK                  VALUE '00'.
+           88  CUST-FILE-EOF                  VALUE '10'.
+
+       01  WS-WORK-PHONE                 PIC X(13).
+       01  WS-PHONE-LENGTH                PIC 9(2).
+       01  WS-HYPHEN-COUNT                PIC 9(2).
+       01  WS-CHAR-IDX                    PIC 9(2) COMP.
+       01  WS-PHONE-VALID-SW              PIC X(1).
+           88  PHONE-VALID                    VALUE 'Y'.
+           88  PHONE-INVALID                  VALUE 'N'.
+       01  WS-PHONE-KIND                  PIC X(10).
+
+       01  WS-EXCEPTION-DETAIL-LINE.
+           05  FILLER                   PIC X(12) VALUE 'PHONE EXC: '.
+           05  PE-CUSTOMER-ID            PIC 9(10).
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  PE-PHONE-KIND             PIC X(10).
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  PE-PHONE-VALUE            PIC X(13).
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  PE-REASON                 PIC X(30).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT CUSTOMER-FILE
+           OPEN OUTPUT PHONE-EXCEPTION-FILE
+           PERFORM READ-CUSTOMER
+           PERFORM VALIDATE-CUSTOMERS UNTIL CUST-FILE-EOF
+           CLOSE CUSTOMER-FILE
+           CLOSE PHONE-EXCEPTION-FILE
+           STOP RUN.
+
+       READ-CUSTOMER.
+           READ CUSTOMER-FILE
+               AT END
+                   SET CUST-FILE-EOF TO TRUE
+           END-READ.
+
+       VALIDATE-CUSTOMERS.
+           MOVE 電話番号ー自宅 TO WS-WORK-PHONE
+           MOVE 'HOME' TO WS-PHONE-KIND
+           PERFORM CHECK-PHONE-FORMAT
+           IF PHONE-INVALID
+               PERFORM WRITE-PHONE-EXCEPTION
+           END-IF
+
+           MOVE 電話番号ーケータイ TO WS-WORK-PHONE
+           MOVE 'MOBILE' TO WS-PHONE-KIND
+           PERFORM CHECK-PHONE-FORMAT
+           PERFORM CHECK-MOBILE-PREFIX
+           IF PHONE-INVALID
+               PERFORM WRITE-PHONE-EXCEPTION
+           END-IF
+
+           PERFORM READ-CUSTOMER.
+
+      *----------------------------------------------------------------
+      * 桁数(11〜13)・ハイフン2個・数字/ハイフン以外の文字がないかを
+      * 検証する共通チェック。携帯番号固有の先頭3桁チェックは別途
+      * CHECK-MOBILE-PREFIXで行う。
+      *----------------------------------------------------------------
+       CHECK-PHONE-FORMAT.
+           SET PHONE-VALID TO TRUE
+           COMPUTE WS-PHONE-LENGTH =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-WORK-PHONE))
+           MOVE 0 TO WS-HYPHEN-COUNT
+           INSPECT WS-WORK-PHONE TALLYING WS-HYPHEN-COUNT FOR ALL '-'
+           IF WS-PHONE-LENGTH < 11 OR WS-PHONE-LENGTH > 13
+               SET PHONE-INVALID TO TRUE
+           END-IF
+           IF WS-HYPHEN-COUNT NOT = 2
+               SET PHONE-INVALID TO TRUE
+           END-IF
+           PERFORM CHECK-PHONE-CHARACTERS
+               VARYING WS-CHAR-IDX FROM 1 BY 1
+               UNTIL WS-CHAR-IDX > WS-PHONE-LENGTH.
+
+       CHECK-PHONE-CHARACTERS.
+           IF WS-WORK-PHONE (WS-CHAR-IDX:1) NOT NUMERIC
+               AND WS-WORK-PHONE (WS-CHAR-IDX:1) NOT = '-'
+               SET PHONE-INVALID TO TRUE
+           END-IF.
+
+      *----------------------------------------------------------------
+      * 携帯電話番号は070/080/090のいずれかで始まる必要がある。
+      *----------------------------------------------------------------
+       CHECK-MOBILE-PREFIX.
+           IF WS-WORK-PHONE (1:3) NOT = '070'
+               AND WS-WORK-PHONE (1:3) NOT = '080'
+               AND WS-WORK-PHONE (1:3) NOT = '090'
+               SET PHONE-INVALID TO TRUE
+           END-IF.
+
+       WRITE-PHONE-EXCEPTION.
+           MOVE 顧客ーID TO PE-CUSTOMER-ID
+           MOVE WS-PHONE-KIND TO PE-PHONE-KIND
+           MOVE WS-WORK-PHONE TO PE-PHONE-VALUE
+           MOVE 'MALFORMED PHONE NUMBER' TO PE-REASON
+           WRITE PHONE-EXCEPTION-LINE FROM WS-EXCEPTION-DETAIL-LINE.
