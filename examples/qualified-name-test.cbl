@@ -14,8 +14,8 @@
         
         PROCEDURE DIVISION.
         MAIN-PARAGRAPH.
-       *    These use qualified names with periods
-            MOVE CUSTOMER-RECORD.CUSTOMER-ID TO WS-ID.
-            MOVE CUSTOMER-RECORD.CUSTOMER-NAME TO WS-NAME.
-            
+      *    These use qualified names via OF
+            MOVE CUSTOMER-ID OF CUSTOMER-RECORD TO WS-ID.
+            MOVE CUSTOMER-NAME OF CUSTOMER-RECORD TO WS-NAME.
+
             STOP RUN.
