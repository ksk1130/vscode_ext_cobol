@@ -0,0 +1,70 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-CRM-EXPORT.
+       AUTHOR. SYSTEMS MAINTENANCE TEAM.
+      *================================================================
+      * QUALIFIED-NAME-TEST demonstrates pulling fields out of
+      * CUSTOMER-RECORD with qualified references, but it is just a
+      * syntax fixture - nothing packages this into a real downstream
+      * feed. This program walks CUSTOMER-DATA the same way (fields
+      * qualified OF CUSTOMER-RECORD) and writes a fixed-width extract
+      * matching the CRM vendor's inbound customer layout, since there
+      * is otherwise no export path from CUSTOMER.DAT to that system.
+      * Reads the file the same way FD-COPY-TEST and CUSTOMER-
+      * MAINTENANCE do - indexed, sequential access, by RECORD-ID.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTOMER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS RECORD-ID OF CUSTOMER-RECORD
+               FILE STATUS IS WS-CUST-STATUS.
+           SELECT CRM-EXPORT-FILE ASSIGN TO "CRMEXP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       COPY CUSTOMER-DATA.
+
+       FD  CRM-EXPORT-FILE.
+       01  CRM-EXPORT-LINE              PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUST-STATUS                PIC XX.
+           88  CUST-FILE-OK                  VALUE '00'.
+           88  CUST-FILE-EOF                  VALUE '10'.
+
+       01  WS-CRM-EXPORT-DETAIL.
+           05  CE-CUSTOMER-ID            PIC 9(8).
+           05  CE-CUSTOMER-NAME          PIC X(30).
+           05  CE-CUSTOMER-ADDRESS       PIC X(50).
+           05  CE-ACCOUNT-BALANCE        PIC S9(9)V99.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT CUSTOMER-FILE
+           OPEN OUTPUT CRM-EXPORT-FILE
+           PERFORM READ-CUSTOMER
+           PERFORM EXPORT-CUSTOMER UNTIL CUST-FILE-EOF
+           CLOSE CUSTOMER-FILE
+           CLOSE CRM-EXPORT-FILE
+           STOP RUN.
+
+       READ-CUSTOMER.
+           READ CUSTOMER-FILE NEXT RECORD
+               AT END
+                   SET CUST-FILE-EOF TO TRUE
+           END-READ.
+
+       EXPORT-CUSTOMER.
+           MOVE RECORD-ID OF CUSTOMER-RECORD TO CE-CUSTOMER-ID
+           MOVE RECORD-NAME OF CUSTOMER-RECORD TO CE-CUSTOMER-NAME
+           MOVE CUSTOMER-ADDRESS OF CUSTOMER-RECORD
+               TO CE-CUSTOMER-ADDRESS
+           MOVE ACCOUNT-BALANCE OF CUSTOMER-RECORD
+               TO CE-ACCOUNT-BALANCE
+           WRITE CRM-EXPORT-LINE FROM WS-CRM-EXPORT-DETAIL
+           PERFORM READ-CUSTOMER.
