@@ -0,0 +1,53 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRICE-AUDIT-LOG.
+       AUTHOR. SYSTEMS MAINTENANCE TEAM.
+      *================================================================
+      * Shared subprogram called by every product-maintenance program
+      * immediately before it changes PRODUCT-DATA's PRICE field.
+      * Appends an old-value/new-value/timestamp/user row to
+      * PRICE.LOG so a pricing dispute can be answered from the log
+      * instead of from memory.  Also looks up, from the submitter's
+      * job level, who must approve the change and stamps that
+      * title onto the same row.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRICE-LOG-FILE ASSIGN TO "PRICE.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRICE-LOG-FILE.
+       COPY PRICE-HISTORY-RECORD.
+
+       WORKING-STORAGE SECTION.
+       01  WS-APPROVER-TITLE       PIC X(14).
+
+       LINKAGE SECTION.
+       01  LK-PRODUCT-ID           PIC 9(8).
+       01  LK-OLD-PRICE            PIC 9(7)V99.
+       01  LK-NEW-PRICE            PIC 9(7)V99.
+       01  LK-USER-ID              PIC X(8).
+       01  LK-SUBMITTER-LEVEL      PIC 9(2).
+
+       PROCEDURE DIVISION USING LK-PRODUCT-ID
+                                 LK-OLD-PRICE
+                                 LK-NEW-PRICE
+                                 LK-USER-ID
+                                 LK-SUBMITTER-LEVEL.
+       MAIN-LOGIC.
+           CALL 'APPROVAL-ROUTING-LOOKUP' USING LK-SUBMITTER-LEVEL
+                                                 WS-APPROVER-TITLE
+           END-CALL
+           OPEN EXTEND PRICE-LOG-FILE
+           MOVE LK-PRODUCT-ID TO PH-PRODUCT-ID
+           MOVE LK-OLD-PRICE TO PH-OLD-PRICE
+           MOVE LK-NEW-PRICE TO PH-NEW-PRICE
+           MOVE FUNCTION CURRENT-DATE (1:14) TO PH-TIMESTAMP
+           MOVE LK-USER-ID TO PH-USER-ID
+           MOVE WS-APPROVER-TITLE TO PH-APPROVER-TITLE
+           WRITE PRICE-HISTORY-RECORD
+           CLOSE PRICE-LOG-FILE
+           GOBACK.
