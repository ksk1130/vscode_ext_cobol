@@ -0,0 +1,114 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPLOYEE-TENURE-REPORT.
+       AUTHOR. SYSTEMS MAINTENANCE TEAM.
+      *================================================================
+      * 社員マスターの入社ー年/入社ー月/入社ー日から勤続年数を算出し、
+      * 5年・10年・20年の節目を迎えた在籍中の社員を報告する。
+      * HRが手作業で追いかけていた勤続年数の集計を置き換える。
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "EMPLOYEE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS 社員ーコード
+               FILE STATUS IS WS-EMP-STATUS.
+           SELECT TENURE-REPORT-FILE ASSIGN TO "TENURE.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+       COPY 社員マスター.
+
+       FD  TENURE-REPORT-FILE.
+       01  TENURE-REPORT-LINE          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMP-STATUS                PIC XX.
+           88  EMP-FILE-OK                  VALUE '00'.
+           88  EMP-FILE-EOF                 VALUE '10'.
+
+       01  WS-TODAY-DATE.
+           05  WS-TODAY-YEAR             PIC 9(4).
+           05  WS-TODAY-MONTH            PIC 9(2).
+           05  WS-TODAY-DAY              PIC 9(2).
+
+       01  WS-TENURE-YEARS              PIC 9(3).
+       01  WS-MILESTONE-SW              PIC X VALUE 'N'.
+           88  MILESTONE-REACHED            VALUE 'Y'.
+           88  MILESTONE-NOT-REACHED        VALUE 'N'.
+
+       01  WS-TENURE-DETAIL-LINE.
+           05  FILLER                  PIC X(10) VALUE 'TENURE: '.
+           05  TD-EMPLOYEE-CODE         PIC 9(8).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  TD-EMPLOYEE-NAME         PIC X(20).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  TD-YEARS                 PIC ZZ9.
+           05  FILLER                  PIC X(8) VALUE ' YEARS  '.
+           05  TD-MILESTONE             PIC X(20).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           MOVE FUNCTION CURRENT-DATE (1:4) TO WS-TODAY-YEAR
+           MOVE FUNCTION CURRENT-DATE (5:2) TO WS-TODAY-MONTH
+           MOVE FUNCTION CURRENT-DATE (7:2) TO WS-TODAY-DAY
+
+           OPEN INPUT EMPLOYEE-FILE
+           OPEN OUTPUT TENURE-REPORT-FILE
+           PERFORM READ-EMPLOYEE
+           PERFORM PROCESS-EMPLOYEES UNTIL EMP-FILE-EOF
+           CLOSE EMPLOYEE-FILE
+           CLOSE TENURE-REPORT-FILE
+           STOP RUN.
+
+       PROCESS-EMPLOYEES.
+           IF 在籍中
+               PERFORM COMPUTE-TENURE
+               PERFORM CHECK-MILESTONE
+               IF MILESTONE-REACHED
+                   PERFORM WRITE-TENURE-LINE
+               END-IF
+           END-IF
+           PERFORM READ-EMPLOYEE.
+
+       READ-EMPLOYEE.
+           READ EMPLOYEE-FILE NEXT RECORD
+               AT END
+                   SET EMP-FILE-EOF TO TRUE
+           END-READ.
+
+      *================================================================
+      * 勤続年数 = 当年 - 入社ー年、ただし当月・当日がまだ入社ー月・
+      * 入社ー日に達していない場合は1年差し引く。
+      *================================================================
+       COMPUTE-TENURE.
+           COMPUTE WS-TENURE-YEARS = WS-TODAY-YEAR - 入社ー年
+           IF WS-TODAY-MONTH < 入社ー月
+               OR (WS-TODAY-MONTH = 入社ー月 AND
+                   WS-TODAY-DAY < 入社ー日)
+               SUBTRACT 1 FROM WS-TENURE-YEARS
+           END-IF.
+
+       CHECK-MILESTONE.
+           SET MILESTONE-NOT-REACHED TO TRUE
+           EVALUATE WS-TENURE-YEARS
+               WHEN 5
+                   SET MILESTONE-REACHED TO TRUE
+                   MOVE '5 YEAR ANNIVERSARY' TO TD-MILESTONE
+               WHEN 10
+                   SET MILESTONE-REACHED TO TRUE
+                   MOVE '10 YEAR ANNIVERSARY' TO TD-MILESTONE
+               WHEN 20
+                   SET MILESTONE-REACHED TO TRUE
+                   MOVE '20 YEAR ANNIVERSARY' TO TD-MILESTONE
+           END-EVALUATE.
+
+       WRITE-TENURE-LINE.
+           MOVE 社員ーコード TO TD-EMPLOYEE-CODE
+           MOVE 社員ー氏名 TO TD-EMPLOYEE-NAME
+           MOVE WS-TENURE-YEARS TO TD-YEARS
+           WRITE TENURE-REPORT-LINE FROM WS-TENURE-DETAIL-LINE.
