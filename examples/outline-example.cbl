@@ -1,8 +1,23 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. OUTLINE-EXAMPLE.
         AUTHOR. COBOL LSP Extension.
-        
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT RUN-STATS-FILE ASSIGN TO "RUNSTATS.LOG"
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT CONTROL-TOTAL-FILE ASSIGN TO "CTLTOTAL.LOG"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
         DATA DIVISION.
+        FILE SECTION.
+        FD  RUN-STATS-FILE.
+        01  RUN-STATS-LINE         PIC X(80).
+
+        FD  CONTROL-TOTAL-FILE.
+        COPY CONTROL-TOTAL-RECORD.
+
         WORKING-STORAGE SECTION.
         01  CUSTOMER-RECORD.
             05  CUSTOMER-ID        PIC 9(8).
@@ -11,8 +26,16 @@
                 10  STREET         PIC X(50).
                 10  CITY           PIC X(30).
                 10  ZIP-CODE       PIC 9(5).
-            05  ACCOUNT-BALANCE    PIC 9(10)V99.
-        
+                10  REGION-CODE    PIC X(4).
+            05  ACCOUNT-BALANCE    PIC S9(10)V99.
+
+        01  ACCOUNT-LIMIT          PIC S9(10)V99 VALUE -5000.00.
+
+        01  WS-ZIP-PREFIX          PIC 9(1).
+        01  WS-ZIP-REMAINDER       PIC 9(4).
+
+        COPY ZIP-REGION-TABLE.
+
         01  STATUS-CODE            PIC 99.
             88  STATUS-OK          VALUE 00.
             88  STATUS-ERROR       VALUE 99.
@@ -20,7 +43,17 @@
         01  COUNTERS.
             05  TOTAL-PROCESSED    PIC 9(6) VALUE ZERO.
             05  TOTAL-ERRORS       PIC 9(6) VALUE ZERO.
-        
+
+        01  WS-RUN-STATS-DETAIL.
+            05  RS-JOB-DATE        PIC 9(8).
+            05  FILLER             PIC X(1) VALUE SPACE.
+            05  FILLER             PIC X(16)
+                VALUE "TOTAL PROCESSED:".
+            05  RS-TOTAL-PROCESSED PIC ZZZZZ9.
+            05  FILLER             PIC X(2) VALUE SPACES.
+            05  FILLER             PIC X(13) VALUE "TOTAL ERRORS:".
+            05  RS-TOTAL-ERRORS    PIC ZZZZZ9.
+
         PROCEDURE DIVISION.
         MAIN-SECTION SECTION.
         
@@ -41,17 +74,58 @@
         
         PROCESS-CUSTOMER.
             DISPLAY "Processing customer".
+            SET STATUS-OK TO TRUE.
             MOVE 12345678 TO CUSTOMER-ID.
             MOVE "John Doe" TO CUSTOMER-NAME.
             MOVE "123 Main St" TO STREET.
             MOVE "New York" TO CITY.
             MOVE 10001 TO ZIP-CODE.
             MOVE 1000.50 TO ACCOUNT-BALANCE.
+            PERFORM VALIDATE-ACCOUNT-BALANCE.
+            PERFORM DERIVE-REGION-CODE.
             ADD 1 TO TOTAL-PROCESSED.
-        
+            IF STATUS-ERROR
+                ADD 1 TO TOTAL-ERRORS
+            END-IF.
+
+        VALIDATE-ACCOUNT-BALANCE.
+            IF ACCOUNT-BALANCE < ACCOUNT-LIMIT
+                DISPLAY "Account balance below overdraft limit"
+                SET STATUS-ERROR TO TRUE
+            END-IF.
+
+        DERIVE-REGION-CODE.
+            DIVIDE ZIP-CODE BY 10000 GIVING WS-ZIP-PREFIX
+                REMAINDER WS-ZIP-REMAINDER.
+            SET ZR-IDX TO 1
+            SEARCH ZR-ENTRY
+                AT END
+                    MOVE SPACES TO REGION-CODE
+                WHEN ZR-ZIP-PREFIX (ZR-IDX) = WS-ZIP-PREFIX
+                    MOVE ZR-REGION-CODE (ZR-IDX) TO REGION-CODE
+            END-SEARCH.
+
         DISPLAY-STATISTICS.
             DISPLAY "Total Processed: " TOTAL-PROCESSED.
             DISPLAY "Total Errors: " TOTAL-ERRORS.
-        
+            PERFORM WRITE-RUN-STATS.
+
+        WRITE-RUN-STATS.
+            OPEN EXTEND RUN-STATS-FILE.
+            MOVE FUNCTION CURRENT-DATE (1:8) TO RS-JOB-DATE.
+            MOVE TOTAL-PROCESSED TO RS-TOTAL-PROCESSED.
+            MOVE TOTAL-ERRORS TO RS-TOTAL-ERRORS.
+            WRITE RUN-STATS-LINE FROM WS-RUN-STATS-DETAIL.
+            CLOSE RUN-STATS-FILE.
+            PERFORM LOG-CONTROL-TOTAL.
+
+        LOG-CONTROL-TOTAL.
+            OPEN EXTEND CONTROL-TOTAL-FILE.
+            MOVE "OUTLINE-EXAMPLE" TO CT-PROGRAM-NAME.
+            MOVE FUNCTION CURRENT-DATE (1:8) TO CT-RUN-DATE.
+            MOVE TOTAL-PROCESSED TO CT-RECORD-COUNT.
+            WRITE CONTROL-TOTAL-RECORD.
+            CLOSE CONTROL-TOTAL-FILE.
+
         CLEANUP.
             DISPLAY "Cleanup complete".
