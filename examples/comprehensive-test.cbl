@@ -14,19 +14,45 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COMPREHENSIVE-TEST.
        AUTHOR. COBOL LSP Extension Team.
-       
+
+      * ============================================================================
+      * SECTION 0: ENVIRONMENT DIVISION
+      * ============================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO "INPUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT OUTPUT-FILE ASSIGN TO "OUTPUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT EXCEPTIONS-FILE ASSIGN TO "SALES.EXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT RUN-LOG-FILE ASSIGN TO "RUN.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
       * ============================================================================
       * SECTION 1: DATA DIVISION WITH JAPANESE NAMES AND COPYBOOKS
       * ============================================================================
-       
+
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE.
        01  INPUT-RECORD               PIC X(100).
-       
+
        FD  OUTPUT-FILE.
        01  OUTPUT-RECORD              PIC X(100).
-       
+
+       FD  EXCEPTIONS-FILE.
+       01  EXCEPTIONS-RECORD          PIC X(80).
+
+       FD  RUN-LOG-FILE.
+       01  RUN-LOG-RECORD             PIC X(80).
+
        WORKING-STORAGE SECTION.
       * ---- Test 88-Level Condition Names ----
        01  WS-FILE-STATUS             PIC XX.
@@ -42,7 +68,25 @@
            05  処理状態                 PIC X(1).
                88  状態-有効             VALUE 'A'.
                88  状態-無効             VALUE 'I'.
-       
+               88  状態-停止中            VALUE 'S'.
+           05  処理状態ー理由コード        PIC X(2).
+           05  顧客ーランク              PIC X(1).
+
+      * ---- Sales-Threshold Lookup Table (shared) ----
+       COPY SALES-THRESHOLD-TABLE.
+
+      * ---- Sales Exception Report Working Fields ----
+       01  WS-EXCEPTION-DETAIL-LINE.
+           05  FILLER                 PIC X(11)
+                   VALUE 'SALES EXC:'.
+           05  ED-CUSTOMER-NUMBER      PIC 9(6).
+           05  FILLER                 PIC X(2) VALUE SPACES.
+           05  ED-CUSTOMER-NAME        PIC X(30).
+           05  FILLER                 PIC X(2) VALUE SPACES.
+           05  ED-SALES-AMOUNT         PIC ZZZZZZZ9.99.
+           05  FILLER                 PIC X(2) VALUE SPACES.
+           05  ED-THRESHOLD-AMOUNT     PIC ZZZZZZZ9.99.
+
       * ---- English Variable Names (Type Testing) ----
        01  WS-NUMERIC-VARS.
            05  WS-SHORT-NUM           PIC 9(3).
@@ -59,13 +103,32 @@
        01  WS-OUTPUT-DATA-2           PIC X(100).
        01  WS-PROGRAM-NAME            PIC X(30).
        01  WS-COUNTER                 PIC 9(5) VALUE ZERO.
-       
+       01  WS-CURRENT-FILE-NAME       PIC X(12) VALUE SPACES.
+
+      * ---- CALL Chain Driver / Run Log Working Fields ----
+       COPY AUTHORIZED-PROGRAM-TABLE.
+
+       01  WS-CALL-CHAIN-SW           PIC X VALUE 'N'.
+           88  CALL-CHAIN-FAILED          VALUE 'Y'.
+           88  CALL-CHAIN-OK              VALUE 'N'.
+
+       01  WS-RUN-LOG-LINE.
+           05  FILLER                 PIC X(6) VALUE 'STEP: '.
+           05  RL-STEP-NAME           PIC X(20).
+           05  FILLER                 PIC X(3) VALUE SPACES.
+           05  FILLER                 PIC X(8) VALUE 'STATUS: '.
+           05  RL-STATUS              PIC X(4).
+
       * ---- COPYBOOK References ----
-      * Test COPY with DISJOINING and JOINING
+      * PRODUCT-DATA is pulled in a second time under a NEW- prefix so
+      * its RECORD-ID/RECORD-NAME/PRICE fields can sit alongside
+      * CUSTOMER-DATA's fields of the same name without colliding.
        COPY CUSTOMER-DATA.
        COPY PRODUCT-DATA
-            DISJOINING OLD
-            JOINING NEW AS PREFIX.
+            REPLACING ==PRODUCT-RECORD== BY ==NEW-PRODUCT-RECORD==
+                      ==RECORD-ID==     BY ==NEW-RECORD-ID==
+                      ==RECORD-NAME==   BY ==NEW-RECORD-NAME==
+                      ==PRICE==         BY ==NEW-PRICE==.
        
       * ============================================================================
       * SECTION 2: PROCEDURE DIVISION - TESTING ALL FEATURES
@@ -84,7 +147,8 @@
            
            SET FILE-OK TO TRUE.
            SET 状態-有効 TO TRUE.
-           
+           MOVE SPACES TO 処理状態ー理由コード.
+
            MOVE 123 TO WS-SHORT-NUM.
            MOVE 12345 TO WS-MEDIUM-NUM.
            MOVE 1000000 TO WS-LONG-NUM.
@@ -95,6 +159,7 @@
            MOVE 100001 TO 顧客番号.
            MOVE 'Yamada Taro' TO 顧客名.
            MOVE 5000000 TO 売上高.
+           MOVE 'B' TO 顧客ーランク.
        
       * ============================================================================
       * 2.2: Test Variable References and Type Checking
@@ -119,31 +184,90 @@
        
       * ============================================================================
       * 2.4: Test CALL Statements (Single and Multiline)
+      *
+      * Tests 1-3 run as a driven chain: each step's outcome is logged
+      * to RUN-LOG-FILE and a failure stops the remaining steps cold
+      * instead of calling on into a job that's already broken.  Test
+      * 4 is a dynamic CALL, checked against WS-AUTHORIZED-PROGRAM-
+      * TABLE before it's allowed to fire.
       * ============================================================================
        プログラム呼出テスト.
-      *    Test 1: Single line CALL
+           SET CALL-CHAIN-OK TO TRUE
+           OPEN OUTPUT RUN-LOG-FILE
+
+           PERFORM CALL-STEP-1
+           IF CALL-CHAIN-OK
+               PERFORM CALL-STEP-2
+           END-IF
+           IF CALL-CHAIN-OK
+               PERFORM CALL-STEP-3
+           END-IF
+
+           CLOSE RUN-LOG-FILE
+
+      *    Test 4: Dynamic CALL using variable - allow-listed only
+           SET AP-IDX TO 1
+           SEARCH AP-ENTRY
+               AT END
+                   DISPLAY 'ERROR: PROGRAM NOT AUTHORIZED: '
+                       WS-PROGRAM-NAME
+               WHEN AP-PROGRAM-NAME (AP-IDX) = WS-PROGRAM-NAME
+                   CALL WS-PROGRAM-NAME
+                       USING WS-INPUT-DATA
+                   END-CALL
+           END-SEARCH.
+
+      *================================================================
+      * Test 1: Single line CALL.
+      *================================================================
+       CALL-STEP-1.
            CALL 'SAMPLE-PROGRAM' USING WS-INPUT-DATA
                                        WS-OUTPUT-DATA-1
-           END-CALL.
-           
-      *    Test 2: Multiline CALL with 2 parameters
+               ON EXCEPTION
+                   SET CALL-CHAIN-FAILED TO TRUE
+           END-CALL
+           MOVE 'SAMPLE-PROGRAM' TO RL-STEP-NAME
+           PERFORM LOG-CALL-RESULT.
+
+      *================================================================
+      * Test 2: Multiline CALL with 2 parameters.
+      *================================================================
+       CALL-STEP-2.
            CALL 'TWO-PARAM-PROG'
                USING WS-INPUT-DATA
                      WS-OUTPUT-DATA-1
-           END-CALL.
-           
-      *    Test 3: Multiline CALL with 3 parameters (the issue we fixed)
+               ON EXCEPTION
+                   SET CALL-CHAIN-FAILED TO TRUE
+           END-CALL
+           MOVE 'TWO-PARAM-PROG' TO RL-STEP-NAME
+           PERFORM LOG-CALL-RESULT.
+
+      *================================================================
+      * Test 3: Multiline CALL with 3 parameters (the issue we fixed).
+      *================================================================
+       CALL-STEP-3.
            CALL 'THREE-PARAM-PROG'
                USING WS-INPUT-DATA
                      WS-OUTPUT-DATA-1
                      WS-OUTPUT-DATA-2
-           END-CALL.
-           
-      *    Test 4: Dynamic CALL using variable
-           CALL WS-PROGRAM-NAME
-               USING WS-INPUT-DATA
-           END-CALL.
-       
+               ON EXCEPTION
+                   SET CALL-CHAIN-FAILED TO TRUE
+           END-CALL
+           MOVE 'THREE-PARAM-PROG' TO RL-STEP-NAME
+           PERFORM LOG-CALL-RESULT.
+
+      *================================================================
+      * Writes one RUN-LOG-FILE line per chain step, so a broken run
+      * can be traced to the stage that actually failed.
+      *================================================================
+       LOG-CALL-RESULT.
+           IF CALL-CHAIN-OK
+               MOVE 'OK' TO RL-STATUS
+           ELSE
+               MOVE 'FAIL' TO RL-STATUS
+           END-IF
+           WRITE RUN-LOG-RECORD FROM WS-RUN-LOG-LINE.
+
       * ============================================================================
       * 2.5: Test PERFORM (Paragraph and Section Jumps)
       * ============================================================================
@@ -172,13 +296,88 @@
            IF 状態-有効
                DISPLAY '顧客は有効です'
            END-IF.
-       
+
+           SET 状態-停止中 TO TRUE.
+           MOVE 'HO' TO 処理状態ー理由コード.
+           IF 状態-停止中
+               DISPLAY '顧客は停止中です - 理由コード: '
+                   処理状態ー理由コード
+           END-IF.
+
+      * ============================================================================
+      * 2.7: Sales-Threshold Exception Check (売上高)
+      *
+      * Looks up the customer's tier in WS-SALES-THRESHOLD-TABLE and,
+      * if 売上高 exceeds that tier's limit, writes a line to
+      * EXCEPTIONS-FILE for the month-end credit review.
+      * ============================================================================
+       売上高超過チェック.
+           OPEN OUTPUT EXCEPTIONS-FILE
+           SET ST-IDX TO 1
+           SEARCH ST-ENTRY
+               AT END
+                   DISPLAY 'ERROR: UNKNOWN CUSTOMER TIER '''
+                       顧客ーランク ''''
+               WHEN ST-TIER (ST-IDX) = 顧客ーランク
+                   IF 売上高 > ST-THRESHOLD (ST-IDX)
+                       MOVE 顧客番号 TO ED-CUSTOMER-NUMBER
+                       MOVE 顧客名 TO ED-CUSTOMER-NAME
+                       MOVE 売上高 TO ED-SALES-AMOUNT
+                       MOVE ST-THRESHOLD (ST-IDX)
+                           TO ED-THRESHOLD-AMOUNT
+                       WRITE EXCEPTIONS-RECORD
+                           FROM WS-EXCEPTION-DETAIL-LINE
+                   END-IF
+           END-SEARCH
+           CLOSE EXCEPTIONS-FILE.
+
       * ============================================================================
-      * 2.7: Main Processing
+      * 2.8: Test File I/O and Error Recovery
+      * ============================================================================
+       ファイル入出力テスト.
+           MOVE 'INPUT-FILE' TO WS-CURRENT-FILE-NAME
+           OPEN INPUT INPUT-FILE
+           MOVE 'OUTPUT-FILE' TO WS-CURRENT-FILE-NAME
+           OPEN OUTPUT OUTPUT-FILE
+           IF FILE-ERROR
+               PERFORM ERROR-RECOVERY
+           END-IF
+
+           MOVE 'INPUT-FILE' TO WS-CURRENT-FILE-NAME
+           READ INPUT-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   ADD 1 TO WS-COUNTER
+                   MOVE 'OUTPUT-FILE' TO WS-CURRENT-FILE-NAME
+                   WRITE OUTPUT-RECORD FROM INPUT-RECORD
+           END-READ
+           IF FILE-ERROR
+               PERFORM ERROR-RECOVERY
+           END-IF
+
+           CLOSE INPUT-FILE
+           CLOSE OUTPUT-FILE.
+
+      *================================================================
+      * Logs the abend-worthy condition - bad file status, the file
+      * involved, and how many records had been processed so far -
+      * before the job goes down, instead of failing uninformatively.
+      *================================================================
+       ERROR-RECOVERY.
+           DISPLAY 'FILE ERROR DETECTED - JOB TERMINATING'.
+           DISPLAY 'FILE NAME        : ' WS-CURRENT-FILE-NAME.
+           DISPLAY 'FILE STATUS CODE : ' WS-FILE-STATUS.
+           DISPLAY 'RECORDS PROCESSED: ' WS-COUNTER.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+
+      * ============================================================================
+      * 2.9: Main Processing
       * ============================================================================
        MAIN-PROCEDURE.
            DISPLAY 'Starting Comprehensive Test'.
-           
+
       *    Run all test sections
            PERFORM 初期化処理.
            PERFORM 変数参照テスト.
@@ -186,7 +385,9 @@
            PERFORM プログラム呼出テスト.
            PERFORM 段落呼出テスト.
            PERFORM 条件テスト.
-           
+           PERFORM 売上高超過チェック.
+           PERFORM ファイル入出力テスト.
+
            DISPLAY 'Comprehensive Test Complete'.
            STOP RUN.
        
