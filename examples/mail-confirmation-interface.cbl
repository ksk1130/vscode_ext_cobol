@@ -0,0 +1,38 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAIL-CONFIRMATION-INTERFACE.
+       AUTHOR. SYSTEMS MAINTENANCE TEAM.
+      *================================================================
+      * Shared subprogram called by CUSTOMER-EMAIL-VERIFY to hand a
+      * generated confirmation token off to the mail gateway.  Appends
+      * an outbound-send row to MAIL.LOG so a support rep can confirm
+      * whether a token was actually dispatched for a given customer.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAIL-LOG-FILE ASSIGN TO "MAIL.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MAIL-LOG-FILE.
+       COPY MAIL-CONFIRMATION-RECORD.
+
+       LINKAGE SECTION.
+       01  LK-CUSTOMER-ID          PIC 9(10).
+       01  LK-EMAIL-ADDRESS        PIC X(50).
+       01  LK-TOKEN                PIC X(10).
+
+       PROCEDURE DIVISION USING LK-CUSTOMER-ID
+                                 LK-EMAIL-ADDRESS
+                                 LK-TOKEN.
+       MAIN-LOGIC.
+           OPEN EXTEND MAIL-LOG-FILE
+           MOVE LK-CUSTOMER-ID TO MC-CUSTOMER-ID
+           MOVE LK-EMAIL-ADDRESS TO MC-EMAIL-ADDRESS
+           MOVE LK-TOKEN TO MC-TOKEN
+           MOVE FUNCTION CURRENT-DATE (1:14) TO MC-TIMESTAMP
+           WRITE MAIL-CONFIRMATION-RECORD
+           CLOSE MAIL-LOG-FILE
+           GOBACK.
