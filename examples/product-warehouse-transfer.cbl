@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRODUCT-WAREHOUSE-TRANSFER.
+       AUTHOR. SYSTEMS MAINTENANCE TEAM.
+      *================================================================
+      * 製品マスターの倉庫ー内訳テーブルを使って、1つの製品について
+      * ある倉庫コードから別の倉庫コードへ数量を移動する。移動後も
+      * 在庫数量は倉庫ー内訳ー数量の合計と一致させる。
+      * 製品マスターはJPRODUCT.DATという専用ファイルに持つ。レイアウト
+      * がPRODUCT-DATA(PRODUCT.DAT)と別物のため、ファイル名も分けて
+      * ある。
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCT-FILE ASSIGN TO "JPRODUCT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PROD-STATUS.
+           SELECT PRODUCT-OUT-FILE ASSIGN TO "JPRODUCT.NEW"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRODUCT-FILE.
+       COPY 製品マスター.
+
+       FD  PRODUCT-OUT-FILE.
+       01  PRODUCT-OUT-RECORD           PIC X(300).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PROD-STATUS                PIC XX.
+           88  PROD-FILE-OK                  VALUE '00'.
+           88  PROD-FILE-EOF                  VALUE '10'.
+
+       01  WS-TRANSFER-PRODUCT-CODE      PIC X(20).
+       01  WS-FROM-WAREHOUSE-CODE        PIC X(5).
+       01  WS-TO-WAREHOUSE-CODE          PIC X(5).
+       01  WS-TRANSFER-QTY               PIC 9(5).
+       01  WS-TRANSFER-SW                PIC X VALUE 'N'.
+           88  TRANSFER-DONE                 VALUE 'Y'.
+           88  TRANSFER-NOT-DONE             VALUE 'N'.
+
+       01  WS-WAREHOUSE-TABLE-MAX        PIC 9(1) VALUE 5.
+
+       LINKAGE SECTION.
+       01  LK-PRODUCT-CODE                PIC X(20).
+       01  LK-FROM-WAREHOUSE-CODE         PIC X(5).
+       01  LK-TO-WAREHOUSE-CODE           PIC X(5).
+       01  LK-TRANSFER-QTY                PIC 9(5).
+
+       PROCEDURE DIVISION USING LK-PRODUCT-CODE
+                                 LK-FROM-WAREHOUSE-CODE
+                                 LK-TO-WAREHOUSE-CODE
+                                 LK-TRANSFER-QTY.
+       MAIN-LOGIC.
+           MOVE LK-PRODUCT-CODE TO WS-TRANSFER-PRODUCT-CODE
+           MOVE LK-FROM-WAREHOUSE-CODE TO WS-FROM-WAREHOUSE-CODE
+           MOVE LK-TO-WAREHOUSE-CODE TO WS-TO-WAREHOUSE-CODE
+           MOVE LK-TRANSFER-QTY TO WS-TRANSFER-QTY
+
+           OPEN INPUT PRODUCT-FILE
+           OPEN OUTPUT PRODUCT-OUT-FILE
+           PERFORM READ-PRODUCT
+           PERFORM TRANSFER-PRODUCTS UNTIL PROD-FILE-EOF
+           CLOSE PRODUCT-FILE
+           CLOSE PRODUCT-OUT-FILE
+           GOBACK.
+
+       TRANSFER-PRODUCTS.
+           IF 製品ーコード = WS-TRANSFER-PRODUCT-CODE
+               AND NOT TRANSFER-DONE
+               PERFORM APPLY-TRANSFER
+           END-IF
+           WRITE PRODUCT-OUT-RECORD FROM 製品マスター
+           PERFORM READ-PRODUCT.
+
+       READ-PRODUCT.
+           READ PRODUCT-FILE
+               AT END
+                   SET PROD-FILE-EOF TO TRUE
+           END-READ.
+
+      *================================================================
+      * 倉庫ー内訳からWS-FROM-WAREHOUSE-CODEの行数量を減らし、
+      * WS-TO-WAREHOUSE-CODEの行(見つからなければ新規行)へ加える。
+      * 在庫数量は常に内訳の合計として再計算する。
+      *================================================================
+       APPLY-TRANSFER.
+           SET 倉庫ー添字 TO 1
+           SEARCH 倉庫ー内訳
+               AT END
+                   CONTINUE
+               WHEN 倉庫ー内訳ーコード (倉庫ー添字)
+                       = WS-FROM-WAREHOUSE-CODE
+                   SUBTRACT WS-TRANSFER-QTY FROM
+                       倉庫ー内訳ー数量 (倉庫ー添字)
+                   PERFORM CREDIT-TO-WAREHOUSE
+                   SET TRANSFER-DONE TO TRUE
+           END-SEARCH
+           PERFORM RECOMPUTE-ON-HAND-QTY.
+
+       CREDIT-TO-WAREHOUSE.
+           SET 倉庫ー添字 TO 1
+           SEARCH 倉庫ー内訳
+               AT END
+                   IF 倉庫ー件数 < WS-WAREHOUSE-TABLE-MAX
+                       ADD 1 TO 倉庫ー件数
+                       MOVE WS-TO-WAREHOUSE-CODE TO
+                           倉庫ー内訳ーコード (倉庫ー件数)
+                       MOVE WS-TRANSFER-QTY TO
+                           倉庫ー内訳ー数量 (倉庫ー件数)
+                   ELSE
+                       DISPLAY 'ERROR: WAREHOUSE TABLE FULL FOR '
+                           'PRODUCT ' WS-TRANSFER-PRODUCT-CODE
+                           ' - TRANSFER TO ' WS-TO-WAREHOUSE-CODE
+                           ' REJECTED'
+                   END-IF
+               WHEN 倉庫ー内訳ーコード (倉庫ー添字)
+                       = WS-TO-WAREHOUSE-CODE
+                   ADD WS-TRANSFER-QTY
+                       TO 倉庫ー内訳ー数量 (倉庫ー添字)
+           END-SEARCH.
+
+       RECOMPUTE-ON-HAND-QTY.
+           MOVE ZERO TO 在庫数量
+           SET 倉庫ー添字 TO 1
+           PERFORM ADD-WAREHOUSE-QTY 倉庫ー件数 TIMES.
+
+       ADD-WAREHOUSE-QTY.
+           ADD 倉庫ー内訳ー数量 (倉庫ー添字)
+               TO 在庫数量
+           SET 倉庫ー添字 UP BY 1.
