@@ -0,0 +1,127 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRODUCT-SHIPPING-COST-CALCULATOR.
+       AUTHOR. SYSTEMS MAINTENANCE TEAM.
+      *================================================================
+      * 製品マスターの長さーセンチ・幅ーセンチ・高さーセンチから
+      * 容積重量(dimensional weight)を算出し、重量ーグラムの実重量と
+      * 比較していずれか大きい方を課金重量とする。課金重量に
+      * CARRIER-RATE-TABLEの運送会社レート表を当てはめ、1個あたりの
+      * 発送コストを見積もる。これまで注文ごとに手計算していた
+      * 発送コスト見積りを置き換える。
+      * 製品マスターはJPRODUCT.DATという専用ファイルに持つ。レイアウト
+      * がPRODUCT-DATA(PRODUCT.DAT)と別物のため、ファイル名も分けて
+      * ある。
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCT-FILE ASSIGN TO "JPRODUCT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PROD-STATUS.
+           SELECT SHIPPING-COST-REPORT-FILE ASSIGN TO "SHIPCOST.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRODUCT-FILE.
+       COPY 製品マスター.
+
+       FD  SHIPPING-COST-REPORT-FILE.
+       01  SHIPPING-COST-REPORT-LINE    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PROD-STATUS                PIC XX.
+           88  PROD-FILE-OK                  VALUE '00'.
+           88  PROD-FILE-EOF                  VALUE '10'.
+
+       COPY CARRIER-RATE-TABLE.
+
+       01  WS-DIM-WEIGHT-KG              PIC 9(5)V99.
+       01  WS-ACTUAL-WEIGHT-KG           PIC 9(5)V99.
+       01  WS-BILLED-WEIGHT-KG           PIC 9(5)V99.
+       01  WS-SHIPPING-COST              PIC 9(5)V99.
+
+       01  WS-SHIPPING-DETAIL-LINE.
+           05  SD-PRODUCT-CODE           PIC X(20).
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  FILLER                   PIC X(7) VALUE 'BILLED:'.
+           05  SD-BILLED-WEIGHT-KG       PIC ZZZZ9.99.
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  FILLER                   PIC X(6) VALUE 'COST: '.
+           05  SD-SHIPPING-COST          PIC ZZZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM INIT-CARRIER-RATE-TABLE
+           OPEN INPUT PRODUCT-FILE
+           OPEN OUTPUT SHIPPING-COST-REPORT-FILE
+           PERFORM READ-PRODUCT
+           PERFORM CALCULATE-SHIPPING-COSTS UNTIL PROD-FILE-EOF
+           CLOSE PRODUCT-FILE
+           CLOSE SHIPPING-COST-REPORT-FILE
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * 運送会社のレート表(上限重量Kg毎の1Kg当たり料金)をロードする。
+      * 1件あたり複数項目を持つため固定テーブルはMOVEで初期化する。
+      *----------------------------------------------------------------
+       INIT-CARRIER-RATE-TABLE.
+           MOVE 1.00    TO CR-MAX-WEIGHT-KG (1)
+           MOVE 800.00  TO CR-RATE-PER-KG (1)
+           MOVE 5.00    TO CR-MAX-WEIGHT-KG (2)
+           MOVE 500.00  TO CR-RATE-PER-KG (2)
+           MOVE 20.00   TO CR-MAX-WEIGHT-KG (3)
+           MOVE 350.00  TO CR-RATE-PER-KG (3)
+           MOVE 99999.99 TO CR-MAX-WEIGHT-KG (4)
+           MOVE 250.00  TO CR-RATE-PER-KG (4).
+
+       READ-PRODUCT.
+           READ PRODUCT-FILE
+               AT END
+                   SET PROD-FILE-EOF TO TRUE
+           END-READ.
+
+       CALCULATE-SHIPPING-COSTS.
+           PERFORM COMPUTE-BILLED-WEIGHT
+           PERFORM APPLY-CARRIER-RATE
+           PERFORM WRITE-SHIPPING-COST-LINE
+           PERFORM READ-PRODUCT.
+
+      *----------------------------------------------------------------
+      * 容積重量(cm^3 / 5000)と実重量(グラム→Kg換算)を比較し、
+      * 大きい方を課金重量とする。
+      *----------------------------------------------------------------
+       COMPUTE-BILLED-WEIGHT.
+           COMPUTE WS-DIM-WEIGHT-KG ROUNDED MODE IS NEAREST-EVEN =
+               (長さーセンチ * 幅ーセンチ
+                   * 高さーセンチ) / 5000
+           COMPUTE WS-ACTUAL-WEIGHT-KG ROUNDED MODE IS NEAREST-EVEN =
+               重量ーグラム / 1000
+           IF WS-DIM-WEIGHT-KG > WS-ACTUAL-WEIGHT-KG
+               MOVE WS-DIM-WEIGHT-KG TO WS-BILLED-WEIGHT-KG
+           ELSE
+               MOVE WS-ACTUAL-WEIGHT-KG TO WS-BILLED-WEIGHT-KG
+           END-IF.
+
+       APPLY-CARRIER-RATE.
+           SET CR-IDX TO 1
+           SEARCH CR-ENTRY
+               AT END
+                   COMPUTE WS-SHIPPING-COST
+                           ROUNDED MODE IS NEAREST-EVEN =
+                       WS-BILLED-WEIGHT-KG
+                           * CR-RATE-PER-KG (4)
+               WHEN WS-BILLED-WEIGHT-KG <= CR-MAX-WEIGHT-KG (CR-IDX)
+                   COMPUTE WS-SHIPPING-COST
+                           ROUNDED MODE IS NEAREST-EVEN =
+                       WS-BILLED-WEIGHT-KG
+                           * CR-RATE-PER-KG (CR-IDX)
+           END-SEARCH.
+
+       WRITE-SHIPPING-COST-LINE.
+           MOVE 製品ーコード TO SD-PRODUCT-CODE
+           MOVE WS-BILLED-WEIGHT-KG TO SD-BILLED-WEIGHT-KG
+           MOVE WS-SHIPPING-COST TO SD-SHIPPING-COST
+           WRITE SHIPPING-COST-REPORT-LINE
+               FROM WS-SHIPPING-DETAIL-LINE.
