@@ -2,28 +2,58 @@
         PROGRAM-ID. INTELLISENSE-DEMO.
         AUTHOR. COBOL LSP Extension.
         
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT EMP-STATUS-AUDIT-FILE ASSIGN TO "EMPSTAT.LOG"
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT PAYROLL-SUMMARY-FILE ASSIGN TO "PAYROLL.SUM"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
         DATA DIVISION.
+        FILE SECTION.
+        FD  EMP-STATUS-AUDIT-FILE.
+        COPY EMP-STATUS-AUDIT-RECORD.
+
+        FD  PAYROLL-SUMMARY-FILE.
+        01  PAYROLL-SUMMARY-LINE    PIC X(80).
+
         WORKING-STORAGE SECTION.
         01  WS-EMPLOYEE-RECORD.
             05  WS-EMP-ID          PIC 9(6).
             05  WS-EMP-NAME        PIC X(30).
             05  WS-EMP-SALARY      PIC 9(8)V99.
+            05  WS-EMP-YEARS-OF-SERVICE PIC 9(2).
             05  WS-EMP-STATUS      PIC X(1).
                 88  STATUS-ACTIVE  VALUE 'A'.
                 88  STATUS-INACTIVE VALUE 'I'.
-        
+
         01  WS-COUNTER             PIC 9(4) VALUE ZERO.
         01  WS-RESULT              PIC 9(10)V99.
-        
+        01  WS-RAISE-RATE          PIC 9V99.
+        01  WS-OLD-EMP-STATUS      PIC X(1).
+        01  WS-JOB-USER-ID         PIC X(8) VALUE "BATCHJOB".
+        01  WS-RESULT-TOTAL        PIC 9(10)V99 VALUE ZERO.
+
+        01  WS-PAYROLL-SUMMARY-DETAIL.
+            05  FILLER             PIC X(18)
+                VALUE "EMPLOYEES COUNTED:".
+            05  PS-EMP-COUNT       PIC ZZZ9.
+            05  FILLER             PIC X(2) VALUE SPACES.
+            05  FILLER             PIC X(12) VALUE "TOTAL PAID: ".
+            05  PS-RESULT-TOTAL    PIC ZZZZZZZZZ9.99.
+
+        COPY RAISE-SCHEDULE-TABLE.
+
         PROCEDURE DIVISION.
         MAIN-SECTION SECTION.
         
         MAIN-PARAGRAPH.
-       *    IntelliSense Demo:
-       *    1. Type "MOV" and press Ctrl+Space to see MOVE keyword
-       *    2. Type variable names to see completions
-       *    3. Type "PERFORM " to see paragraph/section completions
-       *    4. Type "CALL " to see program name completions
+      *    IntelliSense Demo:
+      *    1. Type "MOV" and press Ctrl+Space to see MOVE keyword
+      *    2. Type variable names to see completions
+      *    3. Type "PERFORM " to see paragraph/section completions
+      *    4. Type "CALL " to see program name completions
             DISPLAY "IntelliSense Demo Program".
             PERFORM INIT-VARIABLES.
             PERFORM CALCULATE-SALARY.
@@ -31,25 +61,76 @@
             STOP RUN.
         
         INIT-VARIABLES.
-       *    Try typing WS- to see all WS- variables
+      *    Try typing WS- to see all WS- variables
             MOVE 100001 TO WS-EMP-ID.
             MOVE "Jane Smith" TO WS-EMP-NAME.
             MOVE 50000.00 TO WS-EMP-SALARY.
-            SET STATUS-ACTIVE TO TRUE.
+            MOVE 6 TO WS-EMP-YEARS-OF-SERVICE.
+            PERFORM RECORD-STATUS-CHANGE-TO-ACTIVE.
             MOVE 0 TO WS-COUNTER.
-        
+
+        RECORD-STATUS-CHANGE-TO-ACTIVE.
+      *    Logs the A/I transition before applying it, so HR audits
+      *    have a row to check status-change history against.
+            MOVE WS-EMP-STATUS TO WS-OLD-EMP-STATUS.
+            SET STATUS-ACTIVE TO TRUE.
+            PERFORM WRITE-STATUS-AUDIT-RECORD.
+
+        WRITE-STATUS-AUDIT-RECORD.
+            OPEN EXTEND EMP-STATUS-AUDIT-FILE.
+            MOVE WS-EMP-ID TO ESA-EMP-ID.
+            MOVE WS-OLD-EMP-STATUS TO ESA-OLD-STATUS.
+            MOVE WS-EMP-STATUS TO ESA-NEW-STATUS.
+            MOVE FUNCTION CURRENT-DATE (1:14) TO ESA-TIMESTAMP.
+            MOVE WS-JOB-USER-ID TO ESA-USER-ID.
+            WRITE EMP-STATUS-AUDIT-RECORD.
+            CLOSE EMP-STATUS-AUDIT-FILE.
+
         CALCULATE-SALARY.
-       *    Try typing variable names to see completions with PIC info
-            COMPUTE WS-RESULT = WS-EMP-SALARY * 1.10.
+      *    Try typing variable names to see completions with PIC info
+            PERFORM LOOKUP-RAISE-RATE.
+            COMPUTE WS-RESULT =
+                WS-EMP-SALARY * (1 + WS-RAISE-RATE).
             ADD 1 TO WS-COUNTER.
+            ADD WS-RESULT TO WS-RESULT-TOTAL.
             IF STATUS-ACTIVE
                 DISPLAY "Employee is active"
             ELSE
                 DISPLAY "Employee is inactive"
             END-IF.
+
+        LOOKUP-RAISE-RATE.
+      *    Raise percentage comes from RAISE-SCHEDULE-TABLE instead
+      *    of one across-the-board multiplier - it varies by salary
+      *    band (RS-MAX-SALARY) and years of service.
+            SET RS-IDX TO 1
+            SEARCH RS-ENTRY
+                AT END
+                    MOVE RS-SENIOR-RATE (3) TO WS-RAISE-RATE
+                WHEN WS-EMP-SALARY NOT > RS-MAX-SALARY (RS-IDX)
+                    PERFORM SELECT-RAISE-RATE-BY-TENURE
+            END-SEARCH.
+
+        SELECT-RAISE-RATE-BY-TENURE.
+            IF WS-EMP-YEARS-OF-SERVICE < 5
+                MOVE RS-JUNIOR-RATE (RS-IDX) TO WS-RAISE-RATE
+            ELSE
+                MOVE RS-SENIOR-RATE (RS-IDX) TO WS-RAISE-RATE
+            END-IF.
         
         DISPLAY-RESULTS.
             DISPLAY "Employee ID: " WS-EMP-ID.
             DISPLAY "Employee Name: " WS-EMP-NAME.
             DISPLAY "Calculated Result: " WS-RESULT.
             DISPLAY "Counter: " WS-COUNTER.
+            PERFORM WRITE-PAYROLL-SUMMARY.
+
+        WRITE-PAYROLL-SUMMARY.
+      *    Persists the run's control totals so payroll can reconcile
+      *    WS-COUNTER and the summed WS-RESULT against the bank file,
+      *    instead of reading them off scrollback.
+            OPEN OUTPUT PAYROLL-SUMMARY-FILE.
+            MOVE WS-COUNTER TO PS-EMP-COUNT.
+            MOVE WS-RESULT-TOTAL TO PS-RESULT-TOTAL.
+            WRITE PAYROLL-SUMMARY-LINE FROM WS-PAYROLL-SUMMARY-DETAIL.
+            CLOSE PAYROLL-SUMMARY-FILE.
