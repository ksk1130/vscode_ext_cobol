@@ -0,0 +1,40 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FILE-ERROR-LOGGER.
+       AUTHOR. SYSTEMS MAINTENANCE TEAM.
+      *================================================================
+      * Shared subprogram for the standard FILE-STATUS-CHECK copybook.
+      * File-handling programs written from here on CALL this
+      * with their program name, the file name that tripped a status
+      * other than FILE-STATUS-OK/FILE-STATUS-EOF, and the status value
+      * itself, so I/O trouble lands in one place, FILEERR.LOG, instead
+      * of each program inventing its own DISPLAY.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILE-ERROR-LOG-FILE ASSIGN TO "FILEERR.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FILE-ERROR-LOG-FILE.
+       COPY FILE-ERROR-LOG-RECORD.
+
+       LINKAGE SECTION.
+       01  LK-PROGRAM-NAME         PIC X(30).
+       01  LK-FILE-NAME            PIC X(20).
+       01  LK-FILE-STATUS          PIC XX.
+
+       PROCEDURE DIVISION USING LK-PROGRAM-NAME
+                                 LK-FILE-NAME
+                                 LK-FILE-STATUS.
+       MAIN-LOGIC.
+           OPEN EXTEND FILE-ERROR-LOG-FILE
+           MOVE LK-PROGRAM-NAME TO FEL-PROGRAM-NAME
+           MOVE LK-FILE-NAME TO FEL-FILE-NAME
+           MOVE LK-FILE-STATUS TO FEL-FILE-STATUS
+           MOVE FUNCTION CURRENT-DATE (1:14) TO FEL-TIMESTAMP
+           WRITE FILE-ERROR-LOG-RECORD
+           CLOSE FILE-ERROR-LOG-FILE
+           GOBACK.
