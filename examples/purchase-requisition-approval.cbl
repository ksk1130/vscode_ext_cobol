@@ -0,0 +1,127 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PURCHASE-REQUISITION-APPROVAL.
+       AUTHOR. SYSTEMS MAINTENANCE TEAM.
+      *================================================================
+      * Reads REQUISIT.DAT, one purchase requisition per line, looks
+      * up each submitter's level in EMPLOYEE-FILE, and uses
+      * APPROVAL-ROUTING-TABLE to decide who must approve it.
+      * Writes one line per requisition to REQAPRVL.RPT.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "EMPLOYEE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS 社員ーコード
+               FILE STATUS IS WS-EMP-STATUS.
+           SELECT REQUISITION-FILE ASSIGN TO "REQUISIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REQ-STATUS.
+           SELECT REQUISITION-APPROVAL-FILE ASSIGN TO "REQAPRVL.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+       COPY 社員マスター.
+
+       FD  REQUISITION-FILE.
+       01  REQUISITION-RECORD.
+           05  REQ-社員ーコード         PIC 9(8).
+           05  REQ-金額                 PIC 9(7)V99.
+           05  REQ-摘要                 PIC X(30).
+
+       FD  REQUISITION-APPROVAL-FILE.
+       01  REQUISITION-APPROVAL-LINE    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY FILE-STATUS-CHECK
+           REPLACING ==WS-FILE-STATUS== BY ==WS-EMP-STATUS==
+                     ==FILE-STATUS-OK== BY ==EMP-FILE-OK==
+                     ==FILE-STATUS-EOF== BY ==EMP-FILE-EOF==
+                     ==FILE-STATUS-DUPLICATE-KEY==
+                         BY ==EMP-FILE-DUP-KEY==
+                     ==FILE-STATUS-NOT-FOUND==
+                         BY ==EMP-FILE-NOT-FOUND==
+                     ==FILE-STATUS-ERROR== BY ==EMP-FILE-ERROR==.
+
+       COPY FILE-STATUS-CHECK
+           REPLACING ==WS-FILE-STATUS== BY ==WS-REQ-STATUS==
+                     ==FILE-STATUS-OK== BY ==REQ-FILE-OK==
+                     ==FILE-STATUS-EOF== BY ==REQ-FILE-EOF==
+                     ==FILE-STATUS-DUPLICATE-KEY==
+                         BY ==REQ-FILE-DUP-KEY==
+                     ==FILE-STATUS-NOT-FOUND==
+                         BY ==REQ-FILE-NOT-FOUND==
+                     ==FILE-STATUS-ERROR== BY ==REQ-FILE-ERROR==.
+
+       01  WS-SUBMITTER-LEVEL             PIC 9(2).
+       01  WS-APPROVER-TITLE              PIC X(14).
+
+       01  WS-LOGGER-PROGRAM-NAME         PIC X(30)
+                               VALUE 'PURCHASE-REQUISITION-APPROVAL'.
+       01  WS-EMPLOYEE-FILE-NAME          PIC X(20) VALUE 'EMPLOYEE.DAT'.
+       01  WS-REQUISITION-FILE-NAME       PIC X(20) VALUE 'REQUISIT.DAT'.
+
+       01  WS-APPROVAL-DETAIL-LINE.
+           05  FILLER                  PIC X(13) VALUE 'REQUISITION: '.
+           05  RA-社員ーコード          PIC 9(8).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(8) VALUE '金額: '.
+           05  RA-金額                  PIC ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(11) VALUE '承認者: '.
+           05  RA-承認者ー役職          PIC X(14).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT EMPLOYEE-FILE
+           OPEN INPUT REQUISITION-FILE
+           OPEN OUTPUT REQUISITION-APPROVAL-FILE
+           PERFORM READ-REQUISITION
+           PERFORM ROUTE-REQUISITION UNTIL REQ-FILE-EOF
+           CLOSE EMPLOYEE-FILE
+           CLOSE REQUISITION-FILE
+           CLOSE REQUISITION-APPROVAL-FILE
+           STOP RUN.
+
+       READ-REQUISITION.
+           READ REQUISITION-FILE
+               AT END
+                   SET REQ-FILE-EOF TO TRUE
+           END-READ
+           IF NOT REQ-FILE-OK AND NOT REQ-FILE-EOF
+               CALL 'FILE-ERROR-LOGGER' USING WS-LOGGER-PROGRAM-NAME
+                                               WS-REQUISITION-FILE-NAME
+                                               WS-REQ-STATUS
+               END-CALL
+           END-IF.
+
+       ROUTE-REQUISITION.
+           PERFORM LOOKUP-SUBMITTER-LEVEL
+           CALL 'APPROVAL-ROUTING-LOOKUP' USING WS-SUBMITTER-LEVEL
+                                                 WS-APPROVER-TITLE
+           END-CALL
+           MOVE REQ-社員ーコード TO RA-社員ーコード
+           MOVE REQ-金額 TO RA-金額
+           MOVE WS-APPROVER-TITLE TO RA-承認者ー役職
+           WRITE REQUISITION-APPROVAL-LINE FROM WS-APPROVAL-DETAIL-LINE
+           PERFORM READ-REQUISITION.
+
+       LOOKUP-SUBMITTER-LEVEL.
+           MOVE ZERO TO WS-SUBMITTER-LEVEL
+           MOVE REQ-社員ーコード TO 社員ーコード
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 役職ーレベル TO WS-SUBMITTER-LEVEL
+           END-READ
+           IF NOT EMP-FILE-OK AND NOT EMP-FILE-NOT-FOUND
+               CALL 'FILE-ERROR-LOGGER' USING WS-LOGGER-PROGRAM-NAME
+                                               WS-EMPLOYEE-FILE-NAME
+                                               WS-EMP-STATUS
+               END-CALL
+           END-IF.
