@@ -0,0 +1,31 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. APPROVAL-ROUTING-LOOKUP.
+       AUTHOR. SYSTEMS MAINTENANCE TEAM.
+      *================================================================
+      * Shared subprogram for APPROVAL-ROUTING-TABLE.  Given a
+      * submitter's job level, returns the title of whoever must
+      * approve that submitter's request.  Called by PRICE-AUDIT-LOG,
+      * EMPLOYEE-RANK-HISTORY, and the expense-report and
+      * purchase-requisition approval programs.
+      *================================================================
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY APPROVAL-ROUTING-TABLE.
+
+       LINKAGE SECTION.
+       01  LK-SUBMITTER-LEVEL       PIC 9(2).
+       01  LK-APPROVER-TITLE        PIC X(14).
+
+       PROCEDURE DIVISION USING LK-SUBMITTER-LEVEL
+                                 LK-APPROVER-TITLE.
+       MAIN-LOGIC.
+           MOVE 'VICE PRESIDENT' TO LK-APPROVER-TITLE
+           SET AR-IDX TO 1
+           SEARCH AR-ENTRY
+               AT END
+                   CONTINUE
+               WHEN LK-SUBMITTER-LEVEL NOT > AR-MAX-LEVEL (AR-IDX)
+                   MOVE AR-APPROVER-TITLE (AR-IDX) TO LK-APPROVER-TITLE
+           END-SEARCH
+           GOBACK.
