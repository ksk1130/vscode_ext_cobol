@@ -0,0 +1,92 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRODUCT-REORDER-REPORT.
+       AUTHOR. SYSTEMS MAINTENANCE TEAM.
+      *================================================================
+      * 製品マスターの在庫数量が発注点以下まで落ちた製品を日次で
+      * 報告し、最大在庫数までの推奨発注数量を併せて示す。購買が
+      * 欠品を事後に知る状態を解消する。
+      * 製品マスターはJPRODUCT.DATという専用ファイルに持つ。レイアウト
+      * がPRODUCT-DATA(PRODUCT.DAT)と別物のため、ファイル名も分けて
+      * ある。
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCT-FILE ASSIGN TO "JPRODUCT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PROD-STATUS.
+           SELECT REORDER-REPORT-FILE ASSIGN TO "REORDER.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRODUCT-FILE.
+       COPY 製品マスター.
+
+       FD  REORDER-REPORT-FILE.
+       01  REORDER-REPORT-LINE          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PROD-STATUS                PIC XX.
+           88  PROD-FILE-OK                  VALUE '00'.
+           88  PROD-FILE-EOF                  VALUE '10'.
+
+       01  WS-PROD-FILE-NAME       PIC X(19) VALUE 'JPRODUCT.DAT'.
+       01  WS-PROD-BKP-FILE-G1     PIC X(19) VALUE 'JPRODUCT.DAT.G1'.
+       01  WS-PROD-BKP-FILE-G2     PIC X(19) VALUE 'JPRODUCT.DAT.G2'.
+       01  WS-PROD-BKP-FILE-G3     PIC X(19) VALUE 'JPRODUCT.DAT.G3'.
+
+       01  WS-SUGGESTED-ORDER-QTY        PIC 9(5).
+
+       01  WS-REORDER-DETAIL-LINE.
+           05  FILLER                  PIC X(12) VALUE 'REORDER: '.
+           05  RR-PRODUCT-CODE          PIC X(20).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(6) VALUE 'QTY: '.
+           05  RR-ON-HAND-QTY           PIC ZZZZ9.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(7) VALUE 'ORDER: '.
+           05  RR-SUGGESTED-QTY         PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM BACKUP-PRODUCT-FILE
+           OPEN INPUT PRODUCT-FILE
+           OPEN OUTPUT REORDER-REPORT-FILE
+           PERFORM READ-PRODUCT
+           PERFORM SCAN-PRODUCTS UNTIL PROD-FILE-EOF
+           CLOSE PRODUCT-FILE
+           CLOSE REORDER-REPORT-FILE
+           STOP RUN.
+
+       BACKUP-PRODUCT-FILE.
+      *    Same 3-generation retention FD-COPY-TEST keeps for
+      *    CUSTOMER.DAT: G3 is the oldest, G1 is yesterday's.
+           CALL 'CBL_DELETE_FILE' USING WS-PROD-BKP-FILE-G3
+           CALL 'CBL_RENAME_FILE' USING WS-PROD-BKP-FILE-G2
+                                         WS-PROD-BKP-FILE-G3
+           CALL 'CBL_RENAME_FILE' USING WS-PROD-BKP-FILE-G1
+                                         WS-PROD-BKP-FILE-G2
+           CALL 'CBL_COPY_FILE' USING WS-PROD-FILE-NAME
+                                       WS-PROD-BKP-FILE-G1.
+
+       SCAN-PRODUCTS.
+           PERFORM CHECK-REORDER-POINT
+           PERFORM READ-PRODUCT.
+
+       READ-PRODUCT.
+           READ PRODUCT-FILE
+               AT END
+                   SET PROD-FILE-EOF TO TRUE
+           END-READ.
+
+       CHECK-REORDER-POINT.
+           IF 在庫数量 NOT > 発注点
+               COMPUTE WS-SUGGESTED-ORDER-QTY =
+                   最大在庫数 - 在庫数量
+               MOVE 製品ーコード TO RR-PRODUCT-CODE
+               MOVE 在庫数量 TO RR-ON-HAND-QTY
+               MOVE WS-SUGGESTED-ORDER-QTY TO RR-SUGGESTED-QTY
+               WRITE REORDER-REPORT-LINE FROM WS-REORDER-DETAIL-LINE
+           END-IF.
