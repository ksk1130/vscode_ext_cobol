@@ -0,0 +1,121 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRODUCT-MARGIN-REPORT.
+       AUTHOR. SYSTEMS MAINTENANCE TEAM.
+      *================================================================
+      * 製品マスターの原価・販売価格・税率から粗利益(販売価格-原価)
+      * と税込価格を算出し、粗利益の小さい順に並べて出力する。
+      * 価格レビューのために手でスプレッドシートへ転記していた
+      * 作業を置き換える。
+      * 製品マスターはJPRODUCT.DATという専用ファイルに持つ。レイアウト
+      * がPRODUCT-DATA(PRODUCT.DAT)と別物のため、ファイル名も分けて
+      * ある。
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCT-FILE ASSIGN TO "JPRODUCT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PROD-STATUS.
+           SELECT MARGIN-WORK-FILE ASSIGN TO "MARGIN.WRK"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORTED-FILE ASSIGN TO "MARGIN.SRT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK ASSIGN TO "SORTWORK.TMP".
+           SELECT MARGIN-REPORT-FILE ASSIGN TO "MARGIN.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRODUCT-FILE.
+       COPY 製品マスター.
+
+       FD  MARGIN-WORK-FILE.
+       01  MARGIN-WORK-RECORD.
+           05  MW-MARGIN                PIC S9(7)V99.
+           05  MW-PRODUCT-CODE           PIC X(20).
+           05  MW-SELLING-PRICE          PIC 9(7)V99.
+           05  MW-AFTER-TAX-PRICE        PIC 9(7)V99.
+
+       SD  SORT-WORK.
+       01  SORT-RECORD.
+           05  SR-MARGIN                PIC S9(7)V99.
+           05  SR-PRODUCT-CODE           PIC X(20).
+           05  SR-SELLING-PRICE          PIC 9(7)V99.
+           05  SR-AFTER-TAX-PRICE        PIC 9(7)V99.
+
+       FD  SORTED-FILE.
+       01  SORTED-RECORD.
+           05  SF-MARGIN                PIC S9(7)V99.
+           05  SF-PRODUCT-CODE           PIC X(20).
+           05  SF-SELLING-PRICE          PIC 9(7)V99.
+           05  SF-AFTER-TAX-PRICE        PIC 9(7)V99.
+
+       FD  MARGIN-REPORT-FILE.
+       01  MARGIN-REPORT-LINE            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PROD-STATUS                PIC XX.
+           88  PROD-FILE-OK                  VALUE '00'.
+           88  PROD-FILE-EOF                  VALUE '10'.
+       01  WS-SORT-EOF-SW                PIC X VALUE 'N'.
+           88  SORT-FILE-EOF                  VALUE 'Y'.
+
+       01  WS-MARGIN-DETAIL-LINE.
+           05  MD-PRODUCT-CODE           PIC X(20).
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  FILLER                   PIC X(8) VALUE 'MARGIN: '.
+           05  MD-MARGIN                 PIC -(5)9.99.
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  FILLER                   PIC X(11) VALUE 'AFTER TAX: '.
+           05  MD-AFTER-TAX-PRICE        PIC ZZZZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT PRODUCT-FILE
+           OPEN OUTPUT MARGIN-WORK-FILE
+           PERFORM READ-PRODUCT
+           PERFORM BUILD-MARGIN-WORK UNTIL PROD-FILE-EOF
+           CLOSE PRODUCT-FILE
+           CLOSE MARGIN-WORK-FILE
+
+           SORT SORT-WORK
+               ON ASCENDING KEY SR-MARGIN
+               USING MARGIN-WORK-FILE
+               GIVING SORTED-FILE
+
+           OPEN INPUT SORTED-FILE
+           OPEN OUTPUT MARGIN-REPORT-FILE
+           PERFORM READ-SORTED-RECORD
+           PERFORM WRITE-MARGIN-REPORT UNTIL SORT-FILE-EOF
+           CLOSE SORTED-FILE
+           CLOSE MARGIN-REPORT-FILE
+           STOP RUN.
+
+       READ-PRODUCT.
+           READ PRODUCT-FILE
+               AT END
+                   SET PROD-FILE-EOF TO TRUE
+           END-READ.
+
+       BUILD-MARGIN-WORK.
+           COMPUTE MW-MARGIN = 販売価格 - 原価
+           MOVE 製品ーコード TO MW-PRODUCT-CODE
+           MOVE 販売価格 TO MW-SELLING-PRICE
+           COMPUTE MW-AFTER-TAX-PRICE =
+               販売価格 * (1 + 税率)
+           WRITE MARGIN-WORK-RECORD
+           PERFORM READ-PRODUCT.
+
+       READ-SORTED-RECORD.
+           READ SORTED-FILE
+               AT END
+                   SET SORT-FILE-EOF TO TRUE
+           END-READ.
+
+       WRITE-MARGIN-REPORT.
+           MOVE SF-PRODUCT-CODE TO MD-PRODUCT-CODE
+           MOVE SF-MARGIN TO MD-MARGIN
+           MOVE SF-AFTER-TAX-PRICE TO MD-AFTER-TAX-PRICE
+           WRITE MARGIN-REPORT-LINE FROM WS-MARGIN-DETAIL-LINE
+           PERFORM READ-SORTED-RECORD.
