@@ -10,14 +10,13 @@
            05  顧客名          PIC X(20).
            05  郵便番号        PIC X(8).
            05  住所            PIC X(50).
-       01  商品マスタ.
-           05  商品コード      PIC X(10).
-           05  商品名          PIC X(30).
-           05  単価            PIC 9(6).
-           05  在庫数          PIC 9(5).
-       01  計算結果            PIC 9(8).
+       COPY 商品マスタ.
+       01  計算結果            PIC 9(9)V99.
+       01  単価ー円            PIC 9(6)V99.
        01  メッセージ          PIC X(50).
-       
+
+       COPY CURRENCY-RATE-TABLE.
+
        PROCEDURE DIVISION.
        メイン処理.
            PERFORM 初期化処理.
@@ -38,11 +37,31 @@
            MOVE "ITEM001" TO 商品コード.
            MOVE "テスト商品" TO 商品名.
            MOVE 1000 TO 単価.
+           MOVE "JPY" TO 通貨コード.
            MOVE 50 TO 在庫数.
-       
+           MOVE 20 TO 発注点.
+
        計算処理.
-           COMPUTE 計算結果 = 単価 * 在庫数.
-       
+           PERFORM 単価円換算処理.
+           COMPUTE 計算結果 ROUNDED MODE IS NEAREST-EVEN =
+               単価ー円 * 在庫数.
+           IF 在庫数 < 発注点
+               MOVE "在庫が発注点を下回っています"
+                   TO メッセージ
+               DISPLAY メッセージ
+           END-IF.
+
+       単価円換算処理.
+           SET CR2-IDX TO 1
+           SEARCH CR2-ENTRY
+               AT END
+                   MOVE 単価 TO 単価ー円
+               WHEN CR2-CURRENCY-CODE (CR2-IDX) = 通貨コード
+                   COMPUTE 単価ー円
+                           ROUNDED MODE IS NEAREST-EVEN =
+                       単価 * CR2-YEN-RATE (CR2-IDX)
+           END-SEARCH.
+
        結果表示処理.
            DISPLAY "顧客番号: " 顧客番号.
            DISPLAY "顧客名: " 顧客名.
