@@ -0,0 +1,77 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-TIER-RECALC.
+       AUTHOR. SYSTEMS MAINTENANCE TEAM.
+      *================================================================
+      * 顧客データーのプレミアム会員フラグは一度設定されたまま見直さ
+      * れていなかった。夜間バッチで購入ー累計金額と最終利用ー日付を
+      * LOYALTY-TIER-RULESのしきい値と照らし、毎回再評価する。
+      * 顧客データーはJCUSTOMR.DATという専用ファイルに持つ。レイアウト
+      * がCUSTOMER-DATA(CUSTOMER.DAT)と別物のため、ファイル名も分けて
+      * ある。
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "JCUSTOMR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUST-STATUS.
+           SELECT CUSTOMER-OUT-FILE ASSIGN TO "JCUSTOMR.NEW"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       COPY 顧客データー.
+
+       FD  CUSTOMER-OUT-FILE.
+       01  CUSTOMER-OUT-RECORD          PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUST-STATUS                PIC XX.
+           88  CUST-FILE-OK                  VALUE '00'.
+           88  CUST-FILE-EOF                 VALUE '10'.
+
+       COPY LOYALTY-TIER-RULES.
+
+       01  WS-TODAY-CCYYMMDD             PIC 9(8).
+       01  WS-DAYS-SINCE-USE             PIC S9(7).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY-CCYYMMDD
+
+           OPEN INPUT CUSTOMER-FILE
+           OPEN OUTPUT CUSTOMER-OUT-FILE
+           PERFORM READ-CUSTOMER
+           PERFORM RECALC-CUSTOMERS UNTIL CUST-FILE-EOF
+           CLOSE CUSTOMER-FILE
+           CLOSE CUSTOMER-OUT-FILE
+           STOP RUN.
+
+       RECALC-CUSTOMERS.
+           PERFORM APPLY-TIER-RULE
+           WRITE CUSTOMER-OUT-RECORD FROM 顧客データー
+           PERFORM READ-CUSTOMER.
+
+       READ-CUSTOMER.
+           READ CUSTOMER-FILE
+               AT END
+                   SET CUST-FILE-EOF TO TRUE
+           END-READ.
+
+      *================================================================
+      * プレミアム会員は、購入累計がしきい値以上かつ最終利用日付が
+      * LT-RECENCY-DAYS日以内の場合のみ真となる。
+      *================================================================
+       APPLY-TIER-RULE.
+           COMPUTE WS-DAYS-SINCE-USE =
+               FUNCTION INTEGER-OF-DATE (WS-TODAY-CCYYMMDD)
+               - FUNCTION INTEGER-OF-DATE (最終利用ー日付)
+
+           IF 購入ー累計金額 NOT < LT-PURCHASE-THRESHOLD
+               AND WS-DAYS-SINCE-USE NOT > LT-RECENCY-DAYS
+               SET プレミアム会員 TO TRUE
+           ELSE
+               MOVE '0' TO 会員ー区分
+           END-IF.
