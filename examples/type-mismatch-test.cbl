@@ -18,24 +18,27 @@
         
         PROCEDURE DIVISION.
         MAIN-PARAGRAPH.
-       *    OK: Small to large (same type)
+      *    OK: Small to large (same type)
             MOVE NUM-SHORT TO NUM-LONG.
             MOVE ALPHA-SHORT TO ALPHA-LONG.
             
-       *    WARNING: Large to small (size mismatch - data truncation)
+      *    WARNING: Large to small (size mismatch - data truncation)
             MOVE NUM-LONG TO NUM-SHORT.
             MOVE ALPHA-LONG TO ALPHA-SHORT.
             
-       *    WARNING: Type mismatch (numeric to alphanumeric)
+      *    WARNING: Type mismatch (numeric to alphanumeric)
             MOVE NUM-SHORT TO ALPHA-SHORT.
             
-       *    WARNING: Type mismatch (alphanumeric to numeric)
+      *    WARNING: Type mismatch (alphanumeric to numeric)
             MOVE ALPHA-SHORT TO NUM-SHORT.
             
-       *    WARNING: Decimal precision loss (2 decimals to 0)
+      *    WARNING: Decimal precision loss (2 decimals to 0)
             MOVE NUM-DECIMAL TO NUM-SHORT.
             
-       *    WARNING: Decimal precision loss (2 decimals to 1)
-            MOVE NUM-DECIMAL TO NUM-DECIMAL2.
-            
+      *    Decimal precision loss (2 decimals to 1): round to the
+      *    shop standard (banker's rounding) instead of a straight
+      *    truncating MOVE, so the last digit doesn't just drop.
+            COMPUTE NUM-DECIMAL2 ROUNDED MODE IS NEAREST-EVEN
+                = NUM-DECIMAL.
+
             STOP RUN.
