@@ -0,0 +1,158 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-SNAPSHOT-COMPARE.
+       AUTHOR. SYSTEMS MAINTENANCE TEAM.
+      *================================================================
+      * Compares today's CUSTOMER.DAT against yesterday's generation
+      * kept by FD-COPY-TEST's BACKUP-CUSTOMER-FILE,
+      * CUSTOMER.DAT.G1, and reports every customer ID added, dropped,
+      * or changed between the two - a standard match-merge over both
+      * files in ascending RECORD-ID order, same as any other master
+      * file comparison in this shop.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TODAY-FILE ASSIGN TO "CUSTOMER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS RECORD-ID OF CUSTOMER-RECORD
+               FILE STATUS IS WS-TODAY-STATUS.
+           SELECT PRIOR-FILE ASSIGN TO "CUSTOMER.DAT.G1"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PRIOR-RECORD-ID
+               FILE STATUS IS WS-PRIOR-STATUS.
+           SELECT COMPARE-REPORT-FILE ASSIGN TO "CUSTCOMP.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TODAY-FILE.
+       COPY CUSTOMER-DATA.
+
+       FD  PRIOR-FILE.
+       01  PRIOR-CUSTOMER-RECORD.
+           05  PRIOR-RECORD-ID          PIC 9(8).
+           05  PRIOR-RECORD-NAME        PIC X(30).
+           05  PRIOR-CUSTOMER-ADDRESS   PIC X(50).
+           05  PRIOR-ACCOUNT-BALANCE    PIC S9(9)V99.
+           05  PRIOR-STATUS-CODE        PIC XX.
+
+       FD  COMPARE-REPORT-FILE.
+       01  COMPARE-REPORT-LINE          PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TODAY-STATUS               PIC XX.
+           88  TODAY-FILE-OK                 VALUE '00'.
+           88  TODAY-FILE-EOF                 VALUE '10'.
+       01  WS-PRIOR-STATUS               PIC XX.
+           88  PRIOR-FILE-OK                  VALUE '00'.
+           88  PRIOR-FILE-EOF                  VALUE '10'.
+
+       01  WS-MAX-KEY                   PIC 9(8) VALUE 99999999.
+       01  WS-BOTH-EOF-SW                PIC X VALUE 'N'.
+           88  BOTH-FILES-EOF                VALUE 'Y'.
+       01  WS-FIELD-DIFF-COUNT           PIC 9(1) VALUE ZERO.
+
+       01  WS-COMPARE-DETAIL-LINE.
+           05  FILLER                  PIC X(12) VALUE 'CUST COMP: '.
+           05  CC-RECORD-ID             PIC 9(8).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  CC-RESULT                PIC X(10).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  FILLER                  PIC X(8) VALUE 'FIELDS: '.
+           05  CC-FIELDS-DIFFERED.
+               10  CC-FIELD-NAME       PIC X(10) OCCURS 4 TIMES.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT TODAY-FILE
+           OPEN INPUT PRIOR-FILE
+           OPEN OUTPUT COMPARE-REPORT-FILE
+           PERFORM READ-TODAY
+           PERFORM READ-PRIOR
+           PERFORM COMPARE-ONE-KEY UNTIL BOTH-FILES-EOF
+           CLOSE TODAY-FILE
+           CLOSE PRIOR-FILE
+           CLOSE COMPARE-REPORT-FILE
+           STOP RUN.
+
+       READ-TODAY.
+           READ TODAY-FILE NEXT RECORD
+               AT END
+                   SET TODAY-FILE-EOF TO TRUE
+                   MOVE WS-MAX-KEY TO RECORD-ID OF CUSTOMER-RECORD
+           END-READ
+           PERFORM CHECK-BOTH-EOF.
+
+       READ-PRIOR.
+           READ PRIOR-FILE NEXT RECORD
+               AT END
+                   SET PRIOR-FILE-EOF TO TRUE
+                   MOVE WS-MAX-KEY TO PRIOR-RECORD-ID
+           END-READ
+           PERFORM CHECK-BOTH-EOF.
+
+       CHECK-BOTH-EOF.
+           IF TODAY-FILE-EOF AND PRIOR-FILE-EOF
+               SET BOTH-FILES-EOF TO TRUE
+           END-IF.
+
+       COMPARE-ONE-KEY.
+           IF RECORD-ID OF CUSTOMER-RECORD < PRIOR-RECORD-ID
+               PERFORM REPORT-ADDED
+               PERFORM READ-TODAY
+           ELSE
+               IF RECORD-ID OF CUSTOMER-RECORD > PRIOR-RECORD-ID
+                   PERFORM REPORT-DROPPED
+                   PERFORM READ-PRIOR
+               ELSE
+                   PERFORM REPORT-IF-CHANGED
+                   PERFORM READ-TODAY
+                   PERFORM READ-PRIOR
+               END-IF
+           END-IF.
+
+       REPORT-ADDED.
+           MOVE SPACES TO CC-FIELDS-DIFFERED
+           MOVE RECORD-ID OF CUSTOMER-RECORD TO CC-RECORD-ID
+           MOVE 'ADDED' TO CC-RESULT
+           WRITE COMPARE-REPORT-LINE FROM WS-COMPARE-DETAIL-LINE.
+
+       REPORT-DROPPED.
+           MOVE SPACES TO CC-FIELDS-DIFFERED
+           MOVE PRIOR-RECORD-ID TO CC-RECORD-ID
+           MOVE 'DROPPED' TO CC-RESULT
+           WRITE COMPARE-REPORT-LINE FROM WS-COMPARE-DETAIL-LINE.
+
+      *----------------------------------------------------------------
+      * Reports not just that a customer changed but which CUSTOMER-
+      * DATA field(s) did, up to one name per field tested - NAME,
+      * ADDRESS, BALANCE, and STATUS can never exceed CC-FIELD-NAME's
+      * 4 OCCURS, so WS-FIELD-DIFF-COUNT never runs past the table.
+      *----------------------------------------------------------------
+       REPORT-IF-CHANGED.
+           MOVE SPACES TO CC-FIELDS-DIFFERED
+           MOVE ZERO TO WS-FIELD-DIFF-COUNT
+           IF RECORD-NAME OF CUSTOMER-RECORD NOT = PRIOR-RECORD-NAME
+               ADD 1 TO WS-FIELD-DIFF-COUNT
+               MOVE 'NAME' TO CC-FIELD-NAME (WS-FIELD-DIFF-COUNT)
+           END-IF
+           IF CUSTOMER-ADDRESS NOT = PRIOR-CUSTOMER-ADDRESS
+               ADD 1 TO WS-FIELD-DIFF-COUNT
+               MOVE 'ADDRESS' TO CC-FIELD-NAME (WS-FIELD-DIFF-COUNT)
+           END-IF
+           IF ACCOUNT-BALANCE NOT = PRIOR-ACCOUNT-BALANCE
+               ADD 1 TO WS-FIELD-DIFF-COUNT
+               MOVE 'BALANCE' TO CC-FIELD-NAME (WS-FIELD-DIFF-COUNT)
+           END-IF
+           IF STATUS-CODE NOT = PRIOR-STATUS-CODE
+               ADD 1 TO WS-FIELD-DIFF-COUNT
+               MOVE 'STATUS' TO CC-FIELD-NAME (WS-FIELD-DIFF-COUNT)
+           END-IF
+           IF WS-FIELD-DIFF-COUNT > ZERO
+               MOVE RECORD-ID OF CUSTOMER-RECORD TO CC-RECORD-ID
+               MOVE 'CHANGED' TO CC-RESULT
+               WRITE COMPARE-REPORT-LINE FROM WS-COMPARE-DETAIL-LINE
+           END-IF.
