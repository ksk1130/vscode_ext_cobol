@@ -0,0 +1,50 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WAREHOUSE-TRANSFER-DRIVER.
+       AUTHOR. SYSTEMS MAINTENANCE TEAM.
+      *================================================================
+      * Reads WHTRANSF.DAT, one inventory transfer request per line,
+      * and calls PRODUCT-WAREHOUSE-TRANSFER once per request to move
+      * the given quantity from one warehouse code to another within
+      * JPRODUCT.DAT.  PRODUCT-WAREHOUSE-TRANSFER has no caller of its
+      * own otherwise.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSFER-TXN-FILE ASSIGN TO "WHTRANSF.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TXN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSFER-TXN-FILE.
+       COPY WAREHOUSE-TRANSFER-TXN-RECORD.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TXN-STATUS                 PIC XX.
+           88  TXN-FILE-OK                   VALUE '00'.
+           88  TXN-FILE-EOF                  VALUE '10'.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT TRANSFER-TXN-FILE
+           PERFORM READ-TRANSFER-TXN
+           PERFORM APPLY-TRANSFER-TXN UNTIL TXN-FILE-EOF
+           CLOSE TRANSFER-TXN-FILE
+           STOP RUN.
+
+       READ-TRANSFER-TXN.
+           READ TRANSFER-TXN-FILE
+               AT END
+                   SET TXN-FILE-EOF TO TRUE
+           END-READ.
+
+       APPLY-TRANSFER-TXN.
+           CALL 'PRODUCT-WAREHOUSE-TRANSFER'
+               USING WT-PRODUCT-CODE
+                     WT-FROM-WAREHOUSE-CODE
+                     WT-TO-WAREHOUSE-CODE
+                     WT-TRANSFER-QTY
+           END-CALL
+           PERFORM READ-TRANSFER-TXN.
