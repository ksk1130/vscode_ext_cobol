@@ -0,0 +1,24 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TEST-SUBPROG.
+      *================================================================
+      * Callee for MULTILINE-CALL-TEST's single-line CALL.  Sets
+      * LK-RETURN-CODE to LOW-VALUES so the caller can confirm it ran,
+      * following SPECIAL-CONSTANTS-TEST's HIGH-VALUE-means-"not run"
+      * convention.
+      *================================================================
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01  LK-INPUT-DATA           PIC X(100).
+       01  LK-OUTPUT-DATA          PIC X(100).
+       01  LK-RETURN-CODE          PIC X(1).
+
+       PROCEDURE DIVISION USING LK-INPUT-DATA
+                                 LK-OUTPUT-DATA
+                                 LK-RETURN-CODE.
+       MAIN-LOGIC.
+           MOVE LK-INPUT-DATA TO LK-OUTPUT-DATA
+           MOVE LOW-VALUES TO LK-RETURN-CODE
+           GOBACK.
