@@ -0,0 +1,91 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COPYBOOK-DUP-FIELD-SCAN.
+       AUTHOR. SYSTEMS MAINTENANCE TEAM.
+      *================================================================
+      * MULTI-COPY-TEST and COMPREHENSIVE-TEST both rely on OF
+      * -qualification because CUSTOMER-DATA and PRODUCT-DATA define
+      * the same RECORD-ID/RECORD-NAME names.  This utility scans the
+      * shop's full copybook library (extracted ahead of time into
+      * COPYBOOK.FLD, one copybook-name/field-name row per data item)
+      * and flags any other field name that appears in more than one
+      * copybook, so a program that forgets to OF-qualify a reference
+      * can be caught before it silently updates the wrong structure.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CBX-FILE ASSIGN TO "COPYBOOK.FLD"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORTED-FILE ASSIGN TO "COPYBOOK.SRT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK ASSIGN TO "SORTWORK.TMP".
+           SELECT REPORT-FILE ASSIGN TO "DUPFIELD.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CBX-FILE.
+       COPY COPYBOOK-FIELD-XREF.
+
+       SD  SORT-WORK.
+       01  SORT-RECORD.
+           05  SR-COPYBOOK-NAME        PIC X(30).
+           05  SR-FIELD-NAME           PIC X(30).
+
+       FD  SORTED-FILE.
+       01  SORTED-RECORD.
+           05  SF-COPYBOOK-NAME        PIC X(30).
+           05  SF-FIELD-NAME           PIC X(30).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG                 PIC X VALUE 'N'.
+       01  WS-PRIOR-FIELD-NAME         PIC X(30) VALUE SPACES.
+       01  WS-PRIOR-COPYBOOK-NAME      PIC X(30) VALUE SPACES.
+       01  WS-DUP-COUNT                PIC 9(5) VALUE ZERO.
+       01  WS-REPORT-DETAIL-LINE.
+           05  FILLER                  PIC X(10)
+                   VALUE "DUP FIELD:".
+           05  RD-FIELD-NAME            PIC X(30).
+           05  FILLER                  PIC X(4) VALUE SPACES.
+           05  FILLER                  PIC X(4) VALUE "IN: ".
+           05  RD-COPYBOOK-1           PIC X(30).
+           05  FILLER                  PIC X(4) VALUE " &  ".
+           05  RD-COPYBOOK-2           PIC X(30).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           SORT SORT-WORK
+               ON ASCENDING KEY SR-FIELD-NAME
+               USING CBX-FILE
+               GIVING SORTED-FILE
+           OPEN INPUT SORTED-FILE
+           OPEN OUTPUT REPORT-FILE
+           PERFORM SCAN-FOR-DUPLICATES UNTIL WS-EOF-FLAG = 'Y'
+           CLOSE SORTED-FILE
+           CLOSE REPORT-FILE
+           DISPLAY "COPYBOOK FIELD COLLISIONS FOUND: " WS-DUP-COUNT
+           STOP RUN.
+
+       SCAN-FOR-DUPLICATES.
+           READ SORTED-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-FLAG
+               NOT AT END
+                   PERFORM CHECK-FOR-DUPLICATE
+           END-READ.
+
+       CHECK-FOR-DUPLICATE.
+           IF SF-FIELD-NAME = WS-PRIOR-FIELD-NAME
+               AND SF-COPYBOOK-NAME NOT = WS-PRIOR-COPYBOOK-NAME
+               ADD 1 TO WS-DUP-COUNT
+               MOVE SF-FIELD-NAME TO RD-FIELD-NAME
+               MOVE WS-PRIOR-COPYBOOK-NAME TO RD-COPYBOOK-1
+               MOVE SF-COPYBOOK-NAME TO RD-COPYBOOK-2
+               WRITE REPORT-LINE FROM WS-REPORT-DETAIL-LINE
+           END-IF
+           MOVE SF-FIELD-NAME TO WS-PRIOR-FIELD-NAME
+           MOVE SF-COPYBOOK-NAME TO WS-PRIOR-COPYBOOK-NAME.
