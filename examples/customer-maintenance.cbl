@@ -0,0 +1,167 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-MAINTENANCE.
+       AUTHOR. SYSTEMS MAINTENANCE TEAM.
+      *================================================================
+      * FD-COPY-TEST, MULTI-COPY-TEST, and OUTLINE-EXAMPLE only ever
+      * read or hardcode customer data - there is no add/change/
+      * retire path, so any correction today means editing CUSTOMER.DAT
+      * directly. This batch-with-transaction-file maintenance program
+      * reads CUSTOMER-MAINT-TXN-FILE and applies each add, change, or
+      * retire request against the indexed CUSTOMER-FILE, validating
+      * the key against the existing file organization and routing
+      * anything that fails that validation to an exception file.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTOMER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS RECORD-ID OF CUSTOMER-RECORD
+               FILE STATUS IS WS-CUST-STATUS.
+           SELECT MAINT-TXN-FILE ASSIGN TO "CUSTMAINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TXN-STATUS.
+           SELECT MAINT-EXCEPTION-FILE ASSIGN TO "CUSTMAINT.EXC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       COPY CUSTOMER-DATA.
+
+       FD  MAINT-TXN-FILE.
+       COPY CUSTOMER-MAINT-TXN-RECORD.
+
+       FD  MAINT-EXCEPTION-FILE.
+       01  MAINT-EXCEPTION-LINE         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUST-STATUS                PIC XX.
+           88  CUST-FOUND                    VALUE '00'.
+           88  CUST-NOT-FOUND                 VALUE '23'.
+       01  WS-TXN-STATUS                 PIC XX.
+           88  TXN-FILE-OK                   VALUE '00'.
+           88  TXN-FILE-EOF                   VALUE '10'.
+
+       01  WS-EXCEPTION-DETAIL-LINE.
+           05  FILLER                   PIC X(12) VALUE 'MAINT EXC: '.
+           05  ME-ACTION-CODE            PIC X(1).
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  ME-CUSTOMER-ID            PIC 9(8).
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  ME-REASON                 PIC X(30).
+
+       01  WS-JOURNAL-PROGRAM-NAME      PIC X(30)
+                                           VALUE 'CUSTOMER-MAINTENANCE'.
+       01  WS-JOURNAL-KEY                PIC X(20).
+       01  WS-JOURNAL-BEFORE-IMAGE       PIC X(120).
+       01  WS-JOURNAL-AFTER-IMAGE        PIC X(120).
+       01  WS-JOURNAL-USER-ID            PIC X(8) VALUE 'BATCH'.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN I-O CUSTOMER-FILE
+           OPEN INPUT MAINT-TXN-FILE
+           OPEN OUTPUT MAINT-EXCEPTION-FILE
+           PERFORM READ-MAINT-TXN
+           PERFORM APPLY-MAINT-TXN UNTIL TXN-FILE-EOF
+           CLOSE CUSTOMER-FILE
+           CLOSE MAINT-TXN-FILE
+           CLOSE MAINT-EXCEPTION-FILE
+           STOP RUN.
+
+       READ-MAINT-TXN.
+           READ MAINT-TXN-FILE
+               AT END
+                   SET TXN-FILE-EOF TO TRUE
+           END-READ.
+
+       APPLY-MAINT-TXN.
+           IF CMT-ACTION-ADD
+               PERFORM ADD-CUSTOMER
+           ELSE
+               IF CMT-ACTION-CHANGE
+                   PERFORM CHANGE-CUSTOMER
+               ELSE
+                   IF CMT-ACTION-RETIRE
+                       PERFORM RETIRE-CUSTOMER
+                   ELSE
+                       MOVE CMT-ACTION-CODE TO ME-ACTION-CODE
+                       MOVE CMT-CUSTOMER-ID TO ME-CUSTOMER-ID
+                       MOVE 'UNKNOWN ACTION CODE' TO ME-REASON
+                       WRITE MAINT-EXCEPTION-LINE
+                           FROM WS-EXCEPTION-DETAIL-LINE
+                   END-IF
+               END-IF
+           END-IF
+           PERFORM READ-MAINT-TXN.
+
+       ADD-CUSTOMER.
+           MOVE CMT-CUSTOMER-ID TO RECORD-ID OF CUSTOMER-RECORD
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   PERFORM BUILD-NEW-CUSTOMER
+                   WRITE CUSTOMER-RECORD
+                   MOVE SPACES TO WS-JOURNAL-BEFORE-IMAGE
+                   MOVE CUSTOMER-RECORD TO WS-JOURNAL-AFTER-IMAGE
+                   PERFORM WRITE-UPDATE-JOURNAL
+               NOT INVALID KEY
+                   MOVE CMT-ACTION-CODE TO ME-ACTION-CODE
+                   MOVE CMT-CUSTOMER-ID TO ME-CUSTOMER-ID
+                   MOVE 'CUSTOMER ID ALREADY EXISTS' TO ME-REASON
+                   WRITE MAINT-EXCEPTION-LINE
+                       FROM WS-EXCEPTION-DETAIL-LINE
+           END-READ.
+
+       BUILD-NEW-CUSTOMER.
+           MOVE CMT-CUSTOMER-NAME TO RECORD-NAME OF CUSTOMER-RECORD
+           MOVE CMT-CUSTOMER-ADDRESS TO CUSTOMER-ADDRESS
+           MOVE CMT-ACCOUNT-BALANCE TO ACCOUNT-BALANCE
+           MOVE 'AC' TO STATUS-CODE.
+
+       CHANGE-CUSTOMER.
+           MOVE CMT-CUSTOMER-ID TO RECORD-ID OF CUSTOMER-RECORD
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   MOVE CMT-ACTION-CODE TO ME-ACTION-CODE
+                   MOVE CMT-CUSTOMER-ID TO ME-CUSTOMER-ID
+                   MOVE 'CUSTOMER ID NOT ON FILE' TO ME-REASON
+                   WRITE MAINT-EXCEPTION-LINE
+                       FROM WS-EXCEPTION-DETAIL-LINE
+               NOT INVALID KEY
+                   MOVE CUSTOMER-RECORD TO WS-JOURNAL-BEFORE-IMAGE
+                   MOVE CMT-CUSTOMER-NAME
+                       TO RECORD-NAME OF CUSTOMER-RECORD
+                   MOVE CMT-CUSTOMER-ADDRESS TO CUSTOMER-ADDRESS
+                   MOVE CMT-ACCOUNT-BALANCE TO ACCOUNT-BALANCE
+                   REWRITE CUSTOMER-RECORD
+                   MOVE CUSTOMER-RECORD TO WS-JOURNAL-AFTER-IMAGE
+                   PERFORM WRITE-UPDATE-JOURNAL
+           END-READ.
+
+       RETIRE-CUSTOMER.
+           MOVE CMT-CUSTOMER-ID TO RECORD-ID OF CUSTOMER-RECORD
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   MOVE CMT-ACTION-CODE TO ME-ACTION-CODE
+                   MOVE CMT-CUSTOMER-ID TO ME-CUSTOMER-ID
+                   MOVE 'CUSTOMER ID NOT ON FILE' TO ME-REASON
+                   WRITE MAINT-EXCEPTION-LINE
+                       FROM WS-EXCEPTION-DETAIL-LINE
+               NOT INVALID KEY
+                   MOVE CUSTOMER-RECORD TO WS-JOURNAL-BEFORE-IMAGE
+                   MOVE 'CL' TO STATUS-CODE
+                   REWRITE CUSTOMER-RECORD
+                   MOVE CUSTOMER-RECORD TO WS-JOURNAL-AFTER-IMAGE
+                   PERFORM WRITE-UPDATE-JOURNAL
+           END-READ.
+
+       WRITE-UPDATE-JOURNAL.
+           MOVE RECORD-ID OF CUSTOMER-RECORD TO WS-JOURNAL-KEY
+           CALL 'MASTER-UPDATE-JOURNAL' USING WS-JOURNAL-PROGRAM-NAME
+                                              WS-JOURNAL-KEY
+                                              WS-JOURNAL-BEFORE-IMAGE
+                                              WS-JOURNAL-AFTER-IMAGE
+                                              WS-JOURNAL-USER-ID.
