@@ -0,0 +1,106 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRODUCT-INVENTORY-VALUATION.
+       AUTHOR. SYSTEMS MAINTENANCE TEAM.
+      *================================================================
+      * JAPANESE-TESTの計算処理は単価*在庫数を一件のダミー商品だけに
+      * 適用する概念実証でしかなかった。本プログラムは商品マスタを
+      * 全件読み込み、商品ごとの在庫評価額(単価*在庫数)を算出して
+      * 明細を出力し、最後に在庫評価額の総合計を報告する。
+      * JAPANESE-TESTの単価円換算処理と同じくCURRENCY-RATE-TABLEで
+      * 単価を円換算してから評価額を算出し、在庫数が発注点を下回る
+      * 商品には明細行に低在庫の注記を付ける。
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCT-FILE ASSIGN TO "SHOHIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PROD-STATUS.
+           SELECT VALUATION-REPORT-FILE ASSIGN TO "INVVAL.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRODUCT-FILE.
+       COPY 商品マスタ.
+
+       FD  VALUATION-REPORT-FILE.
+       01  VALUATION-REPORT-LINE        PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PROD-STATUS                PIC XX.
+           88  PROD-FILE-OK                  VALUE '00'.
+           88  PROD-FILE-EOF                  VALUE '10'.
+
+       01  WS-UNIT-PRICE-YEN             PIC 9(6)V99.
+       01  WS-EXTENDED-VALUE             PIC 9(11).
+       01  WS-TOTAL-VALUATION            PIC 9(11) VALUE ZERO.
+
+       COPY CURRENCY-RATE-TABLE.
+
+       01  WS-VALUATION-DETAIL-LINE.
+           05  VD-商品コード              PIC X(10).
+           05  FILLER                    PIC X(2) VALUE SPACES.
+           05  VD-商品名                  PIC X(30).
+           05  FILLER                    PIC X(2) VALUE SPACES.
+           05  FILLER                    PIC X(10) VALUE '在庫額:'.
+           05  VD-EXTENDED-VALUE         PIC ZZZZZZZZZ9.
+           05  FILLER                    PIC X(2) VALUE SPACES.
+           05  VD-低在庫フラグ            PIC X(18).
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                   PIC X(19)
+               VALUE '在庫評価総額:'.
+           05  VT-TOTAL-VALUATION        PIC ZZZZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT PRODUCT-FILE
+           OPEN OUTPUT VALUATION-REPORT-FILE
+           PERFORM READ-PRODUCT
+           PERFORM VALUATE-PRODUCT UNTIL PROD-FILE-EOF
+           PERFORM WRITE-TOTAL-LINE
+           CLOSE PRODUCT-FILE
+           CLOSE VALUATION-REPORT-FILE
+           STOP RUN.
+
+       READ-PRODUCT.
+           READ PRODUCT-FILE
+               AT END
+                   SET PROD-FILE-EOF TO TRUE
+           END-READ.
+
+       VALUATE-PRODUCT.
+           PERFORM CONVERT-UNIT-PRICE-TO-YEN
+           COMPUTE WS-EXTENDED-VALUE
+                   ROUNDED MODE IS NEAREST-EVEN =
+               WS-UNIT-PRICE-YEN * 在庫数
+           ADD WS-EXTENDED-VALUE TO WS-TOTAL-VALUATION
+           PERFORM WRITE-VALUATION-DETAIL
+           PERFORM READ-PRODUCT.
+
+       CONVERT-UNIT-PRICE-TO-YEN.
+           SET CR2-IDX TO 1
+           SEARCH CR2-ENTRY
+               AT END
+                   MOVE 単価 TO WS-UNIT-PRICE-YEN
+               WHEN CR2-CURRENCY-CODE (CR2-IDX) = 通貨コード
+                   COMPUTE WS-UNIT-PRICE-YEN
+                           ROUNDED MODE IS NEAREST-EVEN =
+                       単価 * CR2-YEN-RATE (CR2-IDX)
+           END-SEARCH.
+
+       WRITE-VALUATION-DETAIL.
+           MOVE 商品コード TO VD-商品コード
+           MOVE 商品名 TO VD-商品名
+           MOVE WS-EXTENDED-VALUE TO VD-EXTENDED-VALUE
+           MOVE SPACES TO VD-低在庫フラグ
+           IF 在庫数 < 発注点
+               MOVE '*** 低在庫 ***' TO VD-低在庫フラグ
+           END-IF
+           WRITE VALUATION-REPORT-LINE FROM WS-VALUATION-DETAIL-LINE.
+
+       WRITE-TOTAL-LINE.
+           MOVE WS-TOTAL-VALUATION TO VT-TOTAL-VALUATION
+           WRITE VALUATION-REPORT-LINE FROM WS-TOTAL-LINE.
