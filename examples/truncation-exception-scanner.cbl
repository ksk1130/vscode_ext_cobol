@@ -0,0 +1,120 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRUNCATION-EXCEPTION-SCANNER.
+       AUTHOR. SYSTEMS MAINTENANCE TEAM.
+      *================================================================
+      * TYPE-MISMATCH-TEST catalogs the truncation and type-mismatch
+      * cases we care about (long-to-short numeric, long-to-short
+      * alphanumeric, numeric-to-alphanumeric cross-moves, and decimal
+      * precision loss) but only as a fixture - nothing actually
+      * checks a day's transaction file against them. This utility
+      * reads TRUNCATION-TXN-FILE, compares each incoming value
+      * against the width and decimal precision of the master field
+      * it will eventually be moved into, and writes every value that
+      * would truncate to an exception report before the nightly
+      * MOVE-heavy batch runs.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRUNCATION-TXN-FILE ASSIGN TO "TRUNCTXN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TXN-STATUS.
+           SELECT TRUNCATION-EXCEPTION-FILE ASSIGN TO "TRUNC.EXC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRUNCATION-TXN-FILE.
+       01  TRUNCATION-TXN-RECORD.
+           05  TX-NUM-LONG            PIC 9(8).
+           05  TX-ALPHA-LONG          PIC X(50).
+           05  TX-NUM-DECIMAL         PIC 9(5)V99.
+           05  TX-NUM-ALPHA           PIC 9(8).
+
+       FD  TRUNCATION-EXCEPTION-FILE.
+       01  TRUNCATION-EXCEPTION-LINE  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TXN-STATUS               PIC XX.
+           88  TXN-FILE-OK                 VALUE '00'.
+           88  TXN-FILE-EOF                 VALUE '10'.
+
+      *    Target field widths/precision, mirroring TYPE-MISMATCH-TEST's
+      *    NUM-SHORT/ALPHA-SHORT/NUM-DECIMAL2/ALPHA-SHORT (numeric-to-
+      *    alphanumeric cross-move target).
+       01  WS-NUM-SHORT                PIC 9(3).
+       01  WS-ALPHA-SHORT               PIC X(10).
+       01  WS-NUM-DECIMAL2              PIC 9(5)V9.
+       01  WS-ALPHA-FROM-NUM            PIC X(5).
+
+       01  WS-EXCEPTION-DETAIL-LINE.
+           05  FILLER                   PIC X(12) VALUE 'TRUNC EXC: '.
+           05  TE-FIELD-NAME             PIC X(15).
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  TE-SOURCE-VALUE           PIC X(20).
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  TE-REASON                 PIC X(25).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT TRUNCATION-TXN-FILE
+           OPEN OUTPUT TRUNCATION-EXCEPTION-FILE
+           PERFORM READ-TRUNCATION-TXN
+           PERFORM SCAN-TRUNCATION-TXN UNTIL TXN-FILE-EOF
+           CLOSE TRUNCATION-TXN-FILE
+           CLOSE TRUNCATION-EXCEPTION-FILE
+           STOP RUN.
+
+       READ-TRUNCATION-TXN.
+           READ TRUNCATION-TXN-FILE
+               AT END
+                   SET TXN-FILE-EOF TO TRUE
+           END-READ.
+
+       SCAN-TRUNCATION-TXN.
+           PERFORM CHECK-NUM-LONG-TRUNCATION
+           PERFORM CHECK-ALPHA-LONG-TRUNCATION
+           PERFORM CHECK-DECIMAL-PRECISION-LOSS
+           PERFORM CHECK-NUM-TO-ALPHA-TRUNCATION
+           PERFORM READ-TRUNCATION-TXN.
+
+       CHECK-NUM-LONG-TRUNCATION.
+           IF TX-NUM-LONG > 999
+               MOVE 'TX-NUM-LONG' TO TE-FIELD-NAME
+               MOVE TX-NUM-LONG TO TE-SOURCE-VALUE
+               MOVE 'EXCEEDS PIC 9(3) TARGET' TO TE-REASON
+               WRITE TRUNCATION-EXCEPTION-LINE
+                   FROM WS-EXCEPTION-DETAIL-LINE
+           END-IF.
+
+       CHECK-ALPHA-LONG-TRUNCATION.
+           IF TX-ALPHA-LONG (11:40) NOT = SPACES
+               MOVE 'TX-ALPHA-LONG' TO TE-FIELD-NAME
+               MOVE TX-ALPHA-LONG (1:20) TO TE-SOURCE-VALUE
+               MOVE 'EXCEEDS PIC X(10) TARGET' TO TE-REASON
+               WRITE TRUNCATION-EXCEPTION-LINE
+                   FROM WS-EXCEPTION-DETAIL-LINE
+           END-IF.
+
+       CHECK-DECIMAL-PRECISION-LOSS.
+           MOVE TX-NUM-DECIMAL TO WS-NUM-DECIMAL2
+           IF WS-NUM-DECIMAL2 NOT = TX-NUM-DECIMAL
+               MOVE 'TX-NUM-DECIMAL' TO TE-FIELD-NAME
+               MOVE TX-NUM-DECIMAL TO TE-SOURCE-VALUE
+               MOVE 'LOSES PRECISION AT 1 DECIMAL' TO TE-REASON
+               WRITE TRUNCATION-EXCEPTION-LINE
+                   FROM WS-EXCEPTION-DETAIL-LINE
+           END-IF.
+
+      *    Numeric-to-alphanumeric cross-move: TX-NUM-ALPHA is moved
+      *    into WS-ALPHA-FROM-NUM's PIC X(5) the way any value wider
+      *    than 99999 would truncate on the right.
+       CHECK-NUM-TO-ALPHA-TRUNCATION.
+           IF TX-NUM-ALPHA > 99999
+               MOVE 'TX-NUM-ALPHA' TO TE-FIELD-NAME
+               MOVE TX-NUM-ALPHA TO TE-SOURCE-VALUE
+               MOVE 'EXCEEDS PIC X(5) TARGET' TO TE-REASON
+               WRITE TRUNCATION-EXCEPTION-LINE
+                   FROM WS-EXCEPTION-DETAIL-LINE
+           END-IF.
