@@ -4,31 +4,67 @@
       * Test program to verify handling of duplicate variable names
       * across multiple copybooks
       *================================================================
-       
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       
+
       * Reference CUSTOMER-DATA copybook
        COPY CUSTOMER-DATA.
-       
+
       * Reference PRODUCT-DATA copybook
        COPY PRODUCT-DATA.
-       
+
       * Both copybooks have RECORD-ID and RECORD-NAME variables
       * but they should be resolved to their respective copybooks
-       
+
+      * Table of valid STATUS-CODE values, shared by every program
+      * that sets STATUS-CODE.
+       COPY STATUS-CODE-TABLE.
+
+       01  WS-CANDIDATE-STATUS-CODE   PIC XX.
+       01  WS-STATUS-VALID-SW         PIC X VALUE 'N'.
+           88  STATUS-CODE-VALID          VALUE 'Y'.
+           88  STATUS-CODE-INVALID        VALUE 'N'.
+       01  WS-USER-ID                 PIC X(8) VALUE 'MAINT01'.
+       01  WS-NEW-PRICE                PIC 9(7)V99 VALUE 999.99.
+       01  WS-SUBMITTER-LEVEL          PIC 9(2) VALUE 5.
+
        PROCEDURE DIVISION.
        MAIN-PARA.
            MOVE 12345678 TO RECORD-ID OF CUSTOMER-RECORD
            MOVE "JOHN DOE" TO RECORD-NAME OF CUSTOMER-RECORD
-           MOVE "AC" TO STATUS-CODE
-           
+           MOVE "AC" TO WS-CANDIDATE-STATUS-CODE
+           PERFORM VALIDATE-STATUS-CODE
+
            MOVE 87654321 TO RECORD-ID OF PRODUCT-RECORD
            MOVE "LAPTOP" TO RECORD-NAME OF PRODUCT-RECORD
-           MOVE 999.99 TO PRICE
-           
+           CALL "PRICE-AUDIT-LOG" USING RECORD-ID OF PRODUCT-RECORD
+                                        PRICE
+                                        WS-NEW-PRICE
+                                        WS-USER-ID
+                                        WS-SUBMITTER-LEVEL
+           END-CALL
+           MOVE WS-NEW-PRICE TO PRICE
+
            DISPLAY "Customer ID: " RECORD-ID OF CUSTOMER-RECORD
            DISPLAY "Customer Name: " RECORD-NAME OF CUSTOMER-RECORD
            DISPLAY "Product ID: " RECORD-ID OF PRODUCT-RECORD
            DISPLAY "Product Name: " RECORD-NAME OF PRODUCT-RECORD
            STOP RUN.
+
+      *================================================================
+      * Rejects the MOVE into STATUS-CODE if the candidate value is
+      * not one of the codes in WS-STATUS-CODE-TABLE, logging the bad
+      * value instead of letting it through silently.
+      *================================================================
+       VALIDATE-STATUS-CODE.
+           SET STATUS-CODE-INVALID TO TRUE
+           SET SC-IDX TO 1
+           SEARCH SC-ENTRY
+               AT END
+                   DISPLAY "ERROR: INVALID STATUS CODE '"
+                       WS-CANDIDATE-STATUS-CODE "'"
+               WHEN SC-ENTRY (SC-IDX) = WS-CANDIDATE-STATUS-CODE
+                   SET STATUS-CODE-VALID TO TRUE
+                   MOVE WS-CANDIDATE-STATUS-CODE TO STATUS-CODE
+           END-SEARCH.
