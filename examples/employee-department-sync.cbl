@@ -0,0 +1,145 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPLOYEE-DEPARTMENT-SYNC.
+       AUTHOR. SYSTEMS MAINTENANCE TEAM.
+      *================================================================
+      * 社員マスターの部署ーコードは組織マスターに対する検証なしに
+      * JAPANESE-COPYBOOK-TESTのように直接リテラルでセットされている。
+      * 組織マスター(ORGCHART.DAT)を読み込み、全社員の部署ーコードを
+      * 照合する。廃止された部署コードは例外に、改称された部署コードは
+      * 後継部署ーコードへ自動的に付け替えて社員マスターを更新する。
+      * どの組織にも存在しないコードは孤立例外として出力する。
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORG-CHART-FILE ASSIGN TO "ORGCHART.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ORG-STATUS.
+           SELECT EMPLOYEE-FILE ASSIGN TO "EMPLOYEE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS 社員ーコード
+               FILE STATUS IS WS-EMP-STATUS.
+           SELECT EMPLOYEE-OUT-FILE ASSIGN TO "EMPLOYEE.NEW"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DEPT-EXCEPTION-FILE ASSIGN TO "DEPT.EXC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORG-CHART-FILE.
+       COPY 組織マスター.
+
+       FD  EMPLOYEE-FILE.
+       COPY 社員マスター.
+
+       FD  EMPLOYEE-OUT-FILE.
+       01  EMPLOYEE-OUT-RECORD           PIC X(200).
+
+       FD  DEPT-EXCEPTION-FILE.
+       01  DEPT-EXCEPTION-LINE           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ORG-STATUS                 PIC XX.
+           88  ORG-FILE-OK                   VALUE '00'.
+           88  ORG-FILE-EOF                  VALUE '10'.
+       01  WS-EMP-STATUS                 PIC XX.
+           88  EMP-FILE-OK                   VALUE '00'.
+           88  EMP-FILE-EOF                  VALUE '10'.
+
+       01  WS-ORG-TABLE-MAX              PIC 9(4) VALUE 200.
+       01  WS-ORG-COUNT                  PIC 9(4) VALUE ZERO.
+       01  WS-ORG-ENTRIES.
+           05  WS-ORG-ENTRY              OCCURS 200 TIMES
+                                             INDEXED BY OC-IDX.
+               10  OC-部署ーコード           PIC X(10).
+               10  OC-部署ー名称             PIC X(30).
+               10  OC-部署ー状態             PIC X(1).
+               10  OC-後継部署ーコード       PIC X(10).
+
+       01  WS-EXCEPTION-DETAIL-LINE.
+           05  FILLER                   PIC X(11) VALUE 'DEPT EXC: '.
+           05  DE-社員ーコード           PIC 9(8).
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  DE-部署ーコード           PIC X(10).
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  DE-REASON                 PIC X(30).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM LOAD-ORG-CHART
+
+           OPEN INPUT EMPLOYEE-FILE
+           OPEN OUTPUT EMPLOYEE-OUT-FILE
+           OPEN OUTPUT DEPT-EXCEPTION-FILE
+           PERFORM READ-EMPLOYEE
+           PERFORM SYNC-EMPLOYEES UNTIL EMP-FILE-EOF
+           CLOSE EMPLOYEE-FILE
+           CLOSE EMPLOYEE-OUT-FILE
+           CLOSE DEPT-EXCEPTION-FILE
+           STOP RUN.
+
+       LOAD-ORG-CHART.
+           OPEN INPUT ORG-CHART-FILE
+           PERFORM READ-ORG-CHART
+           PERFORM STORE-ORG-ENTRY UNTIL ORG-FILE-EOF
+           CLOSE ORG-CHART-FILE.
+
+       READ-ORG-CHART.
+           READ ORG-CHART-FILE
+               AT END
+                   SET ORG-FILE-EOF TO TRUE
+           END-READ.
+
+       STORE-ORG-ENTRY.
+           IF WS-ORG-COUNT < WS-ORG-TABLE-MAX
+               ADD 1 TO WS-ORG-COUNT
+               MOVE 部署ーコード OF 組織マスター
+                   TO OC-部署ーコード (WS-ORG-COUNT)
+               MOVE 部署ー名称 TO OC-部署ー名称 (WS-ORG-COUNT)
+               MOVE 部署ー状態 TO OC-部署ー状態 (WS-ORG-COUNT)
+               MOVE 後継部署ーコード
+                   TO OC-後継部署ーコード (WS-ORG-COUNT)
+           END-IF
+           PERFORM READ-ORG-CHART.
+
+       READ-EMPLOYEE.
+           READ EMPLOYEE-FILE NEXT RECORD
+               AT END
+                   SET EMP-FILE-EOF TO TRUE
+           END-READ.
+
+       SYNC-EMPLOYEES.
+           PERFORM CHECK-DEPARTMENT-CODE
+           WRITE EMPLOYEE-OUT-RECORD FROM 社員マスター
+           PERFORM READ-EMPLOYEE.
+
+       CHECK-DEPARTMENT-CODE.
+           SET OC-IDX TO 1
+           SEARCH WS-ORG-ENTRY
+               AT END
+                   MOVE 社員ーコード TO DE-社員ーコード
+                   MOVE 部署ーコード OF 社員マスター
+                       TO DE-部署ーコード
+                   MOVE 'ORPHANED DEPARTMENT CODE' TO DE-REASON
+                   WRITE DEPT-EXCEPTION-LINE
+                       FROM WS-EXCEPTION-DETAIL-LINE
+               WHEN OC-部署ーコード (OC-IDX) =
+                   部署ーコード OF 社員マスター
+                   PERFORM APPLY-DEPARTMENT-STATUS
+           END-SEARCH.
+
+       APPLY-DEPARTMENT-STATUS.
+           IF OC-部署ー状態 (OC-IDX) = '0'
+               MOVE 社員ーコード TO DE-社員ーコード
+               MOVE 部署ーコード OF 社員マスター
+                   TO DE-部署ーコード
+               MOVE 'DEPARTMENT DISCONTINUED' TO DE-REASON
+               WRITE DEPT-EXCEPTION-LINE FROM WS-EXCEPTION-DETAIL-LINE
+           ELSE
+               IF OC-部署ー状態 (OC-IDX) = '2'
+                   MOVE OC-後継部署ーコード (OC-IDX)
+                       TO 部署ーコード OF 社員マスター
+               END-IF
+           END-IF.
