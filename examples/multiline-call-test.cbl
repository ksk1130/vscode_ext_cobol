@@ -1,36 +1,69 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MULTILINE-CALL-TEST.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  WS-INPUT-DATA          PIC X(100).
-       01  WS-OUTPUT-DATA-1       PIC X(100).
-       01  WS-OUTPUT-DATA-2       PIC X(100).
-       01  WS-PROGRAM-NAME        PIC X(30).
-       
-       PROCEDURE DIVISION.
-           MOVE 'SAMPLE-INPUT' TO WS-INPUT-DATA.
-           MOVE 'SAMPLE-OUTPUT-1' TO WS-OUTPUT-DATA-1.
-           MOVE 'SAMPLE-OUTPUT-2' TO WS-OUTPUT-DATA-2.
-           MOVE 'TEST-SUBPROG' TO WS-PROGRAM-NAME.
-           
-           CALL 'TEST-SUBPROG' USING WS-INPUT-DATA
-                                     WS-OUTPUT-DATA-1
-           END-CALL.
-           
-           CALL 'ANOTHER-PROG' 
-               USING WS-INPUT-DATA
-                     WS-OUTPUT-DATA-1
-                     WS-OUTPUT-DATA-2
-           END-CALL.
-           
-           CALL 'THREE-LINE-CALL'
-               USING WS-INPUT-DATA
-                     WS-OUTPUT-DATA-1
-                     WS-OUTPUT-DATA-2.
-           
-           CALL WS-PROGRAM-NAME
-               USING WS-INPUT-DATA
-           END-CALL.
-           
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MULTILINE-CALL-TEST.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-INPUT-DATA          PIC X(100).
+       01  WS-OUTPUT-DATA-1       PIC X(100).
+       01  WS-OUTPUT-DATA-2       PIC X(100).
+       01  WS-PROGRAM-NAME        PIC X(30).
+       01  WS-LAST-CALLED-PROGRAM PIC X(30).
+       01  WS-CALL-RETURN-CODE    PIC X(1).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           MOVE 'SAMPLE-INPUT' TO WS-INPUT-DATA.
+           MOVE 'SAMPLE-OUTPUT-1' TO WS-OUTPUT-DATA-1.
+           MOVE 'SAMPLE-OUTPUT-2' TO WS-OUTPUT-DATA-2.
+           MOVE 'TEST-SUBPROG' TO WS-PROGRAM-NAME.
+
+           MOVE HIGH-VALUES TO WS-CALL-RETURN-CODE.
+           CALL 'TEST-SUBPROG' USING WS-INPUT-DATA
+                                     WS-OUTPUT-DATA-1
+                                     WS-CALL-RETURN-CODE
+           END-CALL.
+           MOVE 'TEST-SUBPROG' TO WS-LAST-CALLED-PROGRAM.
+           PERFORM CONFIRM-CALL-COMPLETED.
+
+           MOVE HIGH-VALUES TO WS-CALL-RETURN-CODE.
+           CALL 'ANOTHER-PROG'
+               USING WS-INPUT-DATA
+                     WS-OUTPUT-DATA-1
+                     WS-OUTPUT-DATA-2
+                     WS-CALL-RETURN-CODE
+           END-CALL.
+           MOVE 'ANOTHER-PROG' TO WS-LAST-CALLED-PROGRAM.
+           PERFORM CONFIRM-CALL-COMPLETED.
+
+           MOVE HIGH-VALUES TO WS-CALL-RETURN-CODE.
+           CALL 'THREE-LINE-CALL'
+               USING WS-INPUT-DATA
+                     WS-OUTPUT-DATA-1
+                     WS-OUTPUT-DATA-2
+                     WS-CALL-RETURN-CODE.
+           MOVE 'THREE-LINE-CALL' TO WS-LAST-CALLED-PROGRAM.
+           PERFORM CONFIRM-CALL-COMPLETED.
+
+           MOVE HIGH-VALUES TO WS-CALL-RETURN-CODE.
+           CALL WS-PROGRAM-NAME
+               USING WS-INPUT-DATA
+                     WS-OUTPUT-DATA-1
+                     WS-CALL-RETURN-CODE
+           END-CALL.
+           MOVE WS-PROGRAM-NAME TO WS-LAST-CALLED-PROGRAM.
+           PERFORM CONFIRM-CALL-COMPLETED.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * Confirms the subprogram just called actually ran: HIGH-VALUES
+      * left in WS-CALL-RETURN-CODE means the CALL was a no-op (the
+      * SPECIAL-CONSTANTS-TEST convention for "not run"), anything else
+      * means the callee completed and set its own return code.
+      *----------------------------------------------------------------
+       CONFIRM-CALL-COMPLETED.
+           IF WS-CALL-RETURN-CODE = HIGH-VALUES
+               DISPLAY WS-LAST-CALLED-PROGRAM ': DID NOT RUN'
+           ELSE
+               DISPLAY WS-LAST-CALLED-PROGRAM ': CONFIRMED'
+           END-IF.
